@@ -10,16 +10,71 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT HYDROFIL ASSIGN "input.txt"
+           SELECT HYDROFIL ASSIGN DYNAMIC WS-INPUT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL
              FILE STATUS IS IND1-FILESTATUS.
 
+           SELECT HYDRO-RESULT-FIL ASSIGN DYNAMIC
+              WS-RESULT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS IND2-FILESTATUS.
+
+           SELECT HYDRO-GRID-FIL ASSIGN DYNAMIC
+              WS-GRID-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS IND3-FILESTATUS.
+
+           SELECT HYDRO-TOPP-FIL ASSIGN DYNAMIC
+              WS-TOPP-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS IND4-FILESTATUS.
+
+           SELECT HYDRO-REJECT-FIL ASSIGN DYNAMIC
+              WS-REJECT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS IND5-FILESTATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD HYDROFIL.
        01 WS-INPUT PIC X(20).
 
+       FD HYDRO-RESULT-FIL.
+       01 HYDRO-RESULT-REC.
+          05 HR-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 HR-ANTAL-X-VEKTORER PIC 9(5).
+          05 FILLER PIC X VALUE SPACE.
+          05 HR-ANTAL-Y-VEKTORER PIC 9(5).
+          05 FILLER PIC X VALUE SPACE.
+          05 HR-ANTAL-D-VEKTORER PIC 9(5).
+          05 FILLER PIC X VALUE SPACE.
+          05 HR-ANTAL-OVERLAPP PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 HR-ANTAL-INLASTA PIC 9(6).
+
+       FD HYDRO-GRID-FIL.
+       01 HYDRO-GRID-REC PIC X(1000).
+
+       FD HYDRO-TOPP-FIL.
+       01 HYDRO-TOPP-REC.
+          05 TP-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 TP-RANK PIC 9(2).
+          05 FILLER PIC X VALUE SPACE.
+          05 TP-X PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 TP-Y PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 TP-ANTAL PIC 9(3).
+
+       FD HYDRO-REJECT-FIL.
+       COPY "REJECT-REC.cpy"
+           REPLACING ==:PROGRAM:==  BY ==HYDRO==
+                     ==:PREFIX:==   BY ==HJ==
+                     ==:RADLANGD:== BY ==20==.
+
        WORKING-STORAGE SECTION.
 
        01 KORDINATER.
@@ -28,30 +83,135 @@
            05 X2 PIC 9(3).
            05 Y2 PIC 9(3).
 
-       01 KOMP-KORDINATER
-           05 K-X1 PIC 9(3).
-           05 K-Y1 PIC 9(3).
-           05 K-X2 PIC 9(3).
-           05 K-Y2 PIC 9(3).
-
        01 VEKTOR-X-TABELL.
-           05 X-LIKA-TABELL OCCURS 1 TO 100 TIMES
+           05 X-LIKA-TABELL OCCURS 0 TO 20000 TIMES
                           DEPENDING ON ANTAL-X-VEKTORER
                           INDEXED BY X-INDEX.
-           10 X-X1 PIC 9(3).
-           10 X-Y1 PIC 9(3).
-           10 X-X2 PIC 9(3).
-           10 X Y2 PIC 9(3).
+              10 X-X1 PIC 9(3).
+              10 X-Y1 PIC 9(3).
+              10 X-X2 PIC 9(3).
+              10 X-Y2 PIC 9(3).
 
        01 VEKTOR-Y-TABELL.
-           05 Y-LIKA-TABELL OCCURS 1 TO 100 TIMES
+           05 Y-LIKA-TABELL OCCURS 0 TO 20000 TIMES
                           DEPENDING ON ANTAL-Y-VEKTORER
                           INDEXED BY Y-INDEX.
-           10 Y-X1 PIC 9(3).
-           10 Y-Y1 PIC 9(3).
-           10 Y-X2 PIC 9(3).
-           10 Y Y2 PIC 9(3).
-
+              10 Y-X1 PIC 9(3).
+              10 Y-Y1 PIC 9(3).
+              10 Y-X2 PIC 9(3).
+              10 Y-Y2 PIC 9(3).
+
+       01 VEKTOR-D-TABELL.
+           05 D-LIKA-TABELL OCCURS 0 TO 20000 TIMES
+                          DEPENDING ON ANTAL-D-VEKTORER
+                          INDEXED BY D-INDEX.
+              10 D-X1 PIC 9(3).
+              10 D-Y1 PIC 9(3).
+              10 D-X2 PIC 9(3).
+              10 D-Y2 PIC 9(3).
+
+       01 ANTAL-X-VEKTORER PIC 9(5) VALUE ZERO.
+       01 ANTAL-Y-VEKTORER PIC 9(5) VALUE ZERO.
+       01 ANTAL-D-VEKTORER PIC 9(5) VALUE ZERO.
+
+       01 VEKTOR-TABELL-FULL-SW PIC 9 VALUE ZERO.
+          88 VEKTOR-TABELL-FULL VALUE 1.
+
+       01 WS-UNSTRING-FILLER PIC X(3).
+
+      *> Danger-zone grid: GRID-KOL(Y + 1, X + 1) tallies how many
+      *> vent lines pass through point (X,Y). X1/Y1/X2/Y2 are PIC 9(3)
+      *> (0-999), so the grid is sized 1000 x 1000 to cover the full
+      *> coordinate range.
+       01 GRID-TABELL.
+           05 GRID-RAD OCCURS 1000 TIMES INDEXED BY GRID-Y-INDEX.
+              10 GRID-KOL OCCURS 1000 TIMES INDEXED BY GRID-X-INDEX
+                                             PIC 9(3).
+
+       01 PUNKT-X PIC 9(3).
+       01 PUNKT-Y PIC 9(3).
+       01 STEG-X PIC S9(3).
+       01 STEG-Y PIC S9(3).
+       01 ANTAL-STEG PIC 9(3).
+       01 STEG-INDEX PIC 9(3).
+
+       01 ANTAL-OVERLAPP PIC 9(6) VALUE ZERO.
+
+       01 MAX-GRID-X PIC 9(3) VALUE ZERO.
+       01 MAX-GRID-Y PIC 9(3) VALUE ZERO.
+
+       01 GRID-RAD-INDEX PIC 9(3).
+       01 GRID-KOL-INDEX PIC 9(3).
+       01 GRID-TECKEN PIC X.
+       01 GRID-ANTAL PIC 9(3).
+       01 GRID-SIFFRA PIC 9.
+
+      *> Top TOPP-ANTAL-PUNKTER hotspots in the danger zone, found by
+      *> repeatedly scanning the active grid area for the highest count
+      *> not already picked for an earlier rank.
+       01 TOPP-ANTAL-PUNKTER PIC 9(2) VALUE 10.
+
+       01 TOPP-TABELL.
+           05 TOPP-RAD OCCURS 10 TIMES INDEXED BY TOPP-INDEX.
+              10 TOPP-X PIC 9(3).
+              10 TOPP-Y PIC 9(3).
+              10 TOPP-RAKNARE PIC 9(3).
+
+       01 TOPP-FUNNA PIC 9(2) VALUE ZERO.
+       01 TOPP-RANK PIC 9(2).
+       01 JAMFOR-INDEX PIC 9(2).
+       01 BAST-ANTAL PIC 9(3).
+       01 BAST-X PIC 9(3).
+       01 BAST-Y PIC 9(3).
+       01 REDAN-VALD-SW PIC 9.
+          88 REDAN-VALD VALUE 1.
+
+       01 WS-ARG-NUM PIC 9 VALUE 1.
+       01 WS-INPUT-FILENAME PIC X(100).
+
+       01 WS-RESULT-FILENAME PIC X(30).
+       01 WS-GRID-FILENAME PIC X(30).
+       01 WS-TOPP-FILENAME PIC X(30).
+       01 WS-REJECT-FILENAME PIC X(30).
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 FIL-SLUT-SW PIC 9 VALUE ZERO.
+          88 FIL-SLUT VALUE 1.
+
+       01 GILTIG-RAD-SW PIC 9.
+          88 GILTIG-RAD VALUE 1.
+
+       01 LINJE-NR PIC 9(6) VALUE ZERO.
+       01 ANTAL-FEL PIC 9(6) VALUE ZERO.
+       01 HY-ORSAK-HOLDER PIC X(20).
+
+       01 KOMMA-ANTAL PIC 9 VALUE ZERO.
+       01 PIL-ANTAL PIC 9 VALUE ZERO.
+
+      *> En valfri header-rad ("HDR" + 7-siffrigt antal + valfritt
+      *> 8-siffrigt korningsdatum) far inleda filen och en valfri
+      *> trailer-rad ("TRL" + 7-siffrigt antal) far avsluta den -
+      *> bada ar optionella. Ar datumet med kontrolleras det mot
+      *> dagens korning.
+       01 SCHEMA-FORVANTAT-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-TRAILER-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-HEADER-DATUM PIC 9(8) VALUE ZERO.
+
+       01 SCHEMA-HEADER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-HEADER-SEEN VALUE 1.
+
+       01 SCHEMA-TRAILER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-TRAILER-SEEN VALUE 1.
+
+       01 W-FILESTATUSES.
+          05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+          05 IND3-FILESTATUS PIC XX.
+          05 IND4-FILESTATUS PIC XX.
+          05 IND5-FILESTATUS PIC XX.
+
+       01 WS-FILSTATUS PIC XX.
+       01 WS-FILSTATUS-FIL PIC X(30).
 
        PROCEDURE DIVISION.
 
@@ -59,99 +219,479 @@
 
            PERFORM B-INIT
            PERFORM C-TA-INPUT UNTIL FIL-SLUT
+           PERFORM CZ-KONTROLLERA-ANTAL
+           PERFORM D-JEMNFORA-VEKTORER
            PERFORM N-AVSLUTA
            .
 
        B-INIT SECTION.
 
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+              ON EXCEPTION MOVE "input.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           STRING "hydro_result_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-RESULT-FILENAME
+
+           STRING "hydro_gridkarta_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-GRID-FILENAME
+
+           STRING "hydro_toppunkter_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-TOPP-FILENAME
+
+           STRING "hydro_rejects_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-REJECT-FILENAME
+
+           INITIALIZE GRID-TABELL
+
            OPEN INPUT HYDROFIL
 
-           READ HYDROFIL
-           AT END
-               SET FIL-SLUT TO TRUE
-           END-READ
+           MOVE IND1-FILESTATUS TO WS-FILSTATUS
+           MOVE "HYDROFIL" TO WS-FILSTATUS-FIL
+           PERFORM Z-KONTROLLERA-FILSTATUS
 
-           IF X1 = X2
-               ADD 1 TO ANTAL-X-VEKTORER
-               MOVE X1 TO X-X1
-               MOVE X2 TO X-X2
-               MOVE Y1 TO X-Y1
-               MOVE Y2 TO X-Y2
+           PERFORM B1-LASA-GILTIG-RAD
+
+           IF FIL-SLUT
+               DISPLAY "Ingen giltig indata pa " WS-INPUT-FILENAME
+               DISPLAY "Filen ar tom eller avskuren"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
            END-IF
 
-           IF Y1 = Y2
-               ADD 1 TO ANTAL-Y-VEKTORER
-               MOVE X1 TO Y-X1
-               MOVE X2 TO Y-X2
-               MOVE Y1 TO Y-Y1
-               MOVE Y2 TO Y-Y2
+           IF SCHEMA-HEADER-SEEN
+                 AND SCHEMA-HEADER-DATUM IS NUMERIC
+                 AND SCHEMA-HEADER-DATUM NOT = ZERO
+                 AND SCHEMA-HEADER-DATUM NOT = WS-RUN-DATE
+               DISPLAY "Headerposten anger datum " SCHEMA-HEADER-DATUM
+                  " men korningen sker " WS-RUN-DATE
+                  " - fel dags fil"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
            END-IF
 
-           READ HYDROFIL
-           AT END
-               SET FIL-SLUT TO TRUE
-           END-READ
+           PERFORM CB-SPARA-VEKTOR
+           PERFORM CC-MARKERA-GRID
+
+           PERFORM B1-LASA-GILTIG-RAD
            .
 
-       C-TA-INPUT SECTION.
+      *> Reads ahead until a well-formed coordinate line is found or
+      *> the file is exhausted, rejecting any line along the way that
+      *> doesn't have exactly the two commas and one arrow a
+      *> "X1,Y1 -> X2,Y2" line needs, or whose coordinates (once
+      *> unstrung) aren't numeric - the same read-until-valid-or-eof
+      *> shape SONAR's B1-LASA-GILTIG-RAD uses. The comma/arrow count
+      *> is checked before CA-LAS-KORDINATER runs at all, since UNSTRING
+      *> leaves an INTO target untouched (not blank) when a line is
+      *> missing pieces, which would otherwise let a malformed line
+      *> slip through on X2/Y2 still holding the previous valid line's
+      *> numeric values.
+       B1-LASA-GILTIG-RAD SECTION.
+
+           INITIALIZE GILTIG-RAD-SW
+
+           PERFORM UNTIL GILTIG-RAD OR FIL-SLUT
+
+               READ HYDROFIL
+                   AT END
+                       SET FIL-SLUT TO TRUE
+               END-READ
+
+               IF NOT FIL-SLUT AND LINJE-NR = ZERO
+                       AND WS-INPUT(1:3) = "HDR"
+                   MOVE WS-INPUT(4:7) TO SCHEMA-FORVANTAT-ANTAL
+                   MOVE WS-INPUT(11:8) TO SCHEMA-HEADER-DATUM
+                   SET SCHEMA-HEADER-SEEN TO TRUE
+                   DISPLAY "Header funnen - forvantat antal rader: "
+                      SCHEMA-FORVANTAT-ANTAL
+               ELSE
+                   IF NOT FIL-SLUT AND WS-INPUT(1:3) = "TRL"
+                       MOVE WS-INPUT(4:7) TO SCHEMA-TRAILER-ANTAL
+                       SET SCHEMA-TRAILER-SEEN TO TRUE
+                       SET FIL-SLUT TO TRUE
+                   ELSE
+                       IF NOT FIL-SLUT
+                           ADD 1 TO LINJE-NR
+
+                           MOVE ZERO TO KOMMA-ANTAL
+                           MOVE ZERO TO PIL-ANTAL
+                           INSPECT WS-INPUT TALLYING KOMMA-ANTAL
+                               FOR ALL ','
+                           INSPECT WS-INPUT TALLYING PIL-ANTAL
+                               FOR ALL '>'
+
+                           IF KOMMA-ANTAL NOT = 2 OR PIL-ANTAL NOT = 1
+                               MOVE "FEL FORMAT" TO HY-ORSAK-HOLDER
+                               PERFORM CE-SKRIV-REJECT
+                           ELSE
+                               PERFORM CA-LAS-KORDINATER
+
+                               IF X1 IS NOT NUMERIC
+                                       OR Y1 IS NOT NUMERIC
+                                       OR X2 IS NOT NUMERIC
+                                       OR Y2 IS NOT NUMERIC
+                                   MOVE "EJ NUMERISK"
+                                       TO HY-ORSAK-HOLDER
+                                   PERFORM CE-SKRIV-REJECT
+                               ELSE
+                                   SET GILTIG-RAD TO TRUE
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+       CA-LAS-KORDINATER SECTION.
 
            UNSTRING WS-INPUT
            DELIMITED BY ',' OR SPACE
-           INTO X1 Y1 FILLER X2 Y2
+           INTO X1 Y1 WS-UNSTRING-FILLER X2 Y2
+           .
 
-           IF X1 = X2
+       CE-SKRIV-REJECT SECTION.
+
+           IF ANTAL-FEL = ZERO
+               OPEN OUTPUT HYDRO-REJECT-FIL
+           END-IF
 
-               PERFORM CA-JEMNFORA-MOT-Y
-               ADD 1 TO ANTAL-X-VEKTORER
-               MOVE X1 TO X-X1
-               MOVE X2 TO X-X2
-               MOVE Y1 TO X-Y1
-               MOVE Y2 TO X-Y2
+           ADD 1 TO ANTAL-FEL
+
+           MOVE SPACES TO HYDRO-REJECT-REC
+           MOVE WS-RUN-DATE TO HJ-RUN-DATE
+           MOVE LINJE-NR TO HJ-LINJE-NR
+           MOVE HY-ORSAK-HOLDER TO HJ-ORSAK
+           MOVE WS-INPUT TO HJ-RAD
+
+           WRITE HYDRO-REJECT-REC
+
+           DISPLAY 'Avvisad rad ' LINJE-NR ': ' HY-ORSAK-HOLDER
+           .
+
+       C-TA-INPUT SECTION.
+
+           PERFORM CB-SPARA-VEKTOR
+           PERFORM CC-MARKERA-GRID
+
+           PERFORM B1-LASA-GILTIG-RAD
+           .
+
+       CB-SPARA-VEKTOR SECTION.
+
+           IF X1 > MAX-GRID-X
+               MOVE X1 TO MAX-GRID-X
+           END-IF
+           IF X2 > MAX-GRID-X
+               MOVE X2 TO MAX-GRID-X
+           END-IF
+           IF Y1 > MAX-GRID-Y
+               MOVE Y1 TO MAX-GRID-Y
+           END-IF
+           IF Y2 > MAX-GRID-Y
+               MOVE Y2 TO MAX-GRID-Y
+           END-IF
+
+           IF X1 = X2
+               IF ANTAL-X-VEKTORER = 20000
+                   PERFORM CC-VEKTORTABELL-FULL
+               ELSE
+                   ADD 1 TO ANTAL-X-VEKTORER
+                   MOVE X1 TO X-X1(ANTAL-X-VEKTORER)
+                   MOVE X2 TO X-X2(ANTAL-X-VEKTORER)
+                   MOVE Y1 TO X-Y1(ANTAL-X-VEKTORER)
+                   MOVE Y2 TO X-Y2(ANTAL-X-VEKTORER)
+               END-IF
            END-IF
 
            IF Y1 = Y2
+               IF ANTAL-Y-VEKTORER = 20000
+                   PERFORM CC-VEKTORTABELL-FULL
+               ELSE
+                   ADD 1 TO ANTAL-Y-VEKTORER
+                   MOVE X1 TO Y-X1(ANTAL-Y-VEKTORER)
+                   MOVE X2 TO Y-X2(ANTAL-Y-VEKTORER)
+                   MOVE Y1 TO Y-Y1(ANTAL-Y-VEKTORER)
+                   MOVE Y2 TO Y-Y2(ANTAL-Y-VEKTORER)
+               END-IF
+           END-IF
+
+           IF X1 NOT = X2 AND Y1 NOT = Y2
+               IF ANTAL-D-VEKTORER = 20000
+                   PERFORM CC-VEKTORTABELL-FULL
+               ELSE
+                   ADD 1 TO ANTAL-D-VEKTORER
+                   MOVE X1 TO D-X1(ANTAL-D-VEKTORER)
+                   MOVE X2 TO D-X2(ANTAL-D-VEKTORER)
+                   MOVE Y1 TO D-Y1(ANTAL-D-VEKTORER)
+                   MOVE Y2 TO D-Y2(ANTAL-D-VEKTORER)
+               END-IF
+           END-IF
+           .
 
-               PERFORM CB-JEMNFORA-MOT-X
-               ADD 1 TO ANTAL-Y-VEKTORER
-               MOVE X1 TO Y-X1
-               MOVE X2 TO Y-X2
-               MOVE Y1 TO Y-Y1
-               MOVE Y2 TO Y-Y2
+      *> The vector tables only feed the DISPLAY counts and the result
+      *> file - the grid itself (CC-MARKERA-GRID, called independently
+      *> of this table) still marks every segment regardless, so a full
+      *> table only caps the reported vector counts, not the overlap
+      *> answer.
+       CC-VEKTORTABELL-FULL SECTION.
+
+           IF NOT VEKTOR-TABELL-FULL
+               SET VEKTOR-TABELL-FULL TO TRUE
+               DISPLAY 'Varning: en vektortabell ar full (20000 rader),'
+               DISPLAY 'antalen i resultatfilen kan vara for laga'
            END-IF
            .
 
-       CA-JEMNFORA-MOT-Y SECTION.
+      *> Marks every point of the current segment (X1,Y1)-(X2,Y2) into
+      *> the danger-zone grid, horizontal, vertical, or diagonal.
+       CC-MARKERA-GRID SECTION.
 
-           PERFORM VARYING Y-INDEX FROM 1 BY 1
-               UNTIL Y-INDEX > ANTAL-Y-VEKTORER
-               MOVE Y-LIKA-TABELL(Y-INDEX) TO KOMP-KORDINATER
-               PERFORM D-JEMNFORA-VEKTORER
-               END-PERFORM
+           PERFORM CD-BERAKNA-STEG
+           MOVE X1 TO PUNKT-X
+           MOVE Y1 TO PUNKT-Y
+
+           PERFORM VARYING STEG-INDEX FROM 0 BY 1
+                   UNTIL STEG-INDEX > ANTAL-STEG
+               ADD 1 TO GRID-KOL(PUNKT-Y + 1, PUNKT-X + 1)
+               COMPUTE PUNKT-X = PUNKT-X + STEG-X
+               COMPUTE PUNKT-Y = PUNKT-Y + STEG-Y
+           END-PERFORM
            .
 
+       CD-BERAKNA-STEG SECTION.
 
-       CB-JEMNFORA-MOT-X SECTION.
+           COMPUTE ANTAL-STEG = FUNCTION MAX(FUNCTION ABS(X2 - X1)
+                                              FUNCTION ABS(Y2 - Y1))
 
-           PERFORM VARYING X-INDEX FROM 1 BY 1
-               UNTIL X-INDEX > ANTAL-X-VEKTORER
-               MOVE X-LIKA-TABELL(X-INDEX) TO KOMP-KORDINATER
-               PERFORM D-JEMNFORA-VEKTORER
-               END-PERFORM
+           IF X2 > X1
+               MOVE 1 TO STEG-X
+           ELSE
+               IF X2 < X1
+                   MOVE -1 TO STEG-X
+               ELSE
+                   MOVE 0 TO STEG-X
+               END-IF
+           END-IF
 
+           IF Y2 > Y1
+               MOVE 1 TO STEG-Y
+           ELSE
+               IF Y2 < Y1
+                   MOVE -1 TO STEG-Y
+               ELSE
+                   MOVE 0 TO STEG-Y
+               END-IF
+           END-IF
+           .
 
+       CZ-KONTROLLERA-ANTAL SECTION.
 
+           IF SCHEMA-TRAILER-SEEN
+               AND SCHEMA-TRAILER-ANTAL NOT = LINJE-NR
+               DISPLAY "Trailerposten anger " SCHEMA-TRAILER-ANTAL
+                  " rader men " LINJE-NR " lastes - filen ar avskuren"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
            .
 
+      *> Scans the completed danger-zone grid and tallies every point
+      *> where two or more vent lines overlap.
        D-JEMNFORA-VEKTORER SECTION.
 
+           INITIALIZE ANTAL-OVERLAPP
+
+           PERFORM VARYING GRID-Y-INDEX FROM 1 BY 1
+                   UNTIL GRID-Y-INDEX > 1000
+               PERFORM VARYING GRID-X-INDEX FROM 1 BY 1
+                       UNTIL GRID-X-INDEX > 1000
+                   IF GRID-KOL(GRID-Y-INDEX, GRID-X-INDEX) >= 2
+                       ADD 1 TO ANTAL-OVERLAPP
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           DISPLAY 'Antal x-vektorer: ' ANTAL-X-VEKTORER
+           DISPLAY 'Antal y-vektorer: ' ANTAL-Y-VEKTORER
+           DISPLAY 'Antal diagonala vektorer: ' ANTAL-D-VEKTORER
+           DISPLAY 'Antal overlappande punkter: ' ANTAL-OVERLAPP
+           DISPLAY 'Antal avvisade rader: ' ANTAL-FEL
+           .
+
+       DA-SKRIV-RESULTAT SECTION.
+
+           OPEN OUTPUT HYDRO-RESULT-FIL
+
+           MOVE SPACES TO HYDRO-RESULT-REC
+           MOVE WS-RUN-DATE TO HR-RUN-DATE
+           MOVE ANTAL-X-VEKTORER TO HR-ANTAL-X-VEKTORER
+           MOVE ANTAL-Y-VEKTORER TO HR-ANTAL-Y-VEKTORER
+           MOVE ANTAL-D-VEKTORER TO HR-ANTAL-D-VEKTORER
+           MOVE ANTAL-OVERLAPP TO HR-ANTAL-OVERLAPP
+           MOVE LINJE-NR TO HR-ANTAL-INLASTA
+
+           WRITE HYDRO-RESULT-REC
+
+           CLOSE HYDRO-RESULT-FIL
+
+           DISPLAY 'Resultatfil skriven: ' WS-RESULT-FILENAME
+           .
+
+      *> Prints the danger zone as a character grid, '.' for no vent
+      *> line, the digit for 1-9 overlapping lines, '+' for 10 or more.
+      *> Only the active area (0 through the highest X/Y seen) is
+      *> printed, not the full 1000x1000 working table.
+       DB-SKRIV-GRIDKARTA SECTION.
 
+           OPEN OUTPUT HYDRO-GRID-FIL
 
+           PERFORM VARYING GRID-RAD-INDEX FROM 0 BY 1
+                   UNTIL GRID-RAD-INDEX > MAX-GRID-Y
+
+               MOVE SPACES TO HYDRO-GRID-REC
+
+               PERFORM VARYING GRID-KOL-INDEX FROM 0 BY 1
+                       UNTIL GRID-KOL-INDEX > MAX-GRID-X
+
+                   MOVE GRID-KOL(GRID-RAD-INDEX + 1, GRID-KOL-INDEX + 1)
+                       TO GRID-ANTAL
+
+                   IF GRID-ANTAL = 0
+                       MOVE '.' TO GRID-TECKEN
+                   ELSE
+                       IF GRID-ANTAL > 9
+                           MOVE '+' TO GRID-TECKEN
+                       ELSE
+                           MOVE GRID-ANTAL TO GRID-SIFFRA
+                           MOVE GRID-SIFFRA TO GRID-TECKEN
+                       END-IF
+                   END-IF
+
+                   MOVE GRID-TECKEN
+                       TO HYDRO-GRID-REC(GRID-KOL-INDEX + 1:1)
+               END-PERFORM
+
+               WRITE HYDRO-GRID-REC
+           END-PERFORM
+
+           CLOSE HYDRO-GRID-FIL
+
+           DISPLAY 'Gridkartfil skriven: ' WS-GRID-FILENAME
            .
 
+      *> Finds the TOPP-ANTAL-PUNKTER points with the highest overlap
+      *> counts by repeatedly scanning the active grid area for the
+      *> best count not already picked for an earlier rank. Stops early
+      *> if fewer than TOPP-ANTAL-PUNKTER points have any overlap at
+      *> all (BAST-ANTAL still zero after a full scan).
+       DC-SKRIV-TOPPLISTA SECTION.
+
+           PERFORM VARYING TOPP-RANK FROM 1 BY 1
+                   UNTIL TOPP-RANK > TOPP-ANTAL-PUNKTER
+
+               MOVE 0 TO BAST-ANTAL
+               MOVE 0 TO BAST-X
+               MOVE 0 TO BAST-Y
+
+               PERFORM VARYING GRID-RAD-INDEX FROM 0 BY 1
+                       UNTIL GRID-RAD-INDEX > MAX-GRID-Y
+                   PERFORM VARYING GRID-KOL-INDEX FROM 0 BY 1
+                           UNTIL GRID-KOL-INDEX > MAX-GRID-X
+
+                       PERFORM DD-KOLLA-REDAN-VALD
+
+                       IF NOT REDAN-VALD
+                           MOVE GRID-KOL(GRID-RAD-INDEX + 1,
+                                   GRID-KOL-INDEX + 1) TO GRID-ANTAL
+                           IF GRID-ANTAL > BAST-ANTAL
+                               MOVE GRID-ANTAL TO BAST-ANTAL
+                               MOVE GRID-KOL-INDEX TO BAST-X
+                               MOVE GRID-RAD-INDEX TO BAST-Y
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+
+               IF BAST-ANTAL = 0
+                   MOVE TOPP-ANTAL-PUNKTER TO TOPP-RANK
+               ELSE
+                   ADD 1 TO TOPP-FUNNA
+                   MOVE BAST-X TO TOPP-X(TOPP-RANK)
+                   MOVE BAST-Y TO TOPP-Y(TOPP-RANK)
+                   MOVE BAST-ANTAL TO TOPP-RAKNARE(TOPP-RANK)
+               END-IF
+           END-PERFORM
+
+           OPEN OUTPUT HYDRO-TOPP-FIL
+
+           PERFORM VARYING TOPP-INDEX FROM 1 BY 1
+                   UNTIL TOPP-INDEX > TOPP-FUNNA
+               MOVE SPACES TO HYDRO-TOPP-REC
+               MOVE WS-RUN-DATE TO TP-RUN-DATE
+               MOVE TOPP-INDEX TO TP-RANK
+               MOVE TOPP-X(TOPP-INDEX) TO TP-X
+               MOVE TOPP-Y(TOPP-INDEX) TO TP-Y
+               MOVE TOPP-RAKNARE(TOPP-INDEX) TO TP-ANTAL
+               WRITE HYDRO-TOPP-REC
+           END-PERFORM
+
+           CLOSE HYDRO-TOPP-FIL
+
+           DISPLAY 'Topplista skriven: ' WS-TOPP-FILENAME
+           .
+
+      *> Sets REDAN-VALD-SW when the point at (GRID-KOL-INDEX,
+      *> GRID-RAD-INDEX) already has a rank assigned earlier in this
+      *> pass (ranks 1 through TOPP-RANK - 1).
+       DD-KOLLA-REDAN-VALD SECTION.
+
+           MOVE 0 TO REDAN-VALD-SW
+
+           PERFORM VARYING JAMFOR-INDEX FROM 1 BY 1
+                   UNTIL JAMFOR-INDEX >= TOPP-RANK OR REDAN-VALD
+               IF TOPP-X(JAMFOR-INDEX) = GRID-KOL-INDEX
+                       AND TOPP-Y(JAMFOR-INDEX) = GRID-RAD-INDEX
+                   SET REDAN-VALD TO TRUE
+               END-IF
+           END-PERFORM
+           .
 
        N-AVSLUTA SECTION.
 
+           PERFORM DA-SKRIV-RESULTAT
+           PERFORM DB-SKRIV-GRIDKARTA
+           PERFORM DC-SKRIV-TOPPLISTA
+
+           IF ANTAL-FEL NOT = ZERO
+               CLOSE HYDRO-REJECT-FIL
+               DISPLAY 'Avvisningsfil skriven: ' WS-REJECT-FILENAME
+           END-IF
+
            CLOSE HYDROFIL
 
-           STOP RUN.
+           STOP RUN
+           .
+
+       Z-KONTROLLERA-FILSTATUS SECTION.
+
+           IF WS-FILSTATUS NOT = "00"
+               DISPLAY "Fel vid oppning av " WS-FILSTATUS-FIL
+                  ": status " WS-FILSTATUS
+               DISPLAY "Programmet avslutas"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
            .
