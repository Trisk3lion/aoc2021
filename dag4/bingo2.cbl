@@ -10,16 +10,73 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT BINGOFIL ASSIGN "input.txt"
+           SELECT BINGOFIL ASSIGN DYNAMIC WS-INPUT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL
              FILE STATUS IS IND1-FILESTATUS.
 
+           SELECT BINGO2-RANK-FIL ASSIGN DYNAMIC
+              WS-RANK-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IND2-FILESTATUS.
+
+           SELECT BINGO2-EXCEPTION-FIL ASSIGN DYNAMIC
+              WS-EXCEPTION-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IND3-FILESTATUS.
+
+           SELECT BINGO2-AUDIT-FIL ASSIGN DYNAMIC
+              WS-AUDIT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IND4-FILESTATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD BINGOFIL.
        01 WS-INPUT PIC X(300).
 
+       FD BINGO2-EXCEPTION-FIL.
+       01 BINGO2-EXCEPTION-REC.
+          05 EX-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 EX-MEDDELANDE PIC X(40).
+          05 FILLER PIC X VALUE SPACE.
+          05 EX-ANTAL-TABELLER PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 EX-BINGO-LENGD PIC 9(4).
+
+       FD BINGO2-RANK-FIL.
+       01 BINGO2-RANK-REC.
+          05 RK-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 RK-RANK-NR PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 RK-TABELL-NR PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 RK-KALLA-NR PIC 9(5).
+          05 FILLER PIC X VALUE SPACE.
+          05 RK-VINNANDE-NUMMER PIC 99.
+          05 FILLER PIC X VALUE SPACE.
+          05 RK-TOT-OMARKERADE PIC 9(5).
+          05 FILLER PIC X VALUE SPACE.
+          05 RK-TOT-RESULTAT PIC 9(16).
+          05 FILLER PIC X VALUE SPACE.
+          05 RK-ANTAL-TABELLER PIC 9(3).
+
+       FD BINGO2-AUDIT-FIL.
+       01 BINGO2-AUDIT-REC.
+          05 AU-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 AU-RANK-NR PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 AU-TABELL-NR PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 AU-KALLA-NR PIC 9(5).
+          05 FILLER PIC X VALUE SPACE.
+          05 AU-RAD-NR PIC 9.
+          05 FILLER PIC X VALUE SPACE.
+          05 AU-RAD-TEXT PIC X(25).
+
        WORKING-STORAGE SECTION.
 
        01 BINGO-NUMMER PIC X(300).
@@ -54,6 +111,15 @@
 
        01 ANTAL-TABELLER PIC 9(3).
 
+       01 BOARD-KALLA-TABELL.
+          05 BOARD-KALLA OCCURS 0 TO 100 TIMES
+                                        DEPENDING ON ANTAL-TABELLER.
+             10 BOARD-KALLA-NR PIC 9(5).
+
+       01 GLOBAL-TABELL-NR PIC 9(5) VALUE ZERO.
+
+       01 SENASTE-KALLA-NR PIC 9(5) VALUE ZERO.
+
        01 SENASTE-BINGO-TABELL.
            10 B-BINGO-RAD OCCURS 5 TIMES INDEXED BY B-RAD-INDEX.
                  15 B-SIFFROR OCCURS 5 TIMES INDEXED BY B-SIFFER-INDEX.
@@ -89,6 +155,24 @@
 
        01 W-FILESTATUSES.
           05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+          05 IND3-FILESTATUS PIC XX.
+          05 IND4-FILESTATUS PIC XX.
+
+       01 WS-FILSTATUS PIC XX.
+       01 WS-FILSTATUS-FIL PIC X(30).
+
+       01 WS-ARG-NUM PIC 9 VALUE 1.
+       01 WS-INPUT-FILENAME PIC X(100).
+
+       01 WS-RANK-FILENAME PIC X(30).
+       01 WS-EXCEPTION-FILENAME PIC X(30).
+       01 WS-AUDIT-FILENAME PIC X(30).
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 RANK-GRUPP.
+          05 RANK-NR PIC 9(3) VALUE ZERO.
+          05 RANK-OMARKERAT PIC 9(5).
 
        01 REKNARE.
           05 PEKARE PIC 9(3).
@@ -109,18 +193,50 @@
            PERFORM C-BINGO-NUMMER
            PERFORM D-BINGO-TABELL
            PERFORM E-SPELA-BINGO UNTIL SLUT-PA-SIFFROR
-           PERFORM D-BEREKNA-POENG
+
+           IF RANK-NR = ZERO
+               PERFORM DB-INGEN-VINNARE
+           ELSE
+               PERFORM D-BEREKNA-POENG
+           END-IF
+
            PERFORM N-AVSLUTA
            .
        B-INIT SECTION.
 
            INITIALIZE BINGO-SW
            INITIALIZE ANTAL-TABELLER
+           INITIALIZE RESULTAT
 
            MOVE 001 TO PEKARE
 
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+              ON EXCEPTION MOVE "input.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           STRING "bingo2_rank_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-RANK-FILENAME
+
+           STRING "bingo2_audit_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-AUDIT-FILENAME
+
            OPEN INPUT BINGOFIL
 
+           MOVE IND1-FILESTATUS TO WS-FILSTATUS
+           MOVE "BINGOFIL" TO WS-FILSTATUS-FIL
+           PERFORM Z-KONTROLLERA-FILSTATUS
+
+           OPEN OUTPUT BINGO2-RANK-FIL
+
+           OPEN OUTPUT BINGO2-AUDIT-FIL
+
       *>     Read in bingo-numbers
            READ BINGOFIL
                AT END
@@ -128,6 +244,13 @@
            END-READ
 
            DISPLAY 'Filestatus: ' IND1-FILESTATUS
+
+           IF FIL-SLUT
+               DISPLAY "Ingen giltig indata pa " WS-INPUT-FILENAME
+               DISPLAY "Filen ar tom eller avskuren"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
            .
 
        C-BINGO-NUMMER SECTION.
@@ -145,13 +268,15 @@
                 SET FIL-SLUT TO TRUE
            END-READ
            .
-Q
+
        D-BINGO-TABELL SECTION.
 
            PERFORM VARYING TABELL-INDEX FROM 1 BY 1
                    UNTIL FIL-SLUT
 
                ADD 1 TO ANTAL-TABELLER
+               ADD 1 TO GLOBAL-TABELL-NR
+               MOVE GLOBAL-TABELL-NR TO BOARD-KALLA-NR(TABELL-INDEX)
 
                PERFORM VARYING RAD-INDEX FROM 1 BY 1
                        UNTIL RAD-INDEX > 5
@@ -255,12 +380,13 @@ Q
                            SET BINGO TO TRUE
                            MOVE TABELL-INDEX TO VINNANDE-TABELL
                            MOVE RAD-INDEX TO VINNANDE-RAD
+                           MOVE FUNCTION NUMVAL(SENASTE-NUMMER)
+                                           TO VINNANDE-NUMMER
+                           PERFORM EF-SKRIV-RANK
                            MOVE BINGO-TABELL(TABELL-INDEX)
                                            TO SENASTE-BINGO-TABELL
                            MOVE SPACE TO BINGO-TABELL(TABELL-INDEX)
                            MOVE SPACE TO TABBELL2
-                           MOVE FUNCTION NUMVAL(SENASTE-NUMMER)
-                                           TO VINNANDE-NUMMER
 
                            DISPLAY 'BINGO!'
                            DISPLAY 'Tabell: ' TABELL-INDEX
@@ -280,12 +406,13 @@ Q
                            SET BINGO TO TRUE
                            MOVE TABELL-INDEX TO VINNANDE-TABELL
                            MOVE KOLUMN-INDEX TO VINNANDE-KOLUMN
+                           MOVE FUNCTION NUMVAL(SENASTE-NUMMER)
+                                               TO VINNANDE-NUMMER
+                           PERFORM EF-SKRIV-RANK
                            MOVE BINGO-TABELL(TABELL-INDEX)
                                            TO SENASTE-BINGO-TABELL
                            MOVE SPACE TO BINGO-TABELL(TABELL-INDEX)
                            MOVE SPACE TO TABBELL2
-                           MOVE FUNCTION NUMVAL(SENASTE-NUMMER)
-                                               TO VINNANDE-NUMMER
 
                            DISPLAY 'BINGO!'
                            DISPLAY 'Tabell: ' TABELL-INDEX
@@ -295,10 +422,84 @@ Q
            END-PERFORM
            .
 
+       EF-SKRIV-RANK SECTION.
+
+           ADD 1 TO RANK-NR
+
+           INITIALIZE RANK-OMARKERAT
+
+           PERFORM VARYING RAD-INDEX FROM 1 BY 1
+                   UNTIL RAD-INDEX > 5
+               PERFORM VARYING SIFFER-INDEX FROM 1 BY 1
+                       UNTIL SIFFER-INDEX > 5
+                   IF RAD-SIFFRA-X(TABELL-INDEX,
+                                     RAD-INDEX,SIFFER-INDEX) = SPACE
+                       MOVE FUNCTION NUMVAL(RAD-SIFFRA
+                           (TABELL-INDEX,RAD-INDEX,SIFFER-INDEX))
+                           TO REKNE-NUMMER
+                       COMPUTE RANK-OMARKERAT = RANK-OMARKERAT
+                           + REKNE-NUMMER
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           MOVE BOARD-KALLA-NR(TABELL-INDEX) TO SENASTE-KALLA-NR
+
+           MOVE SPACES TO BINGO2-RANK-REC
+           MOVE WS-RUN-DATE TO RK-RUN-DATE
+           MOVE RANK-NR TO RK-RANK-NR
+           MOVE TABELL-INDEX TO RK-TABELL-NR
+           MOVE BOARD-KALLA-NR(TABELL-INDEX) TO RK-KALLA-NR
+           MOVE VINNANDE-NUMMER TO RK-VINNANDE-NUMMER
+           MOVE RANK-OMARKERAT TO RK-TOT-OMARKERADE
+           COMPUTE RK-TOT-RESULTAT = VINNANDE-NUMMER * RANK-OMARKERAT
+           MOVE ANTAL-TABELLER TO RK-ANTAL-TABELLER
+
+           WRITE BINGO2-RANK-REC
+
+           PERFORM EG-SKRIV-AUDIT
+           .
+
+       EG-SKRIV-AUDIT SECTION.
+
+      *>     Skriv hela det vinnande brädets rader, med X-markeringen
+      *>     kvar på varje nummer, till revisionsfilen.
+
+           PERFORM VARYING RAD-INDEX FROM 1 BY 1
+                   UNTIL RAD-INDEX > 5
+
+               MOVE SPACES TO BINGO2-AUDIT-REC
+               MOVE WS-RUN-DATE TO AU-RUN-DATE
+               MOVE RANK-NR TO AU-RANK-NR
+               MOVE TABELL-INDEX TO AU-TABELL-NR
+               MOVE BOARD-KALLA-NR(TABELL-INDEX) TO AU-KALLA-NR
+               MOVE RAD-INDEX TO AU-RAD-NR
+
+               STRING SIFFROR(TABELL-INDEX,RAD-INDEX,1)
+                                                    DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      SIFFROR(TABELL-INDEX,RAD-INDEX,2)
+                                                    DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      SIFFROR(TABELL-INDEX,RAD-INDEX,3)
+                                                    DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      SIFFROR(TABELL-INDEX,RAD-INDEX,4)
+                                                    DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      SIFFROR(TABELL-INDEX,RAD-INDEX,5)
+                                                    DELIMITED BY SIZE
+                   INTO AU-RAD-TEXT
+
+               WRITE BINGO2-AUDIT-REC
+           END-PERFORM
+           .
+
        D-BEREKNA-POENG SECTION.
 
            display ' '
            DISPLAY 'Sista tabell: ' SENASTE-BINGO-TABELL
+           DISPLAY 'Kalla (tabellnummer i input.txt): ' SENASTE-KALLA-NR
            Display 'Sista nummret: ' vinnande-nummer
            display ' '
 
@@ -325,6 +526,30 @@ Q
            DISPLAY 'Resultat: ' TOT-RESULTAT
            .
 
+       DB-INGEN-VINNARE SECTION.
+
+           STRING "bingo2_exception_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-EXCEPTION-FILENAME
+
+           OPEN OUTPUT BINGO2-EXCEPTION-FIL
+
+           MOVE SPACES TO BINGO2-EXCEPTION-REC
+           MOVE WS-RUN-DATE TO EX-RUN-DATE
+           MOVE "INGEN TABELL FICK BINGO UNDER KORNINGEN"
+               TO EX-MEDDELANDE
+           MOVE ANTAL-TABELLER TO EX-ANTAL-TABELLER
+           MOVE BINGO-LENGD TO EX-BINGO-LENGD
+
+           WRITE BINGO2-EXCEPTION-REC
+
+           CLOSE BINGO2-EXCEPTION-FIL
+
+           DISPLAY 'INGEN TABELL FICK BINGO UNDER KORNINGEN'
+           DISPLAY 'Exception-fil skriven: ' WS-EXCEPTION-FILENAME
+           .
+
        DA-BEREKNA-POENG-FEL SECTION.
 
       *>     Första försöket, innan jag hade läst intruktionerna
@@ -400,5 +625,24 @@ Q
 
            CLOSE BINGOFIL
 
+           CLOSE BINGO2-RANK-FIL
+
+           CLOSE BINGO2-AUDIT-FIL
+
+           DISPLAY 'Rankningsfil skriven: ' WS-RANK-FILENAME
+
+           DISPLAY 'Revisionsfil skriven: ' WS-AUDIT-FILENAME
+
            STOP RUN
            .
+
+       Z-KONTROLLERA-FILSTATUS SECTION.
+
+           IF WS-FILSTATUS NOT = "00"
+               DISPLAY "Fel vid oppning av " WS-FILSTATUS-FIL
+                  ": status " WS-FILSTATUS
+               DISPLAY "Programmet avslutas"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
