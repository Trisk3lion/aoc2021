@@ -10,16 +10,75 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT BINGOFIL ASSIGN "input.txt"
+           SELECT BINGOFIL ASSIGN DYNAMIC WS-INPUT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL
              FILE STATUS IS IND1-FILESTATUS.
 
+           SELECT BINGO-LOG-FIL ASSIGN DYNAMIC
+              WS-LOG-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IND2-FILESTATUS.
+
+           SELECT BINGO-DRAGPOANG-FIL ASSIGN DYNAMIC
+              WS-DRAGPOANG-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IND3-FILESTATUS.
+
+           SELECT BINGO-RESULT-FIL ASSIGN DYNAMIC
+              WS-RESULT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IND4-FILESTATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD BINGOFIL.
        01 WS-INPUT PIC X(300).
 
+       FD BINGO-LOG-FIL.
+       01 BINGO-LOG-REC.
+          05 BL-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 BL-SPEL-NR PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BL-DRAG-NR PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BL-NUMMER PIC 99.
+          05 FILLER PIC X VALUE SPACE.
+          05 BL-TABELL-NR PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BL-KALLA-NR PIC 9(5).
+          05 FILLER PIC X VALUE SPACE.
+          05 BL-MARKERAT PIC X(225).
+
+       FD BINGO-DRAGPOANG-FIL.
+       01 BINGO-DRAGPOANG-REC.
+          05 DP-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 DP-SPEL-NR PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 DP-DRAG-NR PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 DP-TABELL-NR PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 DP-KALLA-NR PIC 9(5).
+          05 FILLER PIC X VALUE SPACE.
+          05 DP-OMARKERADE-SUMMA PIC 9(5).
+
+       FD BINGO-RESULT-FIL.
+       01 BINGO-RESULT-REC.
+          05 BRE-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 BRE-SPEL-NR PIC 9(3).
+          05 FILLER PIC X VALUE SPACE.
+          05 BRE-VINNANDE-NUMMER PIC 99.
+          05 FILLER PIC X VALUE SPACE.
+          05 BRE-OMARKERADE PIC 9(5).
+          05 FILLER PIC X VALUE SPACE.
+          05 BRE-TOT-RESULTAT PIC 9(16).
+          05 FILLER PIC X VALUE SPACE.
+          05 BRE-ANTAL-DRAG PIC 9(3).
+
        WORKING-STORAGE SECTION.
 
        01 BINGO-NUMMER PIC X(300).
@@ -28,11 +87,11 @@
           05 ANTAL-NUMMER PIC 9.
           05 NUMMER-MATCH PIC 9.
           05 VINNANDE-TABELL PIC 9(3).
-          05 VINNANDE-RAD PIC 9.
-          05 VINNANDE-KOLUMN PIC 9.
+          05 VINNANDE-RAD PIC 99.
+          05 VINNANDE-KOLUMN PIC 99.
           05 VINNANDE-NUMMER PIC 99.
           05 REKNE-NUMMER PIC 99.
-          05 ANTAL-MATCHAR PIC 9.
+          05 ANTAL-MATCHAR PIC 99.
 
        01 SENASTE-NUMMER-SPACE.
            05 SENASTE-NUMMER PIC X(2) JUSTIFIED RIGHT.
@@ -46,17 +105,33 @@
           05 BINGO-TABELL OCCURS 0 TO 100 TIMES
                                         DEPENDING ON ANTAL-TABELLER
                                         INDEXED BY TABELL-INDEX.
-             10 BINGO-RAD OCCURS 5 TIMES INDEXED BY RAD-INDEX.
-                 15 SIFFROR OCCURS 5 TIMES INDEXED BY SIFFER-INDEX.
+             10 BINGO-RAD OCCURS 15 TIMES INDEXED BY RAD-INDEX.
+                 15 SIFFROR OCCURS 15 TIMES INDEXED BY SIFFER-INDEX.
                      20 RAD-SIFFRA PIC XX JUSTIFIED RIGHT.
                      20 RAD-SIFFRA-X   PIC X VALUE SPACE.
 
        01 ANTAL-TABELLER PIC 9(3).
 
+       01 BOARD-KALLA-TABELL.
+          05 BOARD-KALLA OCCURS 0 TO 100 TIMES
+                                        DEPENDING ON ANTAL-TABELLER.
+             10 BOARD-KALLA-NR PIC 9(5).
+
+       01 GLOBAL-TABELL-NR PIC 9(5) VALUE ZERO.
+
+       01 BOARD-STORLEK PIC 99 VALUE 5.
+       01 BOARD-STORLEK-PARM PIC 99 VALUE ZERO.
+
+       01 SPEL-GRUPP.
+          05 SPEL-NR PIC 9(3) VALUE ZERO.
+          05 SPEL-ID PIC X(10).
+
+       01 NASTA-SPEL-SW PIC 9 VALUE ZERO.
+          88 NASTA-SPEL-HITTAD VALUE 1.
 
        01 TABBELL2.
-           05 BINGO-KOLUMN OCCURS 5 TIMES INDEXED BY KOLUMN-INDEX.
-               10 KOLUMN-SIFFROR OCCURS 5 TIMES
+           05 BINGO-KOLUMN OCCURS 15 TIMES INDEXED BY KOLUMN-INDEX.
+               10 KOLUMN-SIFFROR OCCURS 15 TIMES
                                         INDEXED BY KOLUMN-SIFFER-INDEX.
                      20 KOLUMN-SIFFRA PIC XX JUSTIFIED RIGHT.
                      20 KOLUMN-SIFFRA-X   PIC X VALUE SPACE.
@@ -80,14 +155,35 @@
        01 SLUT-PA-SIFFROR-SW PIC 9 VALUE ZERO.
           88 SLUT-PA-SIFFROR VALUE 1.
 
+       01 WS-LOG-FILENAME PIC X(30).
+       01 WS-DRAGPOANG-FILENAME PIC X(30).
+       01 WS-RESULT-FILENAME PIC X(30).
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 WS-ARG-NUM PIC 9 VALUE 2.
+
+       01 DRAGPOANG-PARM PIC 9 VALUE ZERO.
+       01 WS-INPUT-FILENAME PIC X(100).
+       01 DRAGPOANG-SW PIC 9 VALUE ZERO.
+          88 DRAGPOANG-AKTIV VALUE 1.
+
+       01 OMARKERADE-SUMMA PIC 9(5).
+
        01 W-FILESTATUSES.
           05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+          05 IND3-FILESTATUS PIC XX.
+          05 IND4-FILESTATUS PIC XX.
+
+       01 WS-FILSTATUS PIC XX.
+       01 WS-FILSTATUS-FIL PIC X(30).
 
        01 REKNARE.
           05 PEKARE PIC 9(3).
           05 REKNARE-2 PIC 9(4).
           05 REKNARE-3 PIC 999.
           05 REKNARE-4 PIC 999.
+          05 DRAG-NR PIC 9(3) VALUE ZERO.
 
        01 RESULTAT.
            05 TOT-RAD-KOLUMN PIC 9(4).
@@ -99,28 +195,141 @@
        A-MAIN SECTION.
 
            PERFORM B-INIT
-           PERFORM C-BINGO-NUMMER
-           PERFORM D-BINGO-TABELL
-           PERFORM E-SPELA-BINGO UNTIL BINGO OR SLUT-PA-SIFFROR
-           PERFORM D-BEREKNA-POENG
+           PERFORM F-SPELA-ALLA-SPEL UNTIL FIL-SLUT
            PERFORM N-AVSLUTA
            .
        B-INIT SECTION.
 
-           INITIALIZE BINGO-SW
-           INITIALIZE ANTAL-TABELLER
+           INITIALIZE SPEL-NR
 
-           MOVE 001 TO PEKARE
+           MOVE 1 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT BOARD-STORLEK-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE ZERO TO BOARD-STORLEK-PARM
+           END-ACCEPT
+
+           IF BOARD-STORLEK-PARM > 15
+              DISPLAY "Brettstorlek " BOARD-STORLEK-PARM
+                 " overskrider max 15"
+              DISPLAY "Anvander standardvardet istallet"
+              MOVE ZERO TO BOARD-STORLEK-PARM
+           END-IF
+
+           IF BOARD-STORLEK-PARM NOT = ZERO
+              MOVE BOARD-STORLEK-PARM TO BOARD-STORLEK
+           END-IF
+
+           MOVE 2 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT DRAGPOANG-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE ZERO TO DRAGPOANG-PARM
+           END-ACCEPT
+
+           IF DRAGPOANG-PARM NOT = ZERO
+               SET DRAGPOANG-AKTIV TO TRUE
+           END-IF
+
+           MOVE 3 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           STRING "bingo_log_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-LOG-FILENAME
+
+           STRING "bingo_dragpoang_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-DRAGPOANG-FILENAME
+
+           STRING "bingo_result_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-RESULT-FILENAME
 
            OPEN INPUT BINGOFIL
 
+           MOVE IND1-FILESTATUS TO WS-FILSTATUS
+           MOVE "BINGOFIL" TO WS-FILSTATUS-FIL
+           PERFORM Z-KONTROLLERA-FILSTATUS
+
+           OPEN OUTPUT BINGO-LOG-FIL
+
+           OPEN OUTPUT BINGO-RESULT-FIL
+
+           IF DRAGPOANG-AKTIV
+               OPEN OUTPUT BINGO-DRAGPOANG-FIL
+           END-IF
+
       *>     Read in bingo-numbers
            READ BINGOFIL
                AT END
                    SET FIL-SLUT TO TRUE
            END-READ
 
-           DISPLAY 'Filestatus: ' IND1-FILESTATUS
+           IF FIL-SLUT
+               DISPLAY "Ingen giltig indata pa " WS-INPUT-FILENAME
+               DISPLAY "Filen ar tom eller avskuren"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       F-SPELA-ALLA-SPEL SECTION.
+
+           ADD 1 TO SPEL-NR
+           PERFORM FA-TOLKA-SPEL-TAGG
+           PERFORM FB-INIT-SPEL
+           PERFORM C-BINGO-NUMMER
+           PERFORM D-BINGO-TABELL
+           PERFORM E-SPELA-BINGO UNTIL BINGO OR SLUT-PA-SIFFROR
+
+           IF BINGO
+               PERFORM D-BEREKNA-POENG
+           ELSE
+               PERFORM FC-INGEN-VINNARE
+           END-IF
+           .
+
+       FC-INGEN-VINNARE SECTION.
+
+           DISPLAY 'INGEN TABELL FICK BINGO - SPEL: ' SPEL-ID
+           .
+
+       FA-TOLKA-SPEL-TAGG SECTION.
+
+           IF WS-INPUT(1:4) = 'SPEL'
+               MOVE SPACES TO SPEL-ID
+               MOVE FUNCTION TRIM(WS-INPUT(6:20)) TO SPEL-ID
+               MOVE ZERO TO NASTA-SPEL-SW
+
+               READ BINGOFIL
+                   AT END
+                       SET FIL-SLUT TO TRUE
+               END-READ
+           ELSE
+               MOVE SPEL-NR TO SPEL-ID
+           END-IF
+           .
+
+       FB-INIT-SPEL SECTION.
+
+           INITIALIZE BINGO-SW
+           INITIALIZE SLUT-PA-SIFFROR-SW
+           INITIALIZE ANTAL-TABELLER
+           INITIALIZE RESULTAT
+           INITIALIZE NUMMER-GRUPP
+
+           MOVE 001 TO PEKARE
+           MOVE ZERO TO DRAG-NR
            .
 
        C-BINGO-NUMMER SECTION.
@@ -134,16 +343,18 @@
                 SET FIL-SLUT TO TRUE
            END-READ
            .
-Q
+
        D-BINGO-TABELL SECTION.
 
            PERFORM VARYING TABELL-INDEX FROM 1 BY 1
-                   UNTIL FIL-SLUT
+                   UNTIL FIL-SLUT OR NASTA-SPEL-HITTAD
 
                ADD 1 TO ANTAL-TABELLER
+               ADD 1 TO GLOBAL-TABELL-NR
+               MOVE GLOBAL-TABELL-NR TO BOARD-KALLA-NR(TABELL-INDEX)
 
                PERFORM VARYING RAD-INDEX FROM 1 BY 1
-                       UNTIL RAD-INDEX > 5
+                       UNTIL RAD-INDEX > BOARD-STORLEK
                    READ BINGOFIL
                        AT END
                            SET FIL-SLUT TO TRUE
@@ -160,6 +371,10 @@ Q
                    AT END
                        SET FIL-SLUT TO TRUE
                END-READ
+
+               IF WS-INPUT(1:4) = 'SPEL'
+                   SET NASTA-SPEL-HITTAD TO TRUE
+               END-IF
            END-PERFORM
            .
 
@@ -168,6 +383,10 @@ Q
 
            PERFORM EB-NESTA-NUMMER
            PERFORM EC-MARKERA-TABELL
+           PERFORM EE-SKRIV-LOGG
+           IF DRAGPOANG-AKTIV
+               PERFORM EF-SKRIV-DRAGPOANG
+           END-IF
            PERFORM ED-KONTROLLERA-TABELL
           .
 
@@ -188,6 +407,8 @@ Q
       *>     DISPLAY 'Senaste nummer: ' SENASTE-NUMMER-SPACE
       *>     DISPLAY 'Ers??tts med: ' SENASTE-NUMMER-X
 
+           ADD 1 TO DRAG-NR
+
            IF ANTAL-NUMMER = 0
                SET SLUT-PA-SIFFROR TO TRUE
            END-IF
@@ -200,6 +421,72 @@ Q
                BY SENASTE-NUMMER-X
            .
 
+       EE-SKRIV-LOGG SECTION.
+
+           PERFORM VARYING TABELL-INDEX FROM 1 BY 1
+                   UNTIL TABELL-INDEX > ANTAL-TABELLER
+
+               MOVE SPACES TO BINGO-LOG-REC
+               MOVE WS-RUN-DATE TO BL-RUN-DATE
+               MOVE SPEL-NR TO BL-SPEL-NR
+               MOVE DRAG-NR TO BL-DRAG-NR
+               MOVE FUNCTION NUMVAL(SENASTE-NUMMER) TO BL-NUMMER
+               MOVE TABELL-INDEX TO BL-TABELL-NR
+               MOVE BOARD-KALLA-NR(TABELL-INDEX) TO BL-KALLA-NR
+
+               PERFORM VARYING RAD-INDEX FROM 1 BY 1
+                       UNTIL RAD-INDEX > BOARD-STORLEK
+                  PERFORM VARYING SIFFER-INDEX FROM 1 BY 1
+                          UNTIL SIFFER-INDEX > BOARD-STORLEK
+                     COMPUTE INDEX-2 =
+                           ((RAD-INDEX - 1) * BOARD-STORLEK)
+                              + SIFFER-INDEX
+                     MOVE RAD-SIFFRA-X
+                           (TABELL-INDEX,RAD-INDEX,SIFFER-INDEX)
+                        TO BL-MARKERAT(INDEX-2:1)
+                  END-PERFORM
+               END-PERFORM
+
+               WRITE BINGO-LOG-REC
+
+           END-PERFORM
+           .
+
+       EF-SKRIV-DRAGPOANG SECTION.
+
+           PERFORM VARYING TABELL-INDEX FROM 1 BY 1
+                   UNTIL TABELL-INDEX > ANTAL-TABELLER
+
+               INITIALIZE OMARKERADE-SUMMA
+
+               PERFORM VARYING RAD-INDEX FROM 1 BY 1
+                       UNTIL RAD-INDEX > BOARD-STORLEK
+                   PERFORM VARYING SIFFER-INDEX FROM 1 BY 1
+                           UNTIL SIFFER-INDEX > BOARD-STORLEK
+                       IF RAD-SIFFRA-X(TABELL-INDEX,
+                                 RAD-INDEX,SIFFER-INDEX) = SPACE
+                           MOVE FUNCTION NUMVAL(RAD-SIFFRA
+                               (TABELL-INDEX,RAD-INDEX,SIFFER-INDEX))
+                               TO REKNE-NUMMER
+                           COMPUTE OMARKERADE-SUMMA = OMARKERADE-SUMMA
+                               + REKNE-NUMMER
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+
+               MOVE SPACES TO BINGO-DRAGPOANG-REC
+               MOVE WS-RUN-DATE TO DP-RUN-DATE
+               MOVE SPEL-NR TO DP-SPEL-NR
+               MOVE DRAG-NR TO DP-DRAG-NR
+               MOVE TABELL-INDEX TO DP-TABELL-NR
+               MOVE BOARD-KALLA-NR(TABELL-INDEX) TO DP-KALLA-NR
+               MOVE OMARKERADE-SUMMA TO DP-OMARKERADE-SUMMA
+
+               WRITE BINGO-DRAGPOANG-REC
+
+           END-PERFORM
+           .
+
        ED-KONTROLLERA-TABELL SECTION.
 
            PERFORM VARYING TABELL-INDEX FROM 1 BY 1
@@ -207,13 +494,13 @@ Q
 
              *> Kontrollera rader efter bingo
                PERFORM VARYING RAD-INDEX FROM 1 BY 1
-                 UNTIL (RAD-INDEX > 5) OR BINGO
+                 UNTIL (RAD-INDEX > BOARD-STORLEK) OR BINGO
                    MOVE ZERO TO ANTAL-MATCHAR
 
                    SET KOLUMN-SIFFER-INDEX TO RAD-INDEX
 
                    PERFORM VARYING SIFFER-INDEX FROM 1 BY 1
-                     UNTIL SIFFER-INDEX > 5 OR BINGO
+                     UNTIL SIFFER-INDEX > BOARD-STORLEK OR BINGO
                        SET KOLUMN-INDEX TO SIFFER-INDEX
                        MOVE RAD-SIFFRA
                            (TABELL-INDEX,RAD-INDEX,SIFFER-INDEX) TO
@@ -232,7 +519,7 @@ Q
 
       *>             DISPLAY 'Antal matchar: ' ANTAL-MATCHAR
 
-                   IF ANTAL-MATCHAR = 5
+                   IF ANTAL-MATCHAR = BOARD-STORLEK
                        SET BINGO TO TRUE
                        MOVE TABELL-INDEX TO VINNANDE-TABELL
                        MOVE RAD-INDEX TO VINNANDE-RAD
@@ -247,14 +534,14 @@ Q
 
       *> Kontrollera kolumner efter bingo
                PERFORM VARYING KOLUMN-INDEX FROM 1 BY 1
-                 UNTIL KOLUMN-INDEX > 5 OR BINGO
+                 UNTIL KOLUMN-INDEX > BOARD-STORLEK OR BINGO
                    INITIALIZE ANTAL-MATCHAR
 
                    INSPECT BINGO-KOLUMN(KOLUMN-INDEX)
                        TALLYING ANTAL-MATCHAR
                        FOR ALL "X"
 
-                   IF ANTAL-MATCHAR = 5
+                   IF ANTAL-MATCHAR = BOARD-STORLEK
                        SET BINGO TO TRUE
                        MOVE TABELL-INDEX TO VINNANDE-TABELL
                        MOVE KOLUMN-INDEX TO VINNANDE-KOLUMN
@@ -273,12 +560,16 @@ Q
 
        D-BEREKNA-POENG SECTION.
 
+           DISPLAY 'Spel: ' SPEL-ID
+           DISPLAY 'Kalla (tabellnummer i input.txt): '
+                   BOARD-KALLA-NR(VINNANDE-TABELL)
+
            SET TABELL-INDEX TO VINNANDE-TABELL
 
            PERFORM VARYING RAD-INDEX FROM 1 BY 1
-                   UNTIL RAD-INDEX > 5
+                   UNTIL RAD-INDEX > BOARD-STORLEK
                PERFORM VARYING SIFFER-INDEX FROM 1 BY 1
-                         UNTIL SIFFER-INDEX > 5
+                         UNTIL SIFFER-INDEX > BOARD-STORLEK
                    IF RAD-SIFFRA-X(TABELL-INDEX,
                                      RAD-INDEX,SIFFER-INDEX) = SPACE
                            MOVE FUNCTION NUMVAL(RAD-SIFFRA
@@ -297,6 +588,16 @@ Q
            COMPUTE TOT-RESULTAT = VINNANDE-NUMMER * TOT-OMARKERADE
 
            DISPLAY 'Resultat: ' TOT-RESULTAT
+
+           MOVE SPACES TO BINGO-RESULT-REC
+           MOVE WS-RUN-DATE TO BRE-RUN-DATE
+           MOVE SPEL-NR TO BRE-SPEL-NR
+           MOVE VINNANDE-NUMMER TO BRE-VINNANDE-NUMMER
+           MOVE TOT-OMARKERADE TO BRE-OMARKERADE
+           MOVE TOT-RESULTAT TO BRE-TOT-RESULTAT
+           MOVE DRAG-NR TO BRE-ANTAL-DRAG
+
+           WRITE BINGO-RESULT-REC
            .
 
        DA-BEREKNA-POENG-FEL SECTION.
@@ -371,5 +672,29 @@ Q
 
            CLOSE BINGOFIL
 
+           CLOSE BINGO-LOG-FIL
+
+           DISPLAY 'Spelloggfil skriven: ' WS-LOG-FILENAME
+
+           CLOSE BINGO-RESULT-FIL
+
+           DISPLAY 'Resultatfil skriven: ' WS-RESULT-FILENAME
+
+           IF DRAGPOANG-AKTIV
+               CLOSE BINGO-DRAGPOANG-FIL
+               DISPLAY 'Dragpoangfil skriven: ' WS-DRAGPOANG-FILENAME
+           END-IF
+
            STOP RUN
            .
+
+       Z-KONTROLLERA-FILSTATUS SECTION.
+
+           IF WS-FILSTATUS NOT = "00"
+               DISPLAY "Fel vid oppning av " WS-FILSTATUS-FIL
+                  ": status " WS-FILSTATUS
+               DISPLAY "Programmet avslutas"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
