@@ -10,29 +10,153 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-          SELECT SONARFIL ASSIGN TO
-             "input.txt"
+          SELECT SONARFIL ASSIGN DYNAMIC
+             WS-INPUT-FILENAME
           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS IND1-FILESTATUS.
 
+          SELECT SONAR-RESULT-FIL ASSIGN DYNAMIC
+             WS-RESULT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND2-FILESTATUS.
+
+          SELECT SONAR-REJECT-FIL ASSIGN DYNAMIC
+             WS-REJECT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND3-FILESTATUS.
+
+          SELECT SONAR-DETALJ-FIL ASSIGN DYNAMIC
+             WS-DETALJ-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND4-FILESTATUS.
+
+          SELECT SONAR-MANIFEST-FIL ASSIGN DYNAMIC
+             WS-MANIFEST-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND5-FILESTATUS.
+
+          SELECT SONAR-SUBTOTAL-FIL ASSIGN DYNAMIC
+             WS-SUBTOTAL-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND6-FILESTATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD SONARFIL.
-       01 SIFFRA PIC 9(4).
+       01 WS-INPUT PIC X(4).
+
+       FD SONAR-RESULT-FIL.
+       01 SONAR-RESULT-REC.
+          05 SR-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 SR-FORSTA-SIFFRA PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 SR-SISTA-SIFFRA PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 SR-REKNARE PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 SR-ANTAL-INLASTA PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 SR-GRAND-TOTAL PIC 9(6).
+
+       FD SONAR-REJECT-FIL.
+       COPY "REJECT-REC.cpy"
+           REPLACING ==:PROGRAM:==  BY ==SONAR==
+                     ==:PREFIX:==   BY ==SJ==
+                     ==:RADLANGD:== BY ==4==.
+
+       FD SONAR-DETALJ-FIL.
+       01 SONAR-DETALJ-REC.
+          05 SD-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 SD-LINJE-NR PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 SD-SIFFRA PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 SD-PREV-SIFFRA PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 SD-TREND PIC X(7).
+
+       FD SONAR-MANIFEST-FIL.
+       01 WS-MANIFEST-RAD PIC X(40).
+
+       FD SONAR-SUBTOTAL-FIL.
+       01 SONAR-SUBTOTAL-REC.
+          05 SS-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 SS-SUB-ID PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 SS-FORSTA-SIFFRA PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 SS-SISTA-SIFFRA PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 SS-REKNARE PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 SS-ANTAL-INLASTA PIC 9(6).
 
        WORKING-STORAGE SECTION.
 
        01 WS-VARIABLER.
-      *    05 SIFFRA PIC 9(4).
+          05 SIFFRA PIC 9(4).
           05 PREV-SIFFRA PIC 9(4).
+          05 FORSTA-SIFFRA PIC 9(4).
           05 REKNARE PIC 9(4).
 
+       01 WS-RESULT-FILENAME PIC X(30).
+       01 WS-REJECT-FILENAME PIC X(30).
+       01 WS-DETALJ-FILENAME PIC X(30).
+       01 WS-MANIFEST-FILENAME PIC X(100).
+       01 WS-SUBTOTAL-FILENAME PIC X(30).
+
+       01 WS-ARG-NUM PIC 9 VALUE 1.
+       01 WS-INPUT-FILENAME PIC X(100).
+
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 LINJE-NR PIC 9(6) VALUE ZERO.
+       01 ANTAL-FEL PIC 9(6) VALUE ZERO.
+       01 SJ-ORSAK-HOLDER PIC X(20).
+       01 GRAND-TOTAL PIC 9(6) VALUE ZERO.
+
+       01 GILTIG-RAD-SW PIC 9.
+          88 GILTIG-RAD VALUE 1.
+
        01 END-OF-FILE-SW PIC 9.
           88 END-OF-FILE VALUE 1.
 
+       01 MANIFEST-GIVEN-SW PIC 9 VALUE ZERO.
+          88 MANIFEST-GIVEN VALUE 1.
+
+       01 SLUT-PA-EXTRA-SW PIC 9.
+          88 SLUT-PA-EXTRA VALUE 1.
+
+       01 HAR-FORRA-VARDET-SW PIC 9.
+          88 HAR-FORRA-VARDET VALUE 1.
+
+       01 SL-REKNARE1 PIC 9(3) VALUE ZERO.
+       01 SL-REKNARE2 PIC 9(3) VALUE ZERO.
+
+       01 WS-SUB-ID-HOLDER PIC X(10).
+
+       01 WS-SUB-VARIABLER.
+          05 SUB-ID PIC X(10).
+          05 SUB-SIFFRA PIC 9(4).
+          05 SUB-PREV-SIFFRA PIC 9(4).
+          05 SUB-FORSTA-SIFFRA PIC 9(4).
+          05 SUB-REKNARE PIC 9(4).
+          05 SUB-ANTAL-INLASTA PIC 9(6).
+
        01 W-FILESTATUSES.
           05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+          05 IND3-FILESTATUS PIC XX.
+          05 IND4-FILESTATUS PIC XX.
+          05 IND5-FILESTATUS PIC XX.
+          05 IND6-FILESTATUS PIC XX.
+
+       01 WS-FILSTATUS PIC XX.
+       01 WS-FILSTATUS-FIL PIC X(30).
 
        PROCEDURE DIVISION.
 
@@ -40,6 +164,7 @@
 
           PERFORM B-INIT
           PERFORM C-COUNT
+          PERFORM F-HANTERA-EXTRA-FILER
           PERFORM N-AVSLUTA
           .
 
@@ -47,28 +172,119 @@
 
           INITIALIZE WS-VARIABLER
 
+          DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+          ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+             ON EXCEPTION MOVE "input.txt" TO WS-INPUT-FILENAME
+          END-ACCEPT
+
+      *> An optional second argument names a manifest file listing
+      *> further input files ("ID filename" per line, the same shape
+      *> DIVE2's sub-course manifest already uses) to be run as extra
+      *> files in this same batch, each getting its own subtotal row.
+      *> Absence of this argument leaves the program behaving exactly
+      *> as a single-file run always has.
+          MOVE 2 TO WS-ARG-NUM
+          DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+          ACCEPT WS-MANIFEST-FILENAME FROM ARGUMENT-VALUE
+             ON EXCEPTION
+                CONTINUE
+             NOT ON EXCEPTION
+                SET MANIFEST-GIVEN TO TRUE
+          END-ACCEPT
+
+          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+          STRING "sonar_result_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+              INTO WS-RESULT-FILENAME
+
+          STRING "sonar_rejects_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+              INTO WS-REJECT-FILENAME
+
+          STRING "sonar_detalj_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+              INTO WS-DETALJ-FILENAME
+
+          STRING "sonar_subtotaler_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+              INTO WS-SUBTOTAL-FILENAME
+
           OPEN INPUT SONARFIL
 
-          READ SONARFIL
-                AT END
-                   SET END-OF-FILE TO TRUE
-          END-READ
+          MOVE IND1-FILESTATUS TO WS-FILSTATUS
+          MOVE "SONARFIL" TO WS-FILSTATUS-FIL
+          PERFORM Z-KONTROLLERA-FILSTATUS
+
+          PERFORM B1-LASA-GILTIG-RAD
 
-          DISPLAY "Filestatus is: " IND1-FILESTATUS
+          IF END-OF-FILE
+             DISPLAY "Ingen giltig indata pa " WS-INPUT-FILENAME
+             DISPLAY "Filen ar tom eller avskuren - programmet avslutas"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
 
           DISPLAY "Forsta input: " SIFFRA
 
           MOVE SIFFRA TO PREV-SIFFRA
+          MOVE SIFFRA TO FORSTA-SIFFRA
 
-          READ SONARFIL
-                AT END
-                   SET END-OF-FILE TO TRUE
-          END-READ
+          PERFORM B1-LASA-GILTIG-RAD
 
           DISPLAY "Andra input: " SIFFRA
 
+          OPEN OUTPUT SONAR-DETALJ-FIL
                  .
 
+       B1-LASA-GILTIG-RAD SECTION.
+
+          INITIALIZE GILTIG-RAD-SW
+
+          PERFORM UNTIL GILTIG-RAD OR END-OF-FILE
+
+             READ SONARFIL
+                   AT END
+                      SET END-OF-FILE TO TRUE
+             END-READ
+
+             IF NOT END-OF-FILE
+                ADD 1 TO LINJE-NR
+
+                IF WS-INPUT IS NOT NUMERIC
+                   MOVE "EJ NUMERISK" TO SJ-ORSAK-HOLDER
+                   PERFORM C1-SKRIV-REJECT
+                ELSE
+                   MOVE WS-INPUT TO SIFFRA
+                   SET GILTIG-RAD TO TRUE
+                END-IF
+             END-IF
+          END-PERFORM
+          .
+
+       C1-SKRIV-REJECT SECTION.
+
+          IF ANTAL-FEL = ZERO
+             OPEN OUTPUT SONAR-REJECT-FIL
+          END-IF
+
+          ADD 1 TO ANTAL-FEL
+
+          MOVE SPACES TO SONAR-REJECT-REC
+          MOVE WS-RUN-DATE TO SJ-RUN-DATE
+          MOVE LINJE-NR TO SJ-LINJE-NR
+          MOVE SJ-ORSAK-HOLDER TO SJ-ORSAK
+          MOVE WS-INPUT TO SJ-RAD
+
+          WRITE SONAR-REJECT-REC
+
+          DISPLAY "Avvisad rad " LINJE-NR ": " SJ-ORSAK-HOLDER
+          .
+
        C-COUNT SECTION.
 
           PERFORM UNTIL END-OF-FILE
@@ -77,23 +293,213 @@
                 ADD 1 TO REKNARE
              END-IF
 
+             PERFORM C2-SKRIV-DETALJ
+
              MOVE SIFFRA TO PREV-SIFFRA
 
-             READ SONARFIL
-                AT END
-                   SET END-OF-FILE TO TRUE
-             END-READ
+             PERFORM B1-LASA-GILTIG-RAD
           END-PERFORM
 
           display "Sista Siffra: " SIFFRA
           display "sista Prev siffra: " prev-siffra
 
           DISPLAY "Antal: " REKNARE
+          DISPLAY "Antal avvisade: " ANTAL-FEL
+          .
+
+       C2-SKRIV-DETALJ SECTION.
+
+          MOVE SPACES TO SONAR-DETALJ-REC
+
+          MOVE WS-RUN-DATE TO SD-RUN-DATE
+          MOVE LINJE-NR TO SD-LINJE-NR
+          COMPUTE SD-SIFFRA = SIFFRA
+          COMPUTE SD-PREV-SIFFRA = PREV-SIFFRA
+
+          IF SIFFRA > PREV-SIFFRA
+             MOVE "OKAR" TO SD-TREND
+          ELSE
+             IF SIFFRA < PREV-SIFFRA
+                MOVE "MINSKAR" TO SD-TREND
+             ELSE
+                MOVE "LIKA" TO SD-TREND
+             END-IF
+          END-IF
+
+          WRITE SONAR-DETALJ-REC
+          .
+
+      *> Runs every extra file named in the manifest, if one was given,
+      *> each through the same kind of stigningar-count as the primary
+      *> file above (minus the reject/detail reporting, which stays a
+      *> per-primary-run diagnostic) and writes one row per file to
+      *> SONAR-SUBTOTAL-FIL. GRAND-TOTAL accumulates the primary file's
+      *> REKNARE plus every extra file's subtotal; with no manifest it
+      *> is simply the primary REKNARE, so a single-file run's result
+      *> record is unchanged in substance.
+       F-HANTERA-EXTRA-FILER SECTION.
+
+          MOVE REKNARE TO GRAND-TOTAL
+
+          IF MANIFEST-GIVEN
+             CLOSE SONARFIL
+
+             OPEN INPUT SONAR-MANIFEST-FIL
+
+             MOVE IND5-FILESTATUS TO WS-FILSTATUS
+             MOVE "SONAR-MANIFEST-FIL" TO WS-FILSTATUS-FIL
+             PERFORM Z-KONTROLLERA-FILSTATUS
+
+             OPEN OUTPUT SONAR-SUBTOTAL-FIL
+
+             READ SONAR-MANIFEST-FIL
+                   AT END
+                      SET SLUT-PA-EXTRA TO TRUE
+             END-READ
+
+             PERFORM UNTIL SLUT-PA-EXTRA
+                PERFORM F1-TOLKA-MANIFEST-RAD
+                PERFORM F2-KOR-EN-EXTRA-FIL
+                PERFORM F3-SKRIV-SUBTOTAL
+
+                ADD SUB-REKNARE TO GRAND-TOTAL
+
+                READ SONAR-MANIFEST-FIL
+                      AT END
+                         SET SLUT-PA-EXTRA TO TRUE
+                END-READ
+             END-PERFORM
+
+             CLOSE SONAR-MANIFEST-FIL
+             CLOSE SONAR-SUBTOTAL-FIL
+
+             DISPLAY "Delsummeringsfil skriven: " WS-SUBTOTAL-FILENAME
+          END-IF
+          .
+
+       F1-TOLKA-MANIFEST-RAD SECTION.
+
+          INSPECT WS-MANIFEST-RAD TALLYING
+             SL-REKNARE1 FOR CHARACTERS BEFORE SPACE
+             SL-REKNARE2 FOR CHARACTERS AFTER SPACE
+
+          MOVE WS-MANIFEST-RAD(1:SL-REKNARE1) TO SUB-ID
+          MOVE WS-MANIFEST-RAD(SL-REKNARE1 + 2:SL-REKNARE2 - 1)
+             TO WS-INPUT-FILENAME
+
+          INITIALIZE SL-REKNARE1
+          INITIALIZE SL-REKNARE2
+          .
+
+       F2-KOR-EN-EXTRA-FIL SECTION.
+
+          MOVE SUB-ID TO WS-SUB-ID-HOLDER
+          INITIALIZE WS-SUB-VARIABLER
+          MOVE WS-SUB-ID-HOLDER TO SUB-ID
+          INITIALIZE END-OF-FILE-SW
+          INITIALIZE HAR-FORRA-VARDET-SW
+
+          OPEN INPUT SONARFIL
+
+          MOVE IND1-FILESTATUS TO WS-FILSTATUS
+          MOVE WS-INPUT-FILENAME TO WS-FILSTATUS-FIL
+          PERFORM Z-KONTROLLERA-FILSTATUS
+
+          READ SONARFIL
+                AT END
+                   SET END-OF-FILE TO TRUE
+          END-READ
+
+          PERFORM UNTIL END-OF-FILE
+
+             ADD 1 TO SUB-ANTAL-INLASTA
+
+             IF WS-INPUT IS NUMERIC AND WS-INPUT NOT = ZERO
+                MOVE WS-INPUT TO SUB-SIFFRA
+
+                IF HAR-FORRA-VARDET
+                   IF SUB-SIFFRA > SUB-PREV-SIFFRA
+                      ADD 1 TO SUB-REKNARE
+                   END-IF
+                ELSE
+                   MOVE SUB-SIFFRA TO SUB-FORSTA-SIFFRA
+                   SET HAR-FORRA-VARDET TO TRUE
+                END-IF
+
+                MOVE SUB-SIFFRA TO SUB-PREV-SIFFRA
+             END-IF
+
+             READ SONARFIL
+                   AT END
+                      SET END-OF-FILE TO TRUE
+             END-READ
+
+          END-PERFORM
+
+          CLOSE SONARFIL
+
+          DISPLAY SUB-ID ": " SUB-REKNARE
+          .
+
+       F3-SKRIV-SUBTOTAL SECTION.
+
+          MOVE SPACES TO SONAR-SUBTOTAL-REC
+
+          MOVE WS-RUN-DATE TO SS-RUN-DATE
+          MOVE SUB-ID TO SS-SUB-ID
+          MOVE SUB-FORSTA-SIFFRA TO SS-FORSTA-SIFFRA
+          MOVE SUB-PREV-SIFFRA TO SS-SISTA-SIFFRA
+          MOVE SUB-REKNARE TO SS-REKNARE
+          MOVE SUB-ANTAL-INLASTA TO SS-ANTAL-INLASTA
+
+          WRITE SONAR-SUBTOTAL-REC
+          .
+
+       D-SKRIV-RESULTAT SECTION.
+
+          OPEN OUTPUT SONAR-RESULT-FIL
+
+          MOVE SPACES TO SONAR-RESULT-REC
+
+          MOVE WS-RUN-DATE TO SR-RUN-DATE
+          COMPUTE SR-FORSTA-SIFFRA = FORSTA-SIFFRA
+          COMPUTE SR-SISTA-SIFFRA = PREV-SIFFRA
+          MOVE REKNARE TO SR-REKNARE
+          MOVE LINJE-NR TO SR-ANTAL-INLASTA
+          MOVE GRAND-TOTAL TO SR-GRAND-TOTAL
+
+          WRITE SONAR-RESULT-REC
+
+          CLOSE SONAR-RESULT-FIL
+
+          DISPLAY "Resultatfil skriven: " WS-RESULT-FILENAME
           .
 
        N-AVSLUTA SECTION.
 
+          PERFORM D-SKRIV-RESULTAT
+
+          IF ANTAL-FEL NOT = ZERO
+             CLOSE SONAR-REJECT-FIL
+             DISPLAY "Avvisningsfil skriven: " WS-REJECT-FILENAME
+          END-IF
+
+          CLOSE SONAR-DETALJ-FIL
+
+          DISPLAY "Detaljfil skriven: " WS-DETALJ-FILENAME
+
           CLOSE SONARFIL
 
           STOP RUN
           .
+
+       Z-KONTROLLERA-FILSTATUS SECTION.
+
+          IF WS-FILSTATUS NOT = "00"
+             DISPLAY "Fel vid oppning av " WS-FILSTATUS-FIL
+                ": status " WS-FILSTATUS
+             DISPLAY "Programmet avslutas"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          .
