@@ -10,32 +10,157 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-          SELECT SONARFIL ASSIGN TO
-             "input.txt"
+          SELECT SONARFIL ASSIGN DYNAMIC
+             WS-INPUT-FILENAME
           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS IND1-FILESTATUS.
 
+          SELECT SONAR-REJECT-FIL ASSIGN DYNAMIC
+             WS-REJECT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND2-FILESTATUS.
+
+          SELECT SONAR-CHECKPUNKT-FIL ASSIGN TO
+             "sonar3_checkpoint.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND3-FILESTATUS.
+
+          SELECT SONAR3-RESULT-FIL ASSIGN DYNAMIC
+             WS-RESULT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND4-FILESTATUS.
+
+          SELECT SONAR-MANIFEST-FIL ASSIGN DYNAMIC
+             WS-MANIFEST-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND5-FILESTATUS.
+
+          SELECT SONAR3-SUBTOTAL-FIL ASSIGN DYNAMIC
+             WS-SUBTOTAL-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND6-FILESTATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD SONARFIL.
-       01 SIFFRA PIC 9(5).
+       01 WS-INPUT PIC X(5).
+
+       FD SONAR-REJECT-FIL.
+       COPY "REJECT-REC.cpy"
+           REPLACING ==:PROGRAM:==  BY ==SONAR==
+                     ==:PREFIX:==   BY ==SJ==
+                     ==:RADLANGD:== BY ==5==.
+
+       FD SONAR-CHECKPUNKT-FIL.
+       01 SONAR-CHECKPUNKT-REC.
+          05 CP-LINJE-NR PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 CP-ANTAL-FEL PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 CP-REKNARE PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 CP-FONSTER-STORLEK PIC 9(2).
+          05 FILLER PIC X VALUE SPACE.
+          05 CP-SUMMA1 PIC 9(9).
+          05 FILLER PIC X VALUE SPACE.
+          05 CP-FONSTER-TABELL PIC 9(5) OCCURS 20 TIMES.
+
+       FD SONAR3-RESULT-FIL.
+       01 SONAR3-RESULT-REC.
+          05 S3R-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 S3R-FONSTER-STORLEK PIC 9(2).
+          05 FILLER PIC X VALUE SPACE.
+          05 S3R-REKNARE PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 S3R-ANTAL-INLASTA PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 S3R-GRAND-TOTAL PIC 9(6).
+
+       FD SONAR-MANIFEST-FIL.
+       01 WS-MANIFEST-RAD PIC X(40).
+
+       FD SONAR3-SUBTOTAL-FIL.
+       01 SONAR3-SUBTOTAL-REC.
+          05 SS-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 SS-SUB-ID PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 SS-FONSTER-STORLEK PIC 9(2).
+          05 FILLER PIC X VALUE SPACE.
+          05 SS-REKNARE PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 SS-ANTAL-INLASTA PIC 9(6).
 
        WORKING-STORAGE SECTION.
 
        01 WS-VARIABLER.
-          05 SIFFRA1 PIC 9(5).
-          05 SIFFRA2 PIC 9(5).
-          05 SIFFRA3 PIC 9(5).
+          05 SIFFRA PIC 9(5).
           05 SUMMA1 PIC 9(9).
           05 SUMMA2 PIC 9(9).
-          05 REKNARE PIC  9(4).
+          05 REKNARE PIC 9(4).
+
+       01 WS-FONSTER-PARM PIC 9(2) VALUE ZERO.
+
+       01 WS-ARG-NUM PIC 9 VALUE 1.
+       01 WS-INPUT-FILENAME PIC X(100).
+
+       01 FONSTER-STORLEK PIC 9(2) VALUE 3.
+
+       01 FONSTER-TABELL.
+          05 FONSTER-VARDE PIC 9(5)
+                OCCURS 1 TO 20 TIMES
+                DEPENDING ON FONSTER-STORLEK
+                INDEXED BY F-INDEX.
+
+       01 WS-REJECT-FILENAME PIC X(30).
+       01 WS-RESULT-FILENAME PIC X(30).
+       01 WS-MANIFEST-FILENAME PIC X(100).
+       01 WS-SUBTOTAL-FILENAME PIC X(30).
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 LINJE-NR PIC 9(6) VALUE ZERO.
+       01 ANTAL-FEL PIC 9(6) VALUE ZERO.
+       01 SJ-ORSAK-HOLDER PIC X(20).
+       01 GRAND-TOTAL PIC 9(6) VALUE ZERO.
+
+       01 CHECKPUNKT-INTERVALL PIC 9(6) VALUE 1000.
+       01 CHECKPUNKT-RAKNARE PIC 9(6) VALUE ZERO.
+       01 HOPPA-OVER-RAKNARE PIC 9(6) VALUE ZERO.
+
+       01 GILTIG-RAD-SW PIC 9.
+          88 GILTIG-RAD VALUE 1.
 
        01 END-OF-FILE-SW PIC 9.
           88 END-OF-FILE VALUE 1.
 
+       01 CHECKPUNKT-FINNS-SW PIC 9 VALUE ZERO.
+          88 CHECKPUNKT-FINNS VALUE 1.
+
+       01 MANIFEST-GIVEN-SW PIC 9 VALUE ZERO.
+          88 MANIFEST-GIVEN VALUE 1.
+
+       01 SLUT-PA-EXTRA-SW PIC 9.
+          88 SLUT-PA-EXTRA VALUE 1.
+
+       01 SL-REKNARE1 PIC 9(3) VALUE ZERO.
+       01 SL-REKNARE2 PIC 9(3) VALUE ZERO.
+
+       01 SUB-ID PIC X(10).
+       01 SUB-REKNARE PIC 9(4).
+       01 SUB-ANTAL-INLASTA PIC 9(6).
+
        01 W-FILESTATUSES.
           05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+          05 IND3-FILESTATUS PIC XX.
+          05 IND4-FILESTATUS PIC XX.
+          05 IND5-FILESTATUS PIC XX.
+          05 IND6-FILESTATUS PIC XX.
+
+       01 WS-FILSTATUS PIC XX.
+       01 WS-FILSTATUS-FIL PIC X(30).
 
        PROCEDURE DIVISION.
 
@@ -43,52 +168,194 @@
 
           PERFORM B-INIT
           PERFORM C-COUNT
+          PERFORM F-HANTERA-EXTRA-FILER
           PERFORM N-AVSLUTA
           .
        B-INIT SECTION.
 
           INITIALIZE WS-VARIABLER
 
+          MOVE 1 TO WS-ARG-NUM
+          DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+          ACCEPT WS-FONSTER-PARM FROM ARGUMENT-VALUE
+             ON EXCEPTION MOVE ZERO TO WS-FONSTER-PARM
+          END-ACCEPT
+          IF WS-FONSTER-PARM > 20
+             DISPLAY "Fonsterstorlek " WS-FONSTER-PARM
+                " overskrider max 20"
+             DISPLAY "Anvander standardvardet istallet"
+             MOVE ZERO TO WS-FONSTER-PARM
+          END-IF
+
+          IF WS-FONSTER-PARM NOT = ZERO
+             MOVE WS-FONSTER-PARM TO FONSTER-STORLEK
+          END-IF
+
+          MOVE 2 TO WS-ARG-NUM
+          DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+          ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+             ON EXCEPTION MOVE "input.txt" TO WS-INPUT-FILENAME
+          END-ACCEPT
+
+      *> An optional third argument names a manifest file listing
+      *> further input files ("ID filename" per line, the same shape
+      *> DIVE2's sub-course manifest and SONAR's own manifest support
+      *> already use) to be run as extra files in this same batch,
+      *> each getting its own subtotal row. Absence of this argument
+      *> leaves the program behaving exactly as a single-file run
+      *> always has.
+          MOVE 3 TO WS-ARG-NUM
+          DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+          ACCEPT WS-MANIFEST-FILENAME FROM ARGUMENT-VALUE
+             ON EXCEPTION
+                CONTINUE
+             NOT ON EXCEPTION
+                SET MANIFEST-GIVEN TO TRUE
+          END-ACCEPT
+
+          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+          STRING "sonar3_rejects_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+              INTO WS-REJECT-FILENAME
+
+          STRING "sonar3_result_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+              INTO WS-RESULT-FILENAME
+
+          STRING "sonar3_subtotaler_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+              INTO WS-SUBTOTAL-FILENAME
+
+          PERFORM B2-LASA-CHECKPUNKT
+
           OPEN INPUT SONARFIL
 
-          READ SONARFIL
-                AT END
-                   SET END-OF-FILE TO TRUE
-          END-READ
+          MOVE IND1-FILESTATUS TO WS-FILSTATUS
+          MOVE "SONARFIL" TO WS-FILSTATUS-FIL
+          PERFORM Z-KONTROLLERA-FILSTATUS
+
+          IF CHECKPUNKT-FINNS
+             PERFORM B3-AVANCERA-TILL-CHECKPUNKT
+          ELSE
+             PERFORM VARYING F-INDEX FROM 1 BY 1
+                UNTIL F-INDEX > FONSTER-STORLEK
+
+                PERFORM B1-LASA-GILTIG-RAD
+
+                MOVE SIFFRA TO FONSTER-VARDE(F-INDEX)
+             END-PERFORM
+
+             PERFORM D-SUMMERA-FONSTER
+
+             MOVE SUMMA2 TO SUMMA1
+          END-IF
+
+          PERFORM B1-LASA-GILTIG-RAD
 
-          MOVE SIFFRA TO SIFFRA1
+          IF END-OF-FILE
+             DISPLAY "Ingen giltig indata pa " WS-INPUT-FILENAME
+             DISPLAY "Filen ar tom eller avskuren - programmet avslutas"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          .
 
-          READ SONARFIL
-                AT END
-                   SET END-OF-FILE TO TRUE
-          END-READ
+       B1-LASA-GILTIG-RAD SECTION.
 
-          MOVE SIFFRA TO SIFFRA2
+          INITIALIZE GILTIG-RAD-SW
 
-          READ SONARFIL
-                AT END
-                   SET END-OF-FILE TO TRUE
-          END-READ
+          PERFORM UNTIL GILTIG-RAD OR END-OF-FILE
 
-          MOVE SIFFRA TO SIFFRA3
+             READ SONARFIL
+                   AT END
+                      SET END-OF-FILE TO TRUE
+             END-READ
 
-          COMPUTE SUMMA1 = SIFFRA1 + SIFFRA2 + SIFFRA3
+             IF NOT END-OF-FILE
+                ADD 1 TO LINJE-NR
 
-          READ SONARFIL
-                AT END
-                   SET END-OF-FILE TO TRUE
-          END-READ
+                IF WS-INPUT IS NOT NUMERIC
+                   MOVE "EJ NUMERISK" TO SJ-ORSAK-HOLDER
+                   PERFORM C1-SKRIV-REJECT
+                ELSE
+                   MOVE WS-INPUT TO SIFFRA
+                   SET GILTIG-RAD TO TRUE
+                END-IF
+             END-IF
+          END-PERFORM
+          .
+
+       B2-LASA-CHECKPUNKT SECTION.
+
+          OPEN INPUT SONAR-CHECKPUNKT-FIL
+
+          IF IND3-FILESTATUS = "00"
+             READ SONAR-CHECKPUNKT-FIL
+                   AT END
+                      CONTINUE
+                   NOT AT END
+                      SET CHECKPUNKT-FINNS TO TRUE
+             END-READ
+             CLOSE SONAR-CHECKPUNKT-FIL
+          END-IF
+          .
+
+       B3-AVANCERA-TILL-CHECKPUNKT SECTION.
+
+          MOVE CP-LINJE-NR TO LINJE-NR
+          MOVE CP-ANTAL-FEL TO ANTAL-FEL
+          MOVE CP-REKNARE TO REKNARE
+          MOVE CP-FONSTER-STORLEK TO FONSTER-STORLEK
+          MOVE CP-SUMMA1 TO SUMMA1
+
+          PERFORM VARYING F-INDEX FROM 1 BY 1
+             UNTIL F-INDEX > FONSTER-STORLEK
+
+             MOVE CP-FONSTER-TABELL(F-INDEX) TO FONSTER-VARDE(F-INDEX)
+          END-PERFORM
+
+          DISPLAY "Aterstartar efter rad " LINJE-NR
+
+          PERFORM VARYING HOPPA-OVER-RAKNARE FROM 1 BY 1
+             UNTIL HOPPA-OVER-RAKNARE > CP-LINJE-NR
+
+             READ SONARFIL
+                   AT END
+                      SET END-OF-FILE TO TRUE
+             END-READ
+          END-PERFORM
+          .
+
+       C1-SKRIV-REJECT SECTION.
+
+          IF ANTAL-FEL = ZERO
+             OPEN OUTPUT SONAR-REJECT-FIL
+          END-IF
+
+          ADD 1 TO ANTAL-FEL
+
+          MOVE SPACES TO SONAR-REJECT-REC
+          MOVE WS-RUN-DATE TO SJ-RUN-DATE
+          MOVE LINJE-NR TO SJ-LINJE-NR
+          MOVE SJ-ORSAK-HOLDER TO SJ-ORSAK
+          MOVE WS-INPUT TO SJ-RAD
+
+          WRITE SONAR-REJECT-REC
+
+          DISPLAY "Avvisad rad " LINJE-NR ": " SJ-ORSAK-HOLDER
           .
 
        C-COUNT SECTION.
 
           PERFORM UNTIL END-OF-FILE
 
-             MOVE SIFFRA2 TO SIFFRA1
-             MOVE SIFFRA3 TO SIFFRA2
-             MOVE SIFFRA TO SIFFRA3
+             PERFORM C1-SKIFTA-FONSTER
 
-             COMPUTE SUMMA2 = SIFFRA1 + SIFFRA2 + SIFFRA3
+             PERFORM D-SUMMERA-FONSTER
 
              IF SUMMA2 > SUMMA1
                 ADD 1 TO REKNARE
@@ -96,19 +363,256 @@
 
              MOVE SUMMA2 TO SUMMA1
 
+             ADD 1 TO CHECKPUNKT-RAKNARE
+             IF CHECKPUNKT-RAKNARE >= CHECKPUNKT-INTERVALL
+                PERFORM E-SKRIV-CHECKPUNKT
+                MOVE ZERO TO CHECKPUNKT-RAKNARE
+             END-IF
+
+             PERFORM B1-LASA-GILTIG-RAD
+
+          END-PERFORM
+
+          DISPLAY REKNARE
+          DISPLAY "Antal avvisade: " ANTAL-FEL
+          .
+
+       C1-SKIFTA-FONSTER SECTION.
+
+          PERFORM VARYING F-INDEX FROM 1 BY 1
+             UNTIL F-INDEX > FONSTER-STORLEK - 1
+
+             MOVE FONSTER-VARDE(F-INDEX + 1) TO FONSTER-VARDE(F-INDEX)
+          END-PERFORM
+
+          MOVE SIFFRA TO FONSTER-VARDE(FONSTER-STORLEK)
+          .
+
+       D-SUMMERA-FONSTER SECTION.
+
+          MOVE ZERO TO SUMMA2
+
+          PERFORM VARYING F-INDEX FROM 1 BY 1
+             UNTIL F-INDEX > FONSTER-STORLEK
+
+             ADD FONSTER-VARDE(F-INDEX) TO SUMMA2
+          END-PERFORM
+          .
+
+       E-SKRIV-CHECKPUNKT SECTION.
+
+          OPEN OUTPUT SONAR-CHECKPUNKT-FIL
+
+          MOVE SPACES TO SONAR-CHECKPUNKT-REC
+
+          MOVE LINJE-NR TO CP-LINJE-NR
+          MOVE ANTAL-FEL TO CP-ANTAL-FEL
+          MOVE REKNARE TO CP-REKNARE
+          MOVE FONSTER-STORLEK TO CP-FONSTER-STORLEK
+          MOVE SUMMA1 TO CP-SUMMA1
+
+          PERFORM VARYING F-INDEX FROM 1 BY 1
+             UNTIL F-INDEX > FONSTER-STORLEK
+
+             MOVE FONSTER-VARDE(F-INDEX) TO CP-FONSTER-TABELL(F-INDEX)
+          END-PERFORM
+
+          WRITE SONAR-CHECKPUNKT-REC
+
+          CLOSE SONAR-CHECKPUNKT-FIL
+
+          DISPLAY "Checkpunkt skriven vid rad " LINJE-NR
+          .
+
+      *> Runs every extra file named in the manifest, if one was given,
+      *> through the same sliding-window count as the primary file
+      *> above (minus the reject reporting and checkpoint/restart
+      *> support, which stay a per-primary-run concern) and writes one
+      *> row per file to SONAR3-SUBTOTAL-FIL, reusing the primary
+      *> run's own window size. GRAND-TOTAL accumulates the primary
+      *> file's REKNARE plus every extra file's subtotal; with no
+      *> manifest it is simply the primary REKNARE, so a single-file
+      *> run's result record is unchanged in substance.
+       F-HANTERA-EXTRA-FILER SECTION.
+
+          MOVE REKNARE TO GRAND-TOTAL
+
+          IF MANIFEST-GIVEN
+             CLOSE SONARFIL
+
+             OPEN INPUT SONAR-MANIFEST-FIL
+
+             MOVE IND5-FILESTATUS TO WS-FILSTATUS
+             MOVE "SONAR-MANIFEST-FIL" TO WS-FILSTATUS-FIL
+             PERFORM Z-KONTROLLERA-FILSTATUS
+
+             OPEN OUTPUT SONAR3-SUBTOTAL-FIL
+
+             READ SONAR-MANIFEST-FIL
+                   AT END
+                      SET SLUT-PA-EXTRA TO TRUE
+             END-READ
+
+             PERFORM UNTIL SLUT-PA-EXTRA
+                PERFORM F1-TOLKA-MANIFEST-RAD
+                PERFORM F2-KOR-EN-EXTRA-FIL
+                PERFORM F3-SKRIV-SUBTOTAL
+
+                ADD SUB-REKNARE TO GRAND-TOTAL
+
+                READ SONAR-MANIFEST-FIL
+                      AT END
+                         SET SLUT-PA-EXTRA TO TRUE
+                END-READ
+             END-PERFORM
+
+             CLOSE SONAR-MANIFEST-FIL
+             CLOSE SONAR3-SUBTOTAL-FIL
+
+             DISPLAY "Delsummeringsfil skriven: " WS-SUBTOTAL-FILENAME
+          END-IF
+          .
+
+       F1-TOLKA-MANIFEST-RAD SECTION.
+
+          INSPECT WS-MANIFEST-RAD TALLYING
+             SL-REKNARE1 FOR CHARACTERS BEFORE SPACE
+             SL-REKNARE2 FOR CHARACTERS AFTER SPACE
+
+          MOVE WS-MANIFEST-RAD(1:SL-REKNARE1) TO SUB-ID
+          MOVE WS-MANIFEST-RAD(SL-REKNARE1 + 2:SL-REKNARE2 - 1)
+             TO WS-INPUT-FILENAME
+
+          INITIALIZE SL-REKNARE1
+          INITIALIZE SL-REKNARE2
+          .
+
+       F2-KOR-EN-EXTRA-FIL SECTION.
+
+          MOVE ZERO TO SUB-REKNARE
+          MOVE ZERO TO SUB-ANTAL-INLASTA
+          MOVE ZERO TO SUMMA1
+          MOVE ZERO TO SUMMA2
+          INITIALIZE END-OF-FILE-SW
+
+          OPEN INPUT SONARFIL
+
+          MOVE IND1-FILESTATUS TO WS-FILSTATUS
+          MOVE WS-INPUT-FILENAME TO WS-FILSTATUS-FIL
+          PERFORM Z-KONTROLLERA-FILSTATUS
+
+          PERFORM VARYING F-INDEX FROM 1 BY 1
+             UNTIL F-INDEX > FONSTER-STORLEK
+
+             PERFORM F4-LASA-GILTIG-EXTRARAD
+             MOVE SIFFRA TO FONSTER-VARDE(F-INDEX)
+          END-PERFORM
+
+          PERFORM D-SUMMERA-FONSTER
+
+          MOVE SUMMA2 TO SUMMA1
+
+          PERFORM F4-LASA-GILTIG-EXTRARAD
+
+          PERFORM UNTIL END-OF-FILE
+
+             PERFORM C1-SKIFTA-FONSTER
+
+             PERFORM D-SUMMERA-FONSTER
+
+             IF SUMMA2 > SUMMA1
+                ADD 1 TO SUB-REKNARE
+             END-IF
+
+             MOVE SUMMA2 TO SUMMA1
+
+             PERFORM F4-LASA-GILTIG-EXTRARAD
+
+          END-PERFORM
+
+          CLOSE SONARFIL
+
+          DISPLAY SUB-ID ": " SUB-REKNARE
+          .
+
+       F4-LASA-GILTIG-EXTRARAD SECTION.
+
+          INITIALIZE GILTIG-RAD-SW
+
+          PERFORM UNTIL GILTIG-RAD OR END-OF-FILE
+
              READ SONARFIL
-                AT END
-                   SET END-OF-FILE TO TRUE
+                   AT END
+                      SET END-OF-FILE TO TRUE
              END-READ
 
+             IF NOT END-OF-FILE
+                ADD 1 TO SUB-ANTAL-INLASTA
+
+                IF WS-INPUT IS NUMERIC AND WS-INPUT NOT = ZERO
+                   MOVE WS-INPUT TO SIFFRA
+                   SET GILTIG-RAD TO TRUE
+                END-IF
+             END-IF
           END-PERFORM
+          .
 
-          DISPLAY REKNARE
+       F3-SKRIV-SUBTOTAL SECTION.
+
+          MOVE SPACES TO SONAR3-SUBTOTAL-REC
+
+          MOVE WS-RUN-DATE TO SS-RUN-DATE
+          MOVE SUB-ID TO SS-SUB-ID
+          MOVE FONSTER-STORLEK TO SS-FONSTER-STORLEK
+          MOVE SUB-REKNARE TO SS-REKNARE
+          MOVE SUB-ANTAL-INLASTA TO SS-ANTAL-INLASTA
+
+          WRITE SONAR3-SUBTOTAL-REC
+          .
+
+       D-SKRIV-RESULTAT SECTION.
+
+          OPEN OUTPUT SONAR3-RESULT-FIL
+
+          MOVE SPACES TO SONAR3-RESULT-REC
+
+          MOVE WS-RUN-DATE TO S3R-RUN-DATE
+          MOVE FONSTER-STORLEK TO S3R-FONSTER-STORLEK
+          MOVE REKNARE TO S3R-REKNARE
+          MOVE LINJE-NR TO S3R-ANTAL-INLASTA
+          MOVE GRAND-TOTAL TO S3R-GRAND-TOTAL
+
+          WRITE SONAR3-RESULT-REC
+
+          CLOSE SONAR3-RESULT-FIL
+
+          DISPLAY "Resultatfil skriven: " WS-RESULT-FILENAME
           .
 
        N-AVSLUTA SECTION.
 
+          PERFORM D-SKRIV-RESULTAT
+
+          IF ANTAL-FEL NOT = ZERO
+             CLOSE SONAR-REJECT-FIL
+             DISPLAY "Avvisningsfil skriven: " WS-REJECT-FILENAME
+          END-IF
+
+          OPEN OUTPUT SONAR-CHECKPUNKT-FIL
+          CLOSE SONAR-CHECKPUNKT-FIL
+
           CLOSE SONARFIL
 
           STOP RUN
           .
+
+       Z-KONTROLLERA-FILSTATUS SECTION.
+
+          IF WS-FILSTATUS NOT = "00"
+             DISPLAY "Fel vid oppning av " WS-FILSTATUS-FIL
+                ": status " WS-FILSTATUS
+             DISPLAY "Programmet avslutas"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          .
