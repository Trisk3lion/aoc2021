@@ -10,15 +10,68 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT SONARFIL ASSIGN "input.txt"
+           SELECT SONARFIL ASSIGN DYNAMIC WS-INPUT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS IND1-FILESTATUS.
 
+           SELECT DIVE-AVVIKELSE-FIL ASSIGN DYNAMIC
+              WS-AVVIKELSE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IND2-FILESTATUS.
+
+           SELECT DIVE-TRAIL-FIL ASSIGN DYNAMIC
+              WS-TRAIL-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IND3-FILESTATUS.
+
+           SELECT DIVE-RESULT-FIL ASSIGN DYNAMIC
+              WS-RESULT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IND4-FILESTATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD SONARFIL.
-       01 WS-INPUT PIC X(10).
+       01 WS-INPUT PIC X(18).
+
+       FD DIVE-AVVIKELSE-FIL.
+       01 DIVE-AVVIKELSE-REC.
+          05 DA-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 DA-LINJE-NR PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 DA-ORSAK PIC X(20).
+          05 FILLER PIC X VALUE SPACE.
+          05 DA-RAD PIC X(10).
+
+       FD DIVE-TRAIL-FIL.
+       01 DIVE-TRAIL-REC.
+          05 DT-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 DT-LINJE-NR PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 DT-KOMMANDO PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 DT-DJUP PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 DT-FRAMDRIFT PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 DT-TOTAL-DISTANS PIC 9(9).
+
+       FD DIVE-RESULT-FIL.
+       01 DIVE-RESULT-REC.
+          05 DR-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 DR-DJUP PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 DR-FRAMDRIFT PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 DR-SUMMA PIC 9(9).
+          05 FILLER PIC X VALUE SPACE.
+          05 DR-TOTAL-DISTANS PIC 9(9).
+          05 FILLER PIC X VALUE SPACE.
+          05 DR-ANTAL-INLASTA PIC 9(6).
 
        WORKING-STORAGE SECTION.
 
@@ -28,14 +81,54 @@
           05 RIKTNING PIC X(10).
           05 SIFFRA PIC 9.
           05 SUMMA PIC 9(9).
+          05 TOTAL-DISTANS PIC 9(9).
           05 REKNARE1 PIC 9(3).
           05 REKNARE2 PIC 9(3).
 
+       01 WS-ARG-NUM PIC 9 VALUE 1.
+       01 WS-INPUT-FILENAME PIC X(100).
+
+       01 WS-AVVIKELSE-FILENAME PIC X(30).
+       01 WS-TRAIL-FILENAME PIC X(30).
+       01 WS-RESULT-FILENAME PIC X(30).
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 LINJE-NR PIC 9(6) VALUE ZERO.
+       01 ANTAL-AVVIKELSER PIC 9(6) VALUE ZERO.
+
        01 END-OF-FILE-SW PIC 9.
           88 END-OF-FILE VALUE 1.
 
+       01 FATAL-FEL-SW PIC 9 VALUE ZERO.
+          88 FATAL-FEL VALUE 1.
+
+       01 GILTIG-RAD-SW PIC 9 VALUE ZERO.
+          88 GILTIG-RAD VALUE 1.
+
+      *> En valfri header-rad ("HDR" + 7-siffrigt antal + valfritt
+      *> 8-siffrigt korningsdatum) far inleda filen och en valfri
+      *> trailer-rad ("TRL" + 7-siffrigt antal) far avsluta den -
+      *> bada ar optionella, filer utan dem las precis som tidigare.
+      *> Ar datumet med kontrolleras det mot dagens korning, sa att
+      *> en gammal fil som legat kvar inte las av misstag.
+       01 SCHEMA-FORVANTAT-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-TRAILER-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-HEADER-DATUM PIC 9(8) VALUE ZERO.
+
+       01 SCHEMA-HEADER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-HEADER-SEEN VALUE 1.
+
+       01 SCHEMA-TRAILER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-TRAILER-SEEN VALUE 1.
+
        01 W-FILESTATUSES.
           05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+          05 IND3-FILESTATUS PIC XX.
+          05 IND4-FILESTATUS PIC XX.
+
+       01 WS-FILSTATUS PIC XX.
+       01 WS-FILSTATUS-FIL PIC X(30).
 
        PROCEDURE DIVISION.
 
@@ -43,23 +136,104 @@
 
            PERFORM B-INIT
            PERFORM C-COUNT
+           PERFORM CZ-KONTROLLERA-ANTAL
            PERFORM N-AVSLUTA
           .
        B-INIT SECTION.
 
            INITIALIZE WS-VARIABLER
 
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+              ON EXCEPTION MOVE "input.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           STRING "dive_avvikelser_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-AVVIKELSE-FILENAME
+
+           STRING "dive_trail_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-TRAIL-FILENAME
+
+           STRING "dive_result_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-RESULT-FILENAME
+
            OPEN INPUT SONARFIL
 
-           READ SONARFIL
-                AT END
-                   SET END-OF-FILE TO TRUE
-           END-READ
+           MOVE IND1-FILESTATUS TO WS-FILSTATUS
+           MOVE "SONARFIL" TO WS-FILSTATUS-FIL
+           PERFORM Z-KONTROLLERA-FILSTATUS
+
+           OPEN OUTPUT DIVE-TRAIL-FIL
+
+           PERFORM B1-LASA-GILTIG-RAD
+
+           IF END-OF-FILE
+              DISPLAY "Ingen giltig indata pa " WS-INPUT-FILENAME
+              DISPLAY "Filen ar tom eller avskuren"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF SCHEMA-HEADER-SEEN
+                 AND SCHEMA-HEADER-DATUM IS NUMERIC
+                 AND SCHEMA-HEADER-DATUM NOT = ZERO
+                 AND SCHEMA-HEADER-DATUM NOT = WS-RUN-DATE
+              DISPLAY "Headerposten anger datum " SCHEMA-HEADER-DATUM
+                 " men korningen sker " WS-RUN-DATE
+                 " - fel dags fil"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
           .
 
+      *> Laser nasta rad och klassificerar den direkt som header,
+      *> trailer eller data - innan nagon databehandling sker - sa att
+      *> en trailerrad aldrig hinner behandlas som en kommandorad.
+      *> Samma las-och-klassificera-monster som HYDROs B1-LASA-GILTIG-RAD.
+       B1-LASA-GILTIG-RAD SECTION.
+
+           INITIALIZE GILTIG-RAD-SW
+
+           PERFORM UNTIL GILTIG-RAD OR END-OF-FILE
+
+              READ SONARFIL
+                 AT END
+                    SET END-OF-FILE TO TRUE
+              END-READ
+
+              IF NOT END-OF-FILE AND LINJE-NR = ZERO
+                    AND WS-INPUT(1:3) = "HDR"
+                 MOVE WS-INPUT(4:7) TO SCHEMA-FORVANTAT-ANTAL
+                 MOVE WS-INPUT(11:8) TO SCHEMA-HEADER-DATUM
+                 SET SCHEMA-HEADER-SEEN TO TRUE
+                 DISPLAY "Header funnen - forvantat antal rader: "
+                    SCHEMA-FORVANTAT-ANTAL
+              ELSE
+                 IF NOT END-OF-FILE AND WS-INPUT(1:3) = "TRL"
+                    MOVE WS-INPUT(4:7) TO SCHEMA-TRAILER-ANTAL
+                    SET SCHEMA-TRAILER-SEEN TO TRUE
+                    SET END-OF-FILE TO TRUE
+                 ELSE
+                    IF NOT END-OF-FILE
+                       ADD 1 TO LINJE-NR
+                       SET GILTIG-RAD TO TRUE
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+
        C-COUNT SECTION.
 
-           PERFORM UNTIL END-OF-FILE
+           PERFORM UNTIL END-OF-FILE OR FATAL-FEL
 
              INSPECT WS-INPUT TALLYING
                 REKNARE1 FOR CHARACTERS BEFORE " "
@@ -78,16 +252,26 @@
              EVALUATE RIKTNING
                 WHEN 'down'
                    COMPUTE DJUP = DJUP + SIFFRA
+                   COMPUTE TOTAL-DISTANS = TOTAL-DISTANS + SIFFRA
                 WHEN 'up'
-                   COMPUTE DJUP = DJUP - SIFFRA
+                   IF SIFFRA > DJUP
+                      PERFORM C3-SKRIV-DJUPFEL
+                   ELSE
+                      COMPUTE DJUP = DJUP - SIFFRA
+                      COMPUTE TOTAL-DISTANS = TOTAL-DISTANS + SIFFRA
+                   END-IF
                 WHEN 'forward'
                    COMPUTE FRAMDRIFT = FRAMDRIFT + SIFFRA
+                   COMPUTE TOTAL-DISTANS = TOTAL-DISTANS + SIFFRA
+                WHEN OTHER
+                   PERFORM C1-SKRIV-AVVIKELSE
              END-EVALUATE
 
-             READ SONARFIL
-                AT END
-                   SET END-OF-FILE TO TRUE
-             END-READ
+             PERFORM C2-SKRIV-TRAIL
+
+             IF NOT FATAL-FEL
+                PERFORM B1-LASA-GILTIG-RAD
+             END-IF
 
              INITIALIZE REKNARE1
              INITIALIZE REKNARE2
@@ -97,11 +281,122 @@
            COMPUTE SUMMA = FRAMDRIFT * DJUP
 
            DISPLAY SUMMA
+
+           DISPLAY "Antal avvikelser: " ANTAL-AVVIKELSER
+          .
+
+       C1-SKRIV-AVVIKELSE SECTION.
+
+           IF ANTAL-AVVIKELSER = ZERO
+              OPEN OUTPUT DIVE-AVVIKELSE-FIL
+           END-IF
+
+           ADD 1 TO ANTAL-AVVIKELSER
+
+           MOVE SPACES TO DIVE-AVVIKELSE-REC
+           MOVE WS-RUN-DATE TO DA-RUN-DATE
+           MOVE LINJE-NR TO DA-LINJE-NR
+           MOVE "OKAND KOMMANDO" TO DA-ORSAK
+           MOVE WS-INPUT TO DA-RAD
+
+           WRITE DIVE-AVVIKELSE-REC
+
+           DISPLAY "Avvikande rad " LINJE-NR ": " WS-INPUT
+          .
+
+       C3-SKRIV-DJUPFEL SECTION.
+
+           IF ANTAL-AVVIKELSER = ZERO
+              OPEN OUTPUT DIVE-AVVIKELSE-FIL
+           END-IF
+
+           ADD 1 TO ANTAL-AVVIKELSER
+
+           MOVE SPACES TO DIVE-AVVIKELSE-REC
+           MOVE WS-RUN-DATE TO DA-RUN-DATE
+           MOVE LINJE-NR TO DA-LINJE-NR
+           MOVE "DJUP UNDER NOLLA" TO DA-ORSAK
+           MOVE WS-INPUT TO DA-RAD
+
+           WRITE DIVE-AVVIKELSE-REC
+
+           SET FATAL-FEL TO TRUE
+
+           DISPLAY "Avbryter - rad " LINJE-NR
+              " skulle ge negativt djup: " WS-INPUT
+          .
+
+       C2-SKRIV-TRAIL SECTION.
+
+           MOVE SPACES TO DIVE-TRAIL-REC
+
+           MOVE WS-RUN-DATE TO DT-RUN-DATE
+           MOVE LINJE-NR TO DT-LINJE-NR
+           MOVE WS-INPUT TO DT-KOMMANDO
+           COMPUTE DT-DJUP = DJUP
+           COMPUTE DT-FRAMDRIFT = FRAMDRIFT
+           COMPUTE DT-TOTAL-DISTANS = TOTAL-DISTANS
+
+           WRITE DIVE-TRAIL-REC
           .
 
+       D-SKRIV-RESULTAT SECTION.
+
+           OPEN OUTPUT DIVE-RESULT-FIL
+
+           MOVE SPACES TO DIVE-RESULT-REC
+
+           MOVE WS-RUN-DATE TO DR-RUN-DATE
+           MOVE DJUP TO DR-DJUP
+           MOVE FRAMDRIFT TO DR-FRAMDRIFT
+           MOVE SUMMA TO DR-SUMMA
+           MOVE TOTAL-DISTANS TO DR-TOTAL-DISTANS
+           MOVE LINJE-NR TO DR-ANTAL-INLASTA
+
+           WRITE DIVE-RESULT-REC
+
+           CLOSE DIVE-RESULT-FIL
+
+           DISPLAY "Resultatfil skriven: " WS-RESULT-FILENAME
+           DISPLAY "Total strackan tillryggalagd: " TOTAL-DISTANS
+           .
+
        N-AVSLUTA SECTION.
 
+           PERFORM D-SKRIV-RESULTAT
+
+           IF ANTAL-AVVIKELSER NOT = ZERO
+              CLOSE DIVE-AVVIKELSE-FIL
+              DISPLAY "Avvikelsefil skriven: " WS-AVVIKELSE-FILENAME
+           END-IF
+
+           CLOSE DIVE-TRAIL-FIL
+
+           DISPLAY "Navigeringsspar skrivet: " WS-TRAIL-FILENAME
+
            CLOSE SONARFIL
 
            STOP RUN
            .
+
+       CZ-KONTROLLERA-ANTAL SECTION.
+
+           IF SCHEMA-TRAILER-SEEN
+              AND SCHEMA-TRAILER-ANTAL NOT = LINJE-NR
+              DISPLAY "Trailerposten anger " SCHEMA-TRAILER-ANTAL
+                 " rader men " LINJE-NR " lastes - filen ar avskuren"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+
+       Z-KONTROLLERA-FILSTATUS SECTION.
+
+           IF WS-FILSTATUS NOT = "00"
+              DISPLAY "Fel vid oppning av " WS-FILSTATUS-FIL
+                 ": status " WS-FILSTATUS
+              DISPLAY "Programmet avslutas"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
