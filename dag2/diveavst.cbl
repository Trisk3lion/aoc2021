@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DIVEAVST.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          SELECT SONARFIL ASSIGN DYNAMIC WS-INPUT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND1-FILESTATUS.
+
+          SELECT DIVE-AVST-FIL ASSIGN DYNAMIC
+             WS-AVST-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND2-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD SONARFIL.
+       01 WS-INPUT PIC X(18).
+
+       FD DIVE-AVST-FIL.
+       01 DIVE-AVST-REC.
+          05 AV-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 AV-ETIKETT PIC X(12).
+          05 FILLER PIC X VALUE SPACE.
+          05 AV-DJUP PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 AV-FRAMDRIFT PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 AV-SUMMA PIC 9(12).
+          05 FILLER PIC X VALUE SPACE.
+          05 AV-ANTAL-INLASTA PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLER.
+          05 RIKTNING PIC X(10).
+          05 SIFFRA PIC 99.
+          05 REKNARE1 PIC 9(3).
+          05 REKNARE2 PIC 9(3).
+
+       01 LINJE-NR PIC 9(6) VALUE ZERO.
+
+       01 WS-UTAN-AIM.
+          05 DJUP-1 PIC 9(6).
+          05 FRAMDRIFT-1 PIC 9(6).
+          05 SUMMA-1 PIC 9(12).
+
+       01 WS-MED-AIM.
+          05 DJUP-2 PIC 9(6).
+          05 AIM-2 PIC S9(6).
+          05 FRAMDRIFT-2 PIC 9(6).
+          05 SUMMA-2 PIC 9(12).
+
+       01 WS-ARG-NUM PIC 9 VALUE 1.
+       01 WS-INPUT-FILENAME PIC X(100).
+
+       01 WS-AVST-FILENAME PIC X(30).
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 END-OF-FILE-SW PIC 9.
+          88 END-OF-FILE VALUE 1.
+
+       01 GILTIG-RAD-SW PIC 9 VALUE ZERO.
+          88 GILTIG-RAD VALUE 1.
+
+      *> En valfri header-rad ("HDR" + 7-siffrigt antal + valfritt
+      *> 8-siffrigt korningsdatum) far inleda filen och en valfri
+      *> trailer-rad ("TRL" + 7-siffrigt antal) far avsluta den -
+      *> bada ar optionella. Ar datumet med kontrolleras det mot
+      *> dagens korning.
+       01 SCHEMA-FORVANTAT-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-TRAILER-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-HEADER-DATUM PIC 9(8) VALUE ZERO.
+
+       01 SCHEMA-HEADER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-HEADER-SEEN VALUE 1.
+
+       01 SCHEMA-TRAILER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-TRAILER-SEEN VALUE 1.
+
+       01 W-FILESTATUSES.
+          05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+
+       01 WS-FILSTATUS PIC XX.
+       01 WS-FILSTATUS-FIL PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       A-MAIN SECTION.
+
+          PERFORM B-INIT
+          PERFORM C-COUNT
+          PERFORM N-AVSLUTA
+          .
+
+       B-INIT SECTION.
+
+          INITIALIZE WS-VARIABLER
+          INITIALIZE WS-UTAN-AIM
+          INITIALIZE WS-MED-AIM
+
+          DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+          ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+             ON EXCEPTION MOVE "input.txt" TO WS-INPUT-FILENAME
+          END-ACCEPT
+
+          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+          STRING "dive_avstamning_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+              INTO WS-AVST-FILENAME
+
+          OPEN INPUT SONARFIL
+
+          MOVE IND1-FILESTATUS TO WS-FILSTATUS
+          MOVE "SONARFIL" TO WS-FILSTATUS-FIL
+          PERFORM Z-KONTROLLERA-FILSTATUS
+
+          PERFORM B1-LASA-GILTIG-RAD
+
+          IF END-OF-FILE
+             DISPLAY "Ingen giltig indata pa " WS-INPUT-FILENAME
+             DISPLAY "Filen ar tom eller avskuren"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+
+          IF SCHEMA-HEADER-SEEN
+                AND SCHEMA-HEADER-DATUM IS NUMERIC
+                AND SCHEMA-HEADER-DATUM NOT = ZERO
+                AND SCHEMA-HEADER-DATUM NOT = WS-RUN-DATE
+             DISPLAY "Headerposten anger datum " SCHEMA-HEADER-DATUM
+                " men korningen sker " WS-RUN-DATE
+                " - fel dags fil"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          .
+
+      *> Laser nasta rad och klassificerar den direkt som header,
+      *> trailer eller data - innan nagon databehandling sker - sa att
+      *> en trailerrad aldrig hinner behandlas som en kommandorad.
+      *> Samma monster som HYDROs B1-LASA-GILTIG-RAD.
+       B1-LASA-GILTIG-RAD SECTION.
+
+          INITIALIZE GILTIG-RAD-SW
+
+          PERFORM UNTIL GILTIG-RAD OR END-OF-FILE
+
+             READ SONARFIL
+                AT END
+                   SET END-OF-FILE TO TRUE
+             END-READ
+
+             IF NOT END-OF-FILE AND LINJE-NR = ZERO
+                   AND WS-INPUT(1:3) = "HDR"
+                MOVE WS-INPUT(4:7) TO SCHEMA-FORVANTAT-ANTAL
+                MOVE WS-INPUT(11:8) TO SCHEMA-HEADER-DATUM
+                SET SCHEMA-HEADER-SEEN TO TRUE
+                DISPLAY "Header funnen - forvantat antal rader: "
+                   SCHEMA-FORVANTAT-ANTAL
+             ELSE
+                IF NOT END-OF-FILE AND WS-INPUT(1:3) = "TRL"
+                   MOVE WS-INPUT(4:7) TO SCHEMA-TRAILER-ANTAL
+                   SET SCHEMA-TRAILER-SEEN TO TRUE
+                   SET END-OF-FILE TO TRUE
+                ELSE
+                   IF NOT END-OF-FILE
+                      ADD 1 TO LINJE-NR
+                      SET GILTIG-RAD TO TRUE
+                   END-IF
+                END-IF
+             END-IF
+          END-PERFORM
+          .
+
+       C-COUNT SECTION.
+
+          PERFORM UNTIL END-OF-FILE
+
+             INSPECT WS-INPUT TALLYING
+                REKNARE1 FOR CHARACTERS BEFORE SPACE
+                REKNARE2 FOR CHARACTERS AFTER SPACE
+
+             MOVE WS-INPUT(1:REKNARE1) TO RIKTNING
+             MOVE WS-INPUT(REKNARE1 + 1:REKNARE2) TO SIFFRA
+
+             EVALUATE RIKTNING
+                WHEN 'down'
+                   COMPUTE DJUP-1 = DJUP-1 + SIFFRA
+                   COMPUTE AIM-2 = AIM-2 + SIFFRA
+                WHEN 'up'
+                   COMPUTE DJUP-1 = DJUP-1 - SIFFRA
+                   COMPUTE AIM-2 = AIM-2 - SIFFRA
+                WHEN 'forward'
+                   COMPUTE FRAMDRIFT-1 = FRAMDRIFT-1 + SIFFRA
+                   COMPUTE FRAMDRIFT-2 = FRAMDRIFT-2 + SIFFRA
+                   COMPUTE DJUP-2 = DJUP-2 + (AIM-2 * SIFFRA)
+             END-EVALUATE
+
+             PERFORM B1-LASA-GILTIG-RAD
+
+             INITIALIZE REKNARE1
+             INITIALIZE REKNARE2
+
+          END-PERFORM
+
+          IF SCHEMA-TRAILER-SEEN
+             AND SCHEMA-TRAILER-ANTAL NOT = LINJE-NR
+             DISPLAY "Trailerposten anger " SCHEMA-TRAILER-ANTAL
+                " rader men " LINJE-NR " lastes - filen ar avskuren"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+
+          COMPUTE SUMMA-1 = FRAMDRIFT-1 * DJUP-1
+          COMPUTE SUMMA-2 = FRAMDRIFT-2 * DJUP-2
+
+          DISPLAY "Utan aim  - Djup: " DJUP-1
+             " Framdrift: " FRAMDRIFT-1 " Summa: " SUMMA-1
+          DISPLAY "Med aim   - Djup: " DJUP-2
+             " Framdrift: " FRAMDRIFT-2 " Summa: " SUMMA-2
+          .
+
+       D-SKRIV-AVSTAMNING SECTION.
+
+          OPEN OUTPUT DIVE-AVST-FIL
+
+          MOVE SPACES TO DIVE-AVST-REC
+          MOVE WS-RUN-DATE TO AV-RUN-DATE
+          MOVE "UTAN AIM" TO AV-ETIKETT
+          MOVE DJUP-1 TO AV-DJUP
+          MOVE FRAMDRIFT-1 TO AV-FRAMDRIFT
+          MOVE SUMMA-1 TO AV-SUMMA
+          MOVE LINJE-NR TO AV-ANTAL-INLASTA
+          WRITE DIVE-AVST-REC
+
+          MOVE SPACES TO DIVE-AVST-REC
+          MOVE WS-RUN-DATE TO AV-RUN-DATE
+          MOVE "MED AIM" TO AV-ETIKETT
+          MOVE DJUP-2 TO AV-DJUP
+          MOVE FRAMDRIFT-2 TO AV-FRAMDRIFT
+          MOVE SUMMA-2 TO AV-SUMMA
+          MOVE LINJE-NR TO AV-ANTAL-INLASTA
+          WRITE DIVE-AVST-REC
+
+          CLOSE DIVE-AVST-FIL
+
+          DISPLAY "Avstamningsfil skriven: " WS-AVST-FILENAME
+          .
+
+       N-AVSLUTA SECTION.
+
+          PERFORM D-SKRIV-AVSTAMNING
+
+          CLOSE SONARFIL
+
+          STOP RUN
+          .
+
+       Z-KONTROLLERA-FILSTATUS SECTION.
+
+          IF WS-FILSTATUS NOT = "00"
+             DISPLAY "Fel vid oppning av " WS-FILSTATUS-FIL
+                ": status " WS-FILSTATUS
+             DISPLAY "Programmet avslutas"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          .
