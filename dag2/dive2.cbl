@@ -10,15 +10,44 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-          SELECT SONARFIL ASSIGN "input.txt"
+          SELECT SUBLISTA-FIL ASSIGN DYNAMIC WS-INPUT-FILENAME
           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS IND1-FILESTATUS.
 
+          SELECT SONARFIL ASSIGN DYNAMIC
+             WS-SUB-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND2-FILESTATUS.
+
+          SELECT DIVE2-RESULT-FIL ASSIGN DYNAMIC
+             WS-RESULT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND3-FILESTATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
+       FD SUBLISTA-FIL.
+       01 WS-SUBLISTA-RAD PIC X(40).
+
        FD SONARFIL.
-       01 WS-INPUT PIC X(10).
+       01 WS-INPUT PIC X(18).
+
+       FD DIVE2-RESULT-FIL.
+       01 DIVE2-RESULT-REC.
+          05 DR-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 DR-SUB-ID PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 DR-DJUP PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 DR-FRAMDRIFT PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 DR-SUMMA PIC 9(12).
+          05 FILLER PIC X VALUE SPACE.
+          05 DR-TOTAL-DISTANS PIC 9(9).
+          05 FILLER PIC X VALUE SPACE.
+          05 DR-ANTAL-RADER PIC 9(6).
 
        WORKING-STORAGE SECTION.
 
@@ -29,74 +58,290 @@
           05 RIKTNING PIC X(10).
           05 SIFFRA PIC 99.
           05 SUMMA PIC 9(12).
-          05 REKNARE1 PIC 9(3).
-          05 REKNARE2 PIC 9(3).
+          05 TOTAL-DISTANS PIC 9(9).
+          05 REKNARE1 PIC 9(3) VALUE ZERO.
+          05 REKNARE2 PIC 9(3) VALUE ZERO.
+
+       01 ANTAL-RADER PIC 9(6) VALUE ZERO.
+
+       01 WS-SUB-ID PIC X(10).
+       01 WS-SUB-FILENAME PIC X(30).
+
+       01 WS-ARG-NUM PIC 9 VALUE 1.
+       01 WS-INPUT-FILENAME PIC X(100).
+
+       01 WS-RESULT-FILENAME PIC X(30).
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 SL-REKNARE1 PIC 9(3) VALUE ZERO.
+       01 SL-REKNARE2 PIC 9(3) VALUE ZERO.
 
        01 END-OF-FILE-SW PIC 9.
           88 END-OF-FILE VALUE 1.
 
+       01 SLUT-PA-SUBBAR-SW PIC 9.
+          88 SLUT-PA-SUBBAR VALUE 1.
+
+       01 GILTIG-RAD-SW PIC 9 VALUE ZERO.
+          88 GILTIG-RAD VALUE 1.
+
+       01 SUB-FEL-SW PIC 9 VALUE ZERO.
+          88 SUB-FEL VALUE 1.
+
+      *> En valfri header-rad ("HDR" + 7-siffrigt antal + valfritt
+      *> 8-siffrigt korningsdatum) far inleda varje sub-fil och en
+      *> valfri trailer-rad ("TRL" + 7-siffrigt antal) far avsluta
+      *> den - bada ar optionella. Ar datumet med kontrolleras det
+      *> mot dagens korning, precis som ett trailer-antal som inte
+      *> stammer - sub-filen hoppas da over.
+       01 SCHEMA-FORVANTAT-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-TRAILER-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-HEADER-DATUM PIC 9(8) VALUE ZERO.
+
+       01 SCHEMA-HEADER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-HEADER-SEEN VALUE 1.
+
+       01 SCHEMA-TRAILER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-TRAILER-SEEN VALUE 1.
+
        01 W-FILESTATUSES.
           05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+          05 IND3-FILESTATUS PIC XX.
+
+       01 WS-FILSTATUS PIC XX.
+       01 WS-FILSTATUS-FIL PIC X(30).
 
        PROCEDURE DIVISION.
 
        A-MAIN SECTION.
 
           PERFORM B-INIT
-          PERFORM C-COUNT
+          PERFORM C-KOR-ALLA-SUBBAR
           PERFORM N-AVSLUTA
           .
        B-INIT SECTION.
 
-          INITIALIZE WS-VARIABLER
+          DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+          ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+             ON EXCEPTION MOVE "subfiles.txt" TO WS-INPUT-FILENAME
+          END-ACCEPT
 
-          OPEN INPUT SONARFIL
+          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+          STRING "dive2_resultat_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+              INTO WS-RESULT-FILENAME
+
+          OPEN INPUT SUBLISTA-FIL
+
+          MOVE IND1-FILESTATUS TO WS-FILSTATUS
+          MOVE "SUBLISTA-FIL" TO WS-FILSTATUS-FIL
+          PERFORM Z-KONTROLLERA-FILSTATUS
 
-          READ SONARFIL
+          OPEN OUTPUT DIVE2-RESULT-FIL
+
+          READ SUBLISTA-FIL
                 AT END
-                   SET END-OF-FILE TO TRUE
+                   SET SLUT-PA-SUBBAR TO TRUE
           END-READ
+
+          IF SLUT-PA-SUBBAR
+             DISPLAY "Ingen giltig indata pa " WS-INPUT-FILENAME
+             DISPLAY "Filen ar tom eller avskuren"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
           .
 
-       C-COUNT SECTION.
+       C-KOR-ALLA-SUBBAR SECTION.
+
+          PERFORM UNTIL SLUT-PA-SUBBAR
 
-          PERFORM UNTIL END-OF-FILE
+             INSPECT WS-SUBLISTA-RAD TALLYING
+                SL-REKNARE1 FOR CHARACTERS BEFORE SPACE
+                SL-REKNARE2 FOR CHARACTERS AFTER SPACE
 
-             INSPECT WS-INPUT TALLYING
-                REKNARE1 FOR CHARACTERS BEFORE SPACE
-                REKNARE2 FOR CHARACTERS AFTER SPACE
+             MOVE WS-SUBLISTA-RAD(1:SL-REKNARE1) TO WS-SUB-ID
+             MOVE WS-SUBLISTA-RAD(SL-REKNARE1 + 2:SL-REKNARE2 - 1)
+                TO WS-SUB-FILENAME
+
+             PERFORM D-KOR-EN-SUB
+
+             IF NOT SUB-FEL
+                PERFORM E-SKRIV-RESULTAT
+             END-IF
+
+             INITIALIZE SL-REKNARE1
+             INITIALIZE SL-REKNARE2
+
+             READ SUBLISTA-FIL
+                   AT END
+                      SET SLUT-PA-SUBBAR TO TRUE
+             END-READ
+
+          END-PERFORM
+          .
 
-             MOVE WS-INPUT(1:REKNARE1) TO RIKTNING
-             MOVE WS-INPUT(REKNARE1 + 1:REKNARE2) TO SIFFRA
+       D-KOR-EN-SUB SECTION.
 
-             EVALUATE RIKTNING
-                WHEN 'down'
-                   COMPUTE AIM = AIM + SIFFRA
-                WHEN 'up'
-                   COMPUTE AIM = AIM - SIFFRA
-                WHEN 'forward'
-                   COMPUTE FRAMDRIFT = FRAMDRIFT + SIFFRA
-                   COMPUTE DJUP = DJUP + (AIM * SIFFRA)
-             END-EVALUATE
+          INITIALIZE DJUP AIM FRAMDRIFT SUMMA TOTAL-DISTANS
+          INITIALIZE END-OF-FILE-SW
+          INITIALIZE REKNARE1 REKNARE2
+          INITIALIZE ANTAL-RADER
+          INITIALIZE SCHEMA-HEADER-SW SCHEMA-TRAILER-SW
+          INITIALIZE SCHEMA-FORVANTAT-ANTAL SCHEMA-TRAILER-ANTAL
+          INITIALIZE SCHEMA-HEADER-DATUM
+          INITIALIZE SUB-FEL-SW
+
+          OPEN INPUT SONARFIL
+
+          MOVE IND2-FILESTATUS TO WS-FILSTATUS
+          MOVE WS-SUB-FILENAME TO WS-FILSTATUS-FIL
+          PERFORM Z-KONTROLLERA-FILSTATUS
+
+          PERFORM B1-LASA-GILTIG-RAD
+
+          IF END-OF-FILE
+             DISPLAY "Ingen giltig indata pa " WS-SUB-FILENAME
+             DISPLAY "Filen ar tom eller avskuren - hoppar over "
+                "sub-filen"
+             SET SUB-FEL TO TRUE
+          END-IF
+
+          IF NOT SUB-FEL
+                AND SCHEMA-HEADER-SEEN
+                AND SCHEMA-HEADER-DATUM IS NUMERIC
+                AND SCHEMA-HEADER-DATUM NOT = ZERO
+                AND SCHEMA-HEADER-DATUM NOT = WS-RUN-DATE
+             DISPLAY "Headerposten anger datum " SCHEMA-HEADER-DATUM
+                " men korningen sker " WS-RUN-DATE
+                " - hoppar over sub-filen " WS-SUB-FILENAME
+             SET SUB-FEL TO TRUE
+          END-IF
+
+          IF NOT SUB-FEL
+             PERFORM UNTIL END-OF-FILE
+
+                INSPECT WS-INPUT TALLYING
+                   REKNARE1 FOR CHARACTERS BEFORE SPACE
+                   REKNARE2 FOR CHARACTERS AFTER SPACE
+
+                MOVE WS-INPUT(1:REKNARE1) TO RIKTNING
+                MOVE WS-INPUT(REKNARE1 + 1:REKNARE2) TO SIFFRA
+
+                EVALUATE RIKTNING
+                   WHEN 'down'
+                      COMPUTE AIM = AIM + SIFFRA
+                      COMPUTE TOTAL-DISTANS = TOTAL-DISTANS + SIFFRA
+                   WHEN 'up'
+                      COMPUTE AIM = AIM - SIFFRA
+                      COMPUTE TOTAL-DISTANS = TOTAL-DISTANS + SIFFRA
+                   WHEN 'forward'
+                      COMPUTE FRAMDRIFT = FRAMDRIFT + SIFFRA
+                      COMPUTE DJUP = DJUP + (AIM * SIFFRA)
+                      COMPUTE TOTAL-DISTANS = TOTAL-DISTANS + SIFFRA
+                END-EVALUATE
+
+                PERFORM B1-LASA-GILTIG-RAD
+
+                INITIALIZE REKNARE1
+                INITIALIZE REKNARE2
+
+             END-PERFORM
+
+             IF SCHEMA-TRAILER-SEEN
+                AND SCHEMA-TRAILER-ANTAL NOT = ANTAL-RADER
+                DISPLAY "Trailerposten anger " SCHEMA-TRAILER-ANTAL
+                   " rader men " ANTAL-RADER " lastes - hoppar over "
+                   "sub-filen " WS-SUB-FILENAME
+                SET SUB-FEL TO TRUE
+             END-IF
+          END-IF
+
+          IF NOT SUB-FEL
+             COMPUTE SUMMA = FRAMDRIFT * DJUP
+          END-IF
+
+          CLOSE SONARFIL
+
+          IF NOT SUB-FEL
+             DISPLAY WS-SUB-ID ": " SUMMA
+          END-IF
+          .
+
+      *> Laser nasta rad ur den aktuella sub-filen och klassificerar
+      *> den direkt som header, trailer eller data - innan nagon
+      *> databehandling sker - sa att en trailerrad aldrig hinner
+      *> behandlas som en kommandorad. Samma monster som HYDROs
+      *> B1-LASA-GILTIG-RAD.
+       B1-LASA-GILTIG-RAD SECTION.
+
+          INITIALIZE GILTIG-RAD-SW
+
+          PERFORM UNTIL GILTIG-RAD OR END-OF-FILE
 
              READ SONARFIL
                 AT END
                    SET END-OF-FILE TO TRUE
              END-READ
 
-             INITIALIZE REKNARE1
-             INITIALIZE REKNARE2
-
+             IF NOT END-OF-FILE AND ANTAL-RADER = ZERO
+                   AND WS-INPUT(1:3) = "HDR"
+                MOVE WS-INPUT(4:7) TO SCHEMA-FORVANTAT-ANTAL
+                MOVE WS-INPUT(11:8) TO SCHEMA-HEADER-DATUM
+                SET SCHEMA-HEADER-SEEN TO TRUE
+                DISPLAY "Header funnen - forvantat antal rader: "
+                   SCHEMA-FORVANTAT-ANTAL
+             ELSE
+                IF NOT END-OF-FILE AND WS-INPUT(1:3) = "TRL"
+                   MOVE WS-INPUT(4:7) TO SCHEMA-TRAILER-ANTAL
+                   SET SCHEMA-TRAILER-SEEN TO TRUE
+                   SET END-OF-FILE TO TRUE
+                ELSE
+                   IF NOT END-OF-FILE
+                      ADD 1 TO ANTAL-RADER
+                      SET GILTIG-RAD TO TRUE
+                   END-IF
+                END-IF
+             END-IF
           END-PERFORM
+          .
 
-          COMPUTE SUMMA = FRAMDRIFT * DJUP
+       E-SKRIV-RESULTAT SECTION.
 
-          DISPLAY SUMMA
+          MOVE SPACES TO DIVE2-RESULT-REC
+
+          MOVE WS-RUN-DATE TO DR-RUN-DATE
+          MOVE WS-SUB-ID TO DR-SUB-ID
+          MOVE DJUP TO DR-DJUP
+          MOVE FRAMDRIFT TO DR-FRAMDRIFT
+          MOVE SUMMA TO DR-SUMMA
+          MOVE TOTAL-DISTANS TO DR-TOTAL-DISTANS
+          MOVE ANTAL-RADER TO DR-ANTAL-RADER
+
+          WRITE DIVE2-RESULT-REC
           .
 
        N-AVSLUTA SECTION.
 
-          CLOSE SONARFIL
+          CLOSE SUBLISTA-FIL
+
+          CLOSE DIVE2-RESULT-FIL
+
+          DISPLAY "Resultatfil skriven: " WS-RESULT-FILENAME
 
           STOP RUN
           .
+
+       Z-KONTROLLERA-FILSTATUS SECTION.
+
+          IF WS-FILSTATUS NOT = "00"
+             DISPLAY "Fel vid oppning av " WS-FILSTATUS-FIL
+                ": status " WS-FILSTATUS
+             DISPLAY "Programmet avslutas"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          .
