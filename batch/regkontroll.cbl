@@ -0,0 +1,433 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. REGKONTROLL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          SELECT FORVANTAT-FIL ASSIGN "batch/forvantade_varden.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND1-FILESTATUS.
+
+          SELECT REGKONTROLL-RAPPORT-FIL ASSIGN DYNAMIC
+             WS-RAPPORT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND2-FILESTATUS.
+
+          SELECT SONAR-RESULT-LASFIL ASSIGN DYNAMIC
+             WS-SONAR-RESULT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND3-FILESTATUS.
+
+          SELECT SONAR3-RESULT-LASFIL ASSIGN DYNAMIC
+             WS-SONAR3-RESULT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND4-FILESTATUS.
+
+          SELECT DIVE-RESULT-LASFIL ASSIGN DYNAMIC
+             WS-DIVE-RESULT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND5-FILESTATUS.
+
+          SELECT BINARY2-RESULT-LASFIL ASSIGN DYNAMIC
+             WS-BINARY2-RESULT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND6-FILESTATUS.
+
+          SELECT HYDRO-RESULT-LASFIL ASSIGN DYNAMIC
+             WS-HYDRO-RESULT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND7-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FORVANTAT-FIL.
+       01 FORVANTAT-REC.
+          05 FV-PROGRAM PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 FV-VARDE PIC X(16).
+
+       FD REGKONTROLL-RAPPORT-FIL.
+       01 REGKONTROLL-RAPPORT-REC.
+          05 RR-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 RR-PROGRAM PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 RR-FORVANTAT PIC X(16).
+          05 FILLER PIC X VALUE SPACE.
+          05 RR-FAKTISKT PIC X(16).
+          05 FILLER PIC X VALUE SPACE.
+          05 RR-STATUS PIC X(10).
+
+       FD SONAR-RESULT-LASFIL.
+       01 SONAR-RESULT-RAD PIC X(60).
+
+       FD SONAR3-RESULT-LASFIL.
+       01 SONAR3-RESULT-RAD PIC X(60).
+
+       FD DIVE-RESULT-LASFIL.
+       01 DIVE-RESULT-RAD PIC X(60).
+
+       FD BINARY2-RESULT-LASFIL.
+       01 BINARY2-RESULT-RAD PIC X(60).
+
+       FD HYDRO-RESULT-LASFIL.
+       01 HYDRO-RESULT-RAD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 WS-RAPPORT-FILENAME PIC X(30).
+       01 WS-SONAR-RESULT-FILENAME PIC X(30).
+       01 WS-SONAR3-RESULT-FILENAME PIC X(30).
+       01 WS-DIVE-RESULT-FILENAME PIC X(30).
+       01 WS-BINARY2-RESULT-FILENAME PIC X(30).
+       01 WS-HYDRO-RESULT-FILENAME PIC X(30).
+
+       01 W-FILESTATUSES.
+          05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+          05 IND3-FILESTATUS PIC XX.
+          05 IND4-FILESTATUS PIC XX.
+          05 IND5-FILESTATUS PIC XX.
+          05 IND6-FILESTATUS PIC XX.
+          05 IND7-FILESTATUS PIC XX.
+
+       01 FV-ANTAL PIC 9(3) VALUE ZERO.
+       01 FV-INDEX PIC 9(3).
+
+       01 FV-TABELL.
+          05 FV-T-RAD OCCURS 10 TIMES.
+             10 FV-T-PROGRAM PIC X(10).
+             10 FV-T-VARDE PIC X(16).
+
+       01 END-OF-FORVANTAT-SW PIC 9 VALUE ZERO.
+          88 END-OF-FORVANTAT VALUE 1.
+
+       01 WS-FAKTISKT-VARDE PIC X(16).
+       01 WS-HITTAD-SW PIC 9 VALUE ZERO.
+          88 VARDE-HITTAT VALUE 1.
+
+       01 REGRESSION-AVVIKELSE-SW PIC 9 VALUE ZERO.
+          88 REGRESSION-AVVIKELSE VALUE 1.
+
+       01 WS-TOKEN-1 PIC X(16).
+       01 WS-TOKEN-2 PIC X(16).
+       01 WS-TOKEN-3 PIC X(16).
+       01 WS-TOKEN-4 PIC X(16).
+       01 WS-TOKEN-5 PIC X(16).
+       01 WS-TOKEN-6 PIC X(16).
+
+       01 WS-PROGRAM-NAMN PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       A-MAIN SECTION.
+
+           PERFORM B-INIT
+           PERFORM C-LADDA-FORVANTADE-VARDEN
+
+           PERFORM D010-KONTROLLERA-SONAR
+           PERFORM D020-KONTROLLERA-SONAR3
+           PERFORM D030-KONTROLLERA-DIVE
+           PERFORM D040-KONTROLLERA-BINARY2
+           PERFORM D050-KONTROLLERA-HYDRO
+
+           PERFORM N-AVSLUTA
+           .
+
+      *> Builds every dated filename this program touches from today's
+      *> date, the same STRING ... DELIMITED BY SIZE pattern each
+      *> checked program already uses to build its own result
+      *> filename - so a run on day D always checks day D's results,
+      *> never a stale file left over from an earlier run.
+       B-INIT SECTION.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           STRING "regkoll_rapport_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-RAPPORT-FILENAME
+
+           STRING "sonar_result_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-SONAR-RESULT-FILENAME
+
+           STRING "sonar3_result_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-SONAR3-RESULT-FILENAME
+
+           STRING "dive_result_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-DIVE-RESULT-FILENAME
+
+           STRING "binary2_result_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-BINARY2-RESULT-FILENAME
+
+           STRING "hydro_result_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-HYDRO-RESULT-FILENAME
+
+           OPEN INPUT FORVANTAT-FIL
+
+           IF IND1-FILESTATUS NOT = "00"
+              DISPLAY "Ingen forvantade_varden.txt hittad"
+              DISPLAY "Regressionskontrollen kan inte koras"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT REGKONTROLL-RAPPORT-FIL
+           .
+
+      *> Loads the reference values a maintainer has accepted as
+      *> correct (one PROGRAM/VARDE pair per line) into a table, the
+      *> same load-into-a-table-then-search shape BINARY2's
+      *> NUMBERS-TABLE uses - there are only a handful of rows so a
+      *> simple sequential search is all this needs.
+       C-LADDA-FORVANTADE-VARDEN SECTION.
+
+           READ FORVANTAT-FIL
+              AT END
+                 SET END-OF-FORVANTAT TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-FORVANTAT
+
+              ADD 1 TO FV-ANTAL
+              MOVE FV-PROGRAM TO FV-T-PROGRAM(FV-ANTAL)
+              MOVE FV-VARDE TO FV-T-VARDE(FV-ANTAL)
+
+              READ FORVANTAT-FIL
+                 AT END
+                    SET END-OF-FORVANTAT TO TRUE
+              END-READ
+
+           END-PERFORM
+
+           CLOSE FORVANTAT-FIL
+           .
+
+       D010-KONTROLLERA-SONAR SECTION.
+
+           OPEN INPUT SONAR-RESULT-LASFIL
+
+           IF IND3-FILESTATUS NOT = "00"
+              MOVE "SONAR" TO WS-PROGRAM-NAMN
+              PERFORM E-SKRIV-SAKNAS
+           ELSE
+              READ SONAR-RESULT-LASFIL
+                 AT END
+                    CONTINUE
+              END-READ
+
+              UNSTRING SONAR-RESULT-RAD DELIMITED BY SPACE
+                 INTO WS-TOKEN-1 WS-TOKEN-2 WS-TOKEN-3 WS-TOKEN-4
+                      WS-TOKEN-5 WS-TOKEN-6
+
+              MOVE WS-TOKEN-6 TO WS-FAKTISKT-VARDE
+
+              CLOSE SONAR-RESULT-LASFIL
+
+              MOVE "SONAR" TO WS-PROGRAM-NAMN
+              PERFORM E-JAMFOR
+           END-IF
+           .
+
+       D020-KONTROLLERA-SONAR3 SECTION.
+
+           OPEN INPUT SONAR3-RESULT-LASFIL
+
+           IF IND4-FILESTATUS NOT = "00"
+              MOVE "SONAR3" TO WS-PROGRAM-NAMN
+              PERFORM E-SKRIV-SAKNAS
+           ELSE
+              READ SONAR3-RESULT-LASFIL
+                 AT END
+                    CONTINUE
+              END-READ
+
+              UNSTRING SONAR3-RESULT-RAD DELIMITED BY SPACE
+                 INTO WS-TOKEN-1 WS-TOKEN-2 WS-TOKEN-3 WS-TOKEN-4
+                      WS-TOKEN-5
+
+              MOVE WS-TOKEN-5 TO WS-FAKTISKT-VARDE
+
+              CLOSE SONAR3-RESULT-LASFIL
+
+              MOVE "SONAR3" TO WS-PROGRAM-NAMN
+              PERFORM E-JAMFOR
+           END-IF
+           .
+
+       D030-KONTROLLERA-DIVE SECTION.
+
+           OPEN INPUT DIVE-RESULT-LASFIL
+
+           IF IND5-FILESTATUS NOT = "00"
+              MOVE "DIVE" TO WS-PROGRAM-NAMN
+              PERFORM E-SKRIV-SAKNAS
+           ELSE
+              READ DIVE-RESULT-LASFIL
+                 AT END
+                    CONTINUE
+              END-READ
+
+              UNSTRING DIVE-RESULT-RAD DELIMITED BY SPACE
+                 INTO WS-TOKEN-1 WS-TOKEN-2 WS-TOKEN-3 WS-TOKEN-4
+
+              MOVE WS-TOKEN-4 TO WS-FAKTISKT-VARDE
+
+              CLOSE DIVE-RESULT-LASFIL
+
+              MOVE "DIVE" TO WS-PROGRAM-NAMN
+              PERFORM E-JAMFOR
+           END-IF
+           .
+
+       D040-KONTROLLERA-BINARY2 SECTION.
+
+           OPEN INPUT BINARY2-RESULT-LASFIL
+
+           IF IND6-FILESTATUS NOT = "00"
+              MOVE "BINARY2" TO WS-PROGRAM-NAMN
+              PERFORM E-SKRIV-SAKNAS
+           ELSE
+              READ BINARY2-RESULT-LASFIL
+                 AT END
+                    CONTINUE
+              END-READ
+
+              UNSTRING BINARY2-RESULT-RAD DELIMITED BY SPACE
+                 INTO WS-TOKEN-1 WS-TOKEN-2 WS-TOKEN-3 WS-TOKEN-4
+
+              MOVE WS-TOKEN-4 TO WS-FAKTISKT-VARDE
+
+              CLOSE BINARY2-RESULT-LASFIL
+
+              MOVE "BINARY2" TO WS-PROGRAM-NAMN
+              PERFORM E-JAMFOR
+           END-IF
+           .
+
+       D050-KONTROLLERA-HYDRO SECTION.
+
+           OPEN INPUT HYDRO-RESULT-LASFIL
+
+           IF IND7-FILESTATUS NOT = "00"
+              MOVE "HYDRO" TO WS-PROGRAM-NAMN
+              PERFORM E-SKRIV-SAKNAS
+           ELSE
+              READ HYDRO-RESULT-LASFIL
+                 AT END
+                    CONTINUE
+              END-READ
+
+              UNSTRING HYDRO-RESULT-RAD DELIMITED BY SPACE
+                 INTO WS-TOKEN-1 WS-TOKEN-2 WS-TOKEN-3 WS-TOKEN-4
+                      WS-TOKEN-5
+
+              MOVE WS-TOKEN-5 TO WS-FAKTISKT-VARDE
+
+              CLOSE HYDRO-RESULT-LASFIL
+
+              MOVE "HYDRO" TO WS-PROGRAM-NAMN
+              PERFORM E-JAMFOR
+           END-IF
+           .
+
+      *> Searches FV-TABELL for the named program's accepted value and
+      *> writes one line to the report - OK when it matches the actual
+      *> value just extracted, AVVIKELSE when it doesn't, FORVANTAS
+      *> SAKNAS when no reference row exists for that program at all.
+      *> Any AVVIKELSE flips REGRESSION-AVVIKELSE-SW so N-AVSLUTA can
+      *> report a non-zero RETURN-CODE for the batch step that called
+      *> this program.
+       E-JAMFOR SECTION.
+
+           MOVE ZERO TO WS-HITTAD-SW
+
+           PERFORM VARYING FV-INDEX FROM 1 BY 1
+                 UNTIL FV-INDEX > FV-ANTAL
+              IF FV-T-PROGRAM(FV-INDEX) = WS-PROGRAM-NAMN
+                 SET VARDE-HITTAT TO TRUE
+                 MOVE SPACES TO REGKONTROLL-RAPPORT-REC
+                 MOVE WS-RUN-DATE TO RR-RUN-DATE
+                 MOVE WS-PROGRAM-NAMN TO RR-PROGRAM
+                 MOVE FV-T-VARDE(FV-INDEX) TO RR-FORVANTAT
+                 MOVE WS-FAKTISKT-VARDE TO RR-FAKTISKT
+
+                 IF WS-FAKTISKT-VARDE = FV-T-VARDE(FV-INDEX)
+                    MOVE "OK" TO RR-STATUS
+                 ELSE
+                    MOVE "AVVIKELSE" TO RR-STATUS
+                    SET REGRESSION-AVVIKELSE TO TRUE
+                 END-IF
+
+                 WRITE REGKONTROLL-RAPPORT-REC
+
+                 DISPLAY WS-PROGRAM-NAMN ": " RR-STATUS
+                    " (forvantat " FV-T-VARDE(FV-INDEX)
+                    ", faktiskt " WS-FAKTISKT-VARDE ")"
+              END-IF
+           END-PERFORM
+
+           IF NOT VARDE-HITTAT
+              MOVE SPACES TO REGKONTROLL-RAPPORT-REC
+              MOVE WS-RUN-DATE TO RR-RUN-DATE
+              MOVE WS-PROGRAM-NAMN TO RR-PROGRAM
+              MOVE "SAKNAS" TO RR-FORVANTAT
+              MOVE WS-FAKTISKT-VARDE TO RR-FAKTISKT
+              MOVE "INGEN REF" TO RR-STATUS
+
+              WRITE REGKONTROLL-RAPPORT-REC
+
+              DISPLAY WS-PROGRAM-NAMN
+                 ": inget forvantat varde i forvantade_varden.txt"
+           END-IF
+           .
+
+       E-SKRIV-SAKNAS SECTION.
+
+           MOVE SPACES TO REGKONTROLL-RAPPORT-REC
+           MOVE WS-RUN-DATE TO RR-RUN-DATE
+           MOVE WS-PROGRAM-NAMN TO RR-PROGRAM
+           MOVE "SAKNAS" TO RR-FAKTISKT
+           MOVE "INGEN FIL" TO RR-STATUS
+
+           WRITE REGKONTROLL-RAPPORT-REC
+
+           SET REGRESSION-AVVIKELSE TO TRUE
+
+           DISPLAY WS-PROGRAM-NAMN ": resultatfilen saknas"
+           .
+
+       N-AVSLUTA SECTION.
+
+           CLOSE REGKONTROLL-RAPPORT-FIL
+
+           DISPLAY "Regressionsrapport skriven: " WS-RAPPORT-FILENAME
+
+           IF REGRESSION-AVVIKELSE
+              DISPLAY "Regressionskontroll: AVVIKELSER HITTADE"
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              DISPLAY "Regressionskontroll: alla varden stammer"
+           END-IF
+
+           STOP RUN
+           .
