@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. SLUTRAPPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          SELECT CHECKPOINT-LASFIL ASSIGN "batch_checkpoint.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND1-FILESTATUS.
+
+          SELECT REGKONTROLL-LASFIL ASSIGN DYNAMIC
+             WS-REGKONTROLL-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND2-FILESTATUS.
+
+          SELECT SLUTRAPPORT-FIL ASSIGN DYNAMIC
+             WS-SLUTRAPPORT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND3-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CHECKPOINT-LASFIL.
+       01 CHECKPOINT-REC PIC 9(3).
+
+      *> Samma postlayout som REGKONTROLL-RAPPORT-REC i REGKONTROLL -
+      *> fast faltuppdelad direkt har i stallet for UNSTRING, eftersom
+      *> fasta, mellanslagsutfyllda falt annars skulle sla sonder pa
+      *> sina egna inre mellanslag.
+       FD REGKONTROLL-LASFIL.
+       01 REGKONTROLL-LASFIL-REC.
+          05 RK-RUN-DATE PIC 9(8).
+          05 FILLER PIC X.
+          05 RK-PROGRAM PIC X(10).
+          05 FILLER PIC X.
+          05 RK-FORVANTAT PIC X(16).
+          05 FILLER PIC X.
+          05 RK-FAKTISKT PIC X(16).
+          05 FILLER PIC X.
+          05 RK-STATUS PIC X(10).
+
+       FD SLUTRAPPORT-FIL.
+       01 SLUTRAPPORT-REC.
+          05 SR-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 SR-RUBRIK PIC X(20).
+          05 FILLER PIC X VALUE SPACE.
+          05 SR-VARDE PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 WS-REGKONTROLL-FILENAME PIC X(30).
+       01 WS-SLUTRAPPORT-FILENAME PIC X(30).
+
+       01 W-FILESTATUSES.
+          05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+          05 IND3-FILESTATUS PIC XX.
+
+      *> 130 ar numret pa nattkorningens sista steg (KOR-DASHBOARD) -
+      *> samma stegnummerserie NATTKORNING redan anvander, sa ett
+      *> fullstandigt genomfort dygn alltid slutar har.
+       01 TOTALT-ANTAL-STEG PIC 9(3) VALUE 130.
+       01 SENASTE-STEG PIC 9(3) VALUE ZERO.
+
+       01 END-OF-REGKONTROLL-SW PIC 9 VALUE ZERO.
+          88 END-OF-REGKONTROLL VALUE 1.
+
+       01 CHECKPOINT-SLUT-SW PIC 9 VALUE ZERO.
+          88 CHECKPOINT-SLUT VALUE 1.
+
+       01 ANTAL-OK PIC 9(3) VALUE ZERO.
+       01 ANTAL-AVVIKELSE PIC 9(3) VALUE ZERO.
+       01 ANTAL-OVRIGT PIC 9(3) VALUE ZERO.
+
+       01 SUITE-PROBLEM-SW PIC 9 VALUE ZERO.
+          88 SUITE-PROBLEM VALUE 1.
+
+       01 WS-ANTAL-EDIT PIC ZZ9.
+       01 WS-SAMMANFATTNING PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       A-MAIN SECTION.
+
+          PERFORM B-INIT
+          PERFORM C-LAS-CHECKPOINT
+          PERFORM D-SAMMANSTALL-REGKONTROLL
+          PERFORM E-SKRIV-SLUTRADER
+
+          PERFORM N-AVSLUTA
+          .
+
+      *> Bygger dagens filnamn med samma STRING ... DELIMITED BY SIZE
+      *> monster som DASHBOARD och REGKONTROLL redan anvander, sa
+      *> sammanstallningen alltid laser och skriver ratt dags filer.
+       B-INIT SECTION.
+
+          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+          STRING "regkoll_rapport_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+             INTO WS-REGKONTROLL-FILENAME
+
+          STRING "slutrapport_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+             INTO WS-SLUTRAPPORT-FILENAME
+
+          OPEN OUTPUT SLUTRAPPORT-FIL
+          .
+
+      *> Lasta senaste genomforda steg fran NATTKORNINGs kontrollpunkt
+      *> avgor om hela svitens alla steg kom i mal idag eller om korningen
+      *> avbrots pa vagen.
+       C-LAS-CHECKPOINT SECTION.
+
+          OPEN INPUT CHECKPOINT-LASFIL
+
+          IF IND1-FILESTATUS = "00"
+             READ CHECKPOINT-LASFIL
+                AT END
+                   SET CHECKPOINT-SLUT TO TRUE
+             END-READ
+             IF NOT CHECKPOINT-SLUT
+                MOVE CHECKPOINT-REC TO SENASTE-STEG
+             END-IF
+             CLOSE CHECKPOINT-LASFIL
+          ELSE
+             DISPLAY "Ingen kontrollpunkt hittad, kan inte avgora"
+             DISPLAY "hur langt nattkorningen kom"
+          END-IF
+
+          IF SENASTE-STEG NOT = TOTALT-ANTAL-STEG
+             SET SUITE-PROBLEM TO TRUE
+          END-IF
+          .
+
+      *> Lopar igenom dagens regressionsrapport rad for rad, skriver en
+      *> sammanfattningsrad per kontrollerat program och raknar upp
+      *> hur manga som blev OK, AVVIKELSE eller nagot annat (SAKNAS
+      *> resultatfil eller inget referensvarde). Ingen regkontrollrapport
+      *> alls idag ar ocksa ett problem - da kan inget intygas.
+       D-SAMMANSTALL-REGKONTROLL SECTION.
+
+          OPEN INPUT REGKONTROLL-LASFIL
+
+          IF IND2-FILESTATUS NOT = "00"
+             DISPLAY "Ingen regressionsrapport hittad idag"
+             SET SUITE-PROBLEM TO TRUE
+          ELSE
+             READ REGKONTROLL-LASFIL
+                AT END
+                   SET END-OF-REGKONTROLL TO TRUE
+             END-READ
+
+             PERFORM DA-BEHANDLA-REGKONTROLLRAD
+                UNTIL END-OF-REGKONTROLL
+
+             CLOSE REGKONTROLL-LASFIL
+          END-IF
+          .
+
+       DA-BEHANDLA-REGKONTROLLRAD SECTION.
+
+          MOVE SPACES TO SLUTRAPPORT-REC
+          MOVE WS-RUN-DATE TO SR-RUN-DATE
+          MOVE RK-PROGRAM TO SR-RUBRIK
+          MOVE RK-STATUS TO SR-VARDE
+
+          WRITE SLUTRAPPORT-REC
+
+          EVALUATE RK-STATUS
+             WHEN "OK"
+                ADD 1 TO ANTAL-OK
+             WHEN "AVVIKELSE"
+                ADD 1 TO ANTAL-AVVIKELSE
+                SET SUITE-PROBLEM TO TRUE
+             WHEN OTHER
+                ADD 1 TO ANTAL-OVRIGT
+                SET SUITE-PROBLEM TO TRUE
+          END-EVALUATE
+
+          READ REGKONTROLL-LASFIL
+             AT END
+                SET END-OF-REGKONTROLL TO TRUE
+          END-READ
+          .
+
+      *> Skriver de sammanfattande raderna sist i rapporten: hur langt
+      *> natkorningen kom, hur de kontrollerade programmen fordelade sig
+      *> over OK/AVVIKELSE/OVRIGT, och en enda SLUTSTATUS-rad en
+      *> operator kan leta efter utan att lasa resten av filen.
+       E-SKRIV-SLUTRADER SECTION.
+
+          MOVE SPACES TO SLUTRAPPORT-REC
+          MOVE WS-RUN-DATE TO SR-RUN-DATE
+          MOVE "NATTKORNING-STEG" TO SR-RUBRIK
+          MOVE SENASTE-STEG TO WS-ANTAL-EDIT
+          MOVE SPACES TO WS-SAMMANFATTNING
+          STRING WS-ANTAL-EDIT DELIMITED BY SIZE
+                 " AV " DELIMITED BY SIZE
+                 TOTALT-ANTAL-STEG DELIMITED BY SIZE
+             INTO WS-SAMMANFATTNING
+          MOVE WS-SAMMANFATTNING TO SR-VARDE
+          WRITE SLUTRAPPORT-REC
+
+          MOVE SPACES TO SLUTRAPPORT-REC
+          MOVE WS-RUN-DATE TO SR-RUN-DATE
+          MOVE "ANTAL-OK" TO SR-RUBRIK
+          MOVE ANTAL-OK TO SR-VARDE
+          WRITE SLUTRAPPORT-REC
+
+          MOVE SPACES TO SLUTRAPPORT-REC
+          MOVE WS-RUN-DATE TO SR-RUN-DATE
+          MOVE "ANTAL-AVVIKELSE" TO SR-RUBRIK
+          MOVE ANTAL-AVVIKELSE TO SR-VARDE
+          WRITE SLUTRAPPORT-REC
+
+          MOVE SPACES TO SLUTRAPPORT-REC
+          MOVE WS-RUN-DATE TO SR-RUN-DATE
+          MOVE "ANTAL-OVRIGT" TO SR-RUBRIK
+          MOVE ANTAL-OVRIGT TO SR-VARDE
+          WRITE SLUTRAPPORT-REC
+
+          MOVE SPACES TO SLUTRAPPORT-REC
+          MOVE WS-RUN-DATE TO SR-RUN-DATE
+          MOVE "SLUTSTATUS" TO SR-RUBRIK
+          IF SUITE-PROBLEM
+             MOVE "PROBLEM" TO SR-VARDE
+          ELSE
+             MOVE "OK" TO SR-VARDE
+          END-IF
+          WRITE SLUTRAPPORT-REC
+          .
+
+       N-AVSLUTA SECTION.
+
+          CLOSE SLUTRAPPORT-FIL
+
+          DISPLAY "Slutrapport skriven: " WS-SLUTRAPPORT-FILENAME
+
+          IF SUITE-PROBLEM
+             DISPLAY "Dagens nattkorning: PROBLEM UPPTACKTA"
+             MOVE 1 TO RETURN-CODE
+          ELSE
+             DISPLAY "Dagens nattkorning: ALLT OK"
+          END-IF
+
+          STOP RUN
+          .
