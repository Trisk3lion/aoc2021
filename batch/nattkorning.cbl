@@ -0,0 +1,371 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. NATTKORNING.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          SELECT CHECKPOINT-FIL ASSIGN "batch_checkpoint.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND1-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CHECKPOINT-FIL.
+       01 CHECKPOINT-REC PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CMD PIC X(80).
+       01 WS-RC PIC S9(8) COMP-5.
+
+       01 STEG-NR PIC 9(3).
+       01 SENASTE-STEG PIC 9(3) VALUE ZERO.
+
+       01 STEG-MISSLYCKADES-SW PIC 9 VALUE ZERO.
+          88 STEG-MISSLYCKADES VALUE 1.
+
+       01 CHECKPOINT-SLUT-SW PIC 9 VALUE ZERO.
+          88 CHECKPOINT-SLUT VALUE 1.
+
+       01 W-FILESTATUSES.
+          05 IND1-FILESTATUS PIC XX.
+
+       PROCEDURE DIVISION.
+
+       A-MAIN SECTION.
+
+          PERFORM B-INIT
+
+          PERFORM C010-KOR-SONAR
+          PERFORM C020-KOR-SONAR3
+          PERFORM C030-KOR-DIVE
+          PERFORM C040-KOR-DIVE2
+          PERFORM C050-KOR-DIVEAVST
+          PERFORM C060-KOR-BINARY
+          PERFORM C070-KOR-BINARY2
+          PERFORM C080-KOR-BINARYSUM
+          PERFORM C090-KOR-BINGO
+          PERFORM C100-KOR-BINGO2
+          PERFORM C110-KOR-HYDRO
+          PERFORM C120-KOR-REGKONTROLL
+          PERFORM C130-KOR-DASHBOARD
+          PERFORM C140-KOR-SLUTRAPPORT
+
+          PERFORM N-AVSLUTA
+          .
+
+      *> Reads the checkpoint left behind by a previous run, if any, so
+      *> a rerun after an abend or a cancelled job skips every step
+      *> that already finished cleanly last time. No checkpoint file
+      *> (file status 35) means this is a first run - start at step 0.
+       B-INIT SECTION.
+
+          OPEN INPUT CHECKPOINT-FIL
+
+          IF IND1-FILESTATUS = "00"
+             READ CHECKPOINT-FIL
+                AT END
+                   SET CHECKPOINT-SLUT TO TRUE
+             END-READ
+             IF NOT CHECKPOINT-SLUT
+                MOVE CHECKPOINT-REC TO SENASTE-STEG
+             END-IF
+             CLOSE CHECKPOINT-FIL
+          ELSE
+             DISPLAY "Ingen kontrollpunkt hittad, kor fran borjan"
+          END-IF
+
+          DISPLAY "Senast genomforda steg: " SENASTE-STEG
+          .
+
+      *> Each CNNN-KOR-xxxxx section below runs one program in the
+      *> suite, in the same order the days were solved. A step is
+      *> skipped when it's already covered by the checkpoint (restart
+      *> case) or when an earlier step in this run has already failed
+      *> (so one bad step doesn't let later steps run out of order).
+      *> Every program is expected to already be compiled into an
+      *> executable alongside its source, the same way each one is
+      *> built and run standalone today.
+       C010-KOR-SONAR SECTION.
+
+          MOVE 010 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor SONAR"
+                MOVE "./dag1/sonar" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+       C020-KOR-SONAR3 SECTION.
+
+          MOVE 020 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor SONAR3"
+                MOVE "./dag1/sonar3" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+       C030-KOR-DIVE SECTION.
+
+          MOVE 030 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor DIVE"
+                MOVE "./dag2/dive" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+       C040-KOR-DIVE2 SECTION.
+
+          MOVE 040 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor DIVE2"
+                MOVE "./dag2/dive2" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+       C050-KOR-DIVEAVST SECTION.
+
+          MOVE 050 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor DIVEAVST"
+                MOVE "./dag2/diveavst" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+       C060-KOR-BINARY SECTION.
+
+          MOVE 060 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor BINARY"
+                MOVE "./dag3/binary" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+       C070-KOR-BINARY2 SECTION.
+
+          MOVE 070 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor BINARY2"
+                MOVE "./dag3/binary2" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+       C080-KOR-BINARYSUM SECTION.
+
+          MOVE 080 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor BINARYSUM"
+                MOVE "./dag3/binarysum" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+       C090-KOR-BINGO SECTION.
+
+          MOVE 090 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor BINGO"
+                MOVE "./dag4/bingo" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+       C100-KOR-BINGO2 SECTION.
+
+          MOVE 100 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor BINGO2"
+                MOVE "./dag4/bingo2" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+       C110-KOR-HYDRO SECTION.
+
+          MOVE 110 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor HYDRO"
+                MOVE "./dag5/hydro" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+       C120-KOR-REGKONTROLL SECTION.
+
+          MOVE 120 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor REGKONTROLL"
+                MOVE "./batch/regkontroll" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+       C130-KOR-DASHBOARD SECTION.
+
+          MOVE 130 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor DASHBOARD"
+                MOVE "./batch/dashboard" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+       C140-KOR-SLUTRAPPORT SECTION.
+
+          MOVE 140 TO STEG-NR
+
+          IF STEG-MISSLYCKADES
+             CONTINUE
+          ELSE
+             IF STEG-NR > SENASTE-STEG
+                DISPLAY "Steg " STEG-NR ": kor SLUTRAPPORT"
+                MOVE "./batch/slutrapport" TO WS-CMD
+                PERFORM D-KOR-STEG
+             ELSE
+                DISPLAY "Steg " STEG-NR ": redan genomfort, hoppar over"
+             END-IF
+          END-IF
+          .
+
+      *> Runs the command built into WS-CMD by the calling step and
+      *> waits for it to finish. A zero return code advances the
+      *> checkpoint past this step; anything else stops the chain so
+      *> the next rerun retries this exact step.
+       D-KOR-STEG SECTION.
+
+          CALL "SYSTEM" USING WS-CMD
+          MOVE RETURN-CODE TO WS-RC
+
+          IF WS-RC = 0
+             PERFORM E-SPARA-CHECKPOINT
+          ELSE
+             DISPLAY "Steg " STEG-NR " misslyckades, RC=" WS-RC
+             SET STEG-MISSLYCKADES TO TRUE
+          END-IF
+          .
+
+       E-SPARA-CHECKPOINT SECTION.
+
+          MOVE STEG-NR TO SENASTE-STEG
+
+          OPEN OUTPUT CHECKPOINT-FIL
+          MOVE SENASTE-STEG TO CHECKPOINT-REC
+          WRITE CHECKPOINT-REC
+          CLOSE CHECKPOINT-FIL
+          .
+
+       N-AVSLUTA SECTION.
+
+          IF STEG-MISSLYCKADES
+             DISPLAY "Nattkorningen avbruten - atgarda felet"
+             DISPLAY "och kor om for att fortsatta fran senaste steg."
+          ELSE
+             DISPLAY "Nattkorningen klar - alla steg genomforda."
+          END-IF
+
+          STOP RUN
+          .
