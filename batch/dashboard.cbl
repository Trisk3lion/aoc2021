@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DASHBOARD.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          SELECT DASHBOARD-FIL ASSIGN "dashboard_resultat.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND1-FILESTATUS.
+
+          SELECT SONAR-RESULT-LASFIL ASSIGN DYNAMIC
+             WS-SONAR-RESULT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND2-FILESTATUS.
+
+          SELECT SONAR3-RESULT-LASFIL ASSIGN DYNAMIC
+             WS-SONAR3-RESULT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND3-FILESTATUS.
+
+          SELECT DIVE-RESULT-LASFIL ASSIGN DYNAMIC
+             WS-DIVE-RESULT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND4-FILESTATUS.
+
+          SELECT BINARY2-RESULT-LASFIL ASSIGN DYNAMIC
+             WS-BINARY2-RESULT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND5-FILESTATUS.
+
+          SELECT HYDRO-RESULT-LASFIL ASSIGN DYNAMIC
+             WS-HYDRO-RESULT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND6-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD DASHBOARD-FIL.
+       01 DASHBOARD-REC.
+          05 DB-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 DB-PROGRAM PIC X(10).
+          05 FILLER PIC X VALUE SPACE.
+          05 DB-VARDE PIC X(16).
+
+       FD SONAR-RESULT-LASFIL.
+       01 SONAR-RESULT-RAD PIC X(60).
+
+       FD SONAR3-RESULT-LASFIL.
+       01 SONAR3-RESULT-RAD PIC X(60).
+
+       FD DIVE-RESULT-LASFIL.
+       01 DIVE-RESULT-RAD PIC X(60).
+
+       FD BINARY2-RESULT-LASFIL.
+       01 BINARY2-RESULT-RAD PIC X(60).
+
+       FD HYDRO-RESULT-LASFIL.
+       01 HYDRO-RESULT-RAD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 WS-SONAR-RESULT-FILENAME PIC X(30).
+       01 WS-SONAR3-RESULT-FILENAME PIC X(30).
+       01 WS-DIVE-RESULT-FILENAME PIC X(30).
+       01 WS-BINARY2-RESULT-FILENAME PIC X(30).
+       01 WS-HYDRO-RESULT-FILENAME PIC X(30).
+
+       01 W-FILESTATUSES.
+          05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+          05 IND3-FILESTATUS PIC XX.
+          05 IND4-FILESTATUS PIC XX.
+          05 IND5-FILESTATUS PIC XX.
+          05 IND6-FILESTATUS PIC XX.
+
+       01 WS-TOKEN-1 PIC X(16).
+       01 WS-TOKEN-2 PIC X(16).
+       01 WS-TOKEN-3 PIC X(16).
+       01 WS-TOKEN-4 PIC X(16).
+       01 WS-TOKEN-5 PIC X(16).
+       01 WS-TOKEN-6 PIC X(16).
+
+       01 WS-FAKTISKT-VARDE PIC X(16).
+       01 WS-PROGRAM-NAMN PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       A-MAIN SECTION.
+
+          PERFORM B-INIT
+
+          PERFORM D010-LAS-SONAR
+          PERFORM D020-LAS-SONAR3
+          PERFORM D030-LAS-DIVE
+          PERFORM D040-LAS-BINARY2
+          PERFORM D050-LAS-HYDRO
+
+          PERFORM N-AVSLUTA
+          .
+
+      *> Builds today's dated filenames for the five programs with a
+      *> single, unambiguous headline figure - the same set
+      *> REGKONTROLL already checks for regressions, reusing its
+      *> STRING ... DELIMITED BY SIZE filename convention. The shared
+      *> dashboard file itself is not dated: it is one ever-growing
+      *> log a dashboard tool can tail, so it is opened EXTEND to add
+      *> today's rows to whatever earlier days already wrote. A file
+      *> status of 35 on that first OPEN EXTEND means the file doesn't
+      *> exist yet (this is day one), so it is created with OPEN
+      *> OUTPUT instead.
+       B-INIT SECTION.
+
+          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+          STRING "sonar_result_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+             INTO WS-SONAR-RESULT-FILENAME
+
+          STRING "sonar3_result_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+             INTO WS-SONAR3-RESULT-FILENAME
+
+          STRING "dive_result_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+             INTO WS-DIVE-RESULT-FILENAME
+
+          STRING "binary2_result_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+             INTO WS-BINARY2-RESULT-FILENAME
+
+          STRING "hydro_result_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+             INTO WS-HYDRO-RESULT-FILENAME
+
+          OPEN EXTEND DASHBOARD-FIL
+
+          IF IND1-FILESTATUS = "35"
+             OPEN OUTPUT DASHBOARD-FIL
+          END-IF
+          .
+
+      *> Each DNNN-LAS-xxxxx section reads that program's own dated
+      *> result file for today, if one was written, and pulls out the
+      *> one field that stands for the whole run - the same token
+      *> position REGKONTROLL's regression check already reads out of
+      *> the same file. A missing result file is not an error here,
+      *> only something to skip: the regression-check step already
+      *> reports a missing file as a failure, so this step just leaves
+      *> that program out of today's dashboard row set.
+       D010-LAS-SONAR SECTION.
+
+          OPEN INPUT SONAR-RESULT-LASFIL
+
+          IF IND2-FILESTATUS = "00"
+             READ SONAR-RESULT-LASFIL
+                AT END
+                   CONTINUE
+             END-READ
+
+             UNSTRING SONAR-RESULT-RAD DELIMITED BY SPACE
+                INTO WS-TOKEN-1 WS-TOKEN-2 WS-TOKEN-3 WS-TOKEN-4
+                     WS-TOKEN-5 WS-TOKEN-6
+
+             MOVE WS-TOKEN-6 TO WS-FAKTISKT-VARDE
+
+             CLOSE SONAR-RESULT-LASFIL
+
+             MOVE "SONAR" TO WS-PROGRAM-NAMN
+             PERFORM E-SKRIV-DASHBOARD-RAD
+          ELSE
+             DISPLAY "SONAR: ingen resultatfil idag, hoppar over"
+          END-IF
+          .
+
+       D020-LAS-SONAR3 SECTION.
+
+          OPEN INPUT SONAR3-RESULT-LASFIL
+
+          IF IND3-FILESTATUS = "00"
+             READ SONAR3-RESULT-LASFIL
+                AT END
+                   CONTINUE
+             END-READ
+
+             UNSTRING SONAR3-RESULT-RAD DELIMITED BY SPACE
+                INTO WS-TOKEN-1 WS-TOKEN-2 WS-TOKEN-3 WS-TOKEN-4
+                     WS-TOKEN-5
+
+             MOVE WS-TOKEN-5 TO WS-FAKTISKT-VARDE
+
+             CLOSE SONAR3-RESULT-LASFIL
+
+             MOVE "SONAR3" TO WS-PROGRAM-NAMN
+             PERFORM E-SKRIV-DASHBOARD-RAD
+          ELSE
+             DISPLAY "SONAR3: ingen resultatfil idag, hoppar over"
+          END-IF
+          .
+
+       D030-LAS-DIVE SECTION.
+
+          OPEN INPUT DIVE-RESULT-LASFIL
+
+          IF IND4-FILESTATUS = "00"
+             READ DIVE-RESULT-LASFIL
+                AT END
+                   CONTINUE
+             END-READ
+
+             UNSTRING DIVE-RESULT-RAD DELIMITED BY SPACE
+                INTO WS-TOKEN-1 WS-TOKEN-2 WS-TOKEN-3 WS-TOKEN-4
+
+             MOVE WS-TOKEN-4 TO WS-FAKTISKT-VARDE
+
+             CLOSE DIVE-RESULT-LASFIL
+
+             MOVE "DIVE" TO WS-PROGRAM-NAMN
+             PERFORM E-SKRIV-DASHBOARD-RAD
+          ELSE
+             DISPLAY "DIVE: ingen resultatfil idag, hoppar over"
+          END-IF
+          .
+
+       D040-LAS-BINARY2 SECTION.
+
+          OPEN INPUT BINARY2-RESULT-LASFIL
+
+          IF IND5-FILESTATUS = "00"
+             READ BINARY2-RESULT-LASFIL
+                AT END
+                   CONTINUE
+             END-READ
+
+             UNSTRING BINARY2-RESULT-RAD DELIMITED BY SPACE
+                INTO WS-TOKEN-1 WS-TOKEN-2 WS-TOKEN-3 WS-TOKEN-4
+
+             MOVE WS-TOKEN-4 TO WS-FAKTISKT-VARDE
+
+             CLOSE BINARY2-RESULT-LASFIL
+
+             MOVE "BINARY2" TO WS-PROGRAM-NAMN
+             PERFORM E-SKRIV-DASHBOARD-RAD
+          ELSE
+             DISPLAY "BINARY2: ingen resultatfil idag, hoppar over"
+          END-IF
+          .
+
+       D050-LAS-HYDRO SECTION.
+
+          OPEN INPUT HYDRO-RESULT-LASFIL
+
+          IF IND6-FILESTATUS = "00"
+             READ HYDRO-RESULT-LASFIL
+                AT END
+                   CONTINUE
+             END-READ
+
+             UNSTRING HYDRO-RESULT-RAD DELIMITED BY SPACE
+                INTO WS-TOKEN-1 WS-TOKEN-2 WS-TOKEN-3 WS-TOKEN-4
+                     WS-TOKEN-5
+
+             MOVE WS-TOKEN-5 TO WS-FAKTISKT-VARDE
+
+             CLOSE HYDRO-RESULT-LASFIL
+
+             MOVE "HYDRO" TO WS-PROGRAM-NAMN
+             PERFORM E-SKRIV-DASHBOARD-RAD
+          ELSE
+             DISPLAY "HYDRO: ingen resultatfil idag, hoppar over"
+          END-IF
+          .
+
+       E-SKRIV-DASHBOARD-RAD SECTION.
+
+          MOVE SPACES TO DASHBOARD-REC
+          MOVE WS-RUN-DATE TO DB-RUN-DATE
+          MOVE WS-PROGRAM-NAMN TO DB-PROGRAM
+          MOVE WS-FAKTISKT-VARDE TO DB-VARDE
+
+          WRITE DASHBOARD-REC
+
+          DISPLAY WS-PROGRAM-NAMN ": tillagd i dashboard_resultat.txt"
+          .
+
+       N-AVSLUTA SECTION.
+
+          CLOSE DASHBOARD-FIL
+
+          DISPLAY "Dashboardfilen ar uppdaterad: dashboard_resultat.txt"
+
+          STOP RUN
+          .
