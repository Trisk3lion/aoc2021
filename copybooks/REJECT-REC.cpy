@@ -0,0 +1,22 @@
+      *> Shared reject-record layout for the suite's input parsers.
+      *> Every parser that screens its input line by line (SONAR,
+      *> SONAR3, BINARY, BINARY2, HYDRO) writes the same four fields
+      *> when a row fails validation - only the record name, field
+      *> prefix and raw-row width differ, so those are supplied by the
+      *> caller through REPLACING. Example:
+      *>
+      *>     COPY "REJECT-REC.cpy"
+      *>         REPLACING ==:PROGRAM:==  BY ==SONAR==
+      *>                   ==:PREFIX:==   BY ==SJ==
+      *>                   ==:RADLANGD:== BY ==4==.
+      *>
+      *> produces the same SONAR-REJECT-REC/SJ-xxx layout the program
+      *> declared inline before this copybook existed.
+       01 :PROGRAM:-REJECT-REC.
+          05 :PREFIX:-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 :PREFIX:-LINJE-NR PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 :PREFIX:-ORSAK PIC X(20).
+          05 FILLER PIC X VALUE SPACE.
+          05 :PREFIX:-RAD PIC X(:RADLANGD:).
