@@ -0,0 +1,20 @@
+      *> Shared bit-criteria tie-break rule for BINARY2's oxygen/CO2
+      *> rating scans. Both scans reduce the candidate rows to the
+      *> same >= comparison between ANTAL-ETTOR and ANTAL-NOLLER -
+      *> only what happens on each side differs (oxygen keeps the
+      *> common bit and favors 1 on a tie, CO2 keeps the uncommon bit
+      *> and so also favors keeping 0 on a tie). Putting the
+      *> comparison itself here means both scans can never drift apart
+      *> on >= vs > by accident; each caller supplies what happens on
+      *> either side through REPLACING. Example:
+      *>
+      *>     COPY "TIE-BREAK.cpy"
+      *>         REPLACING ==:ETTOR-VANTAR:==
+      *>                BY ==SET COMMON-ONE TO TRUE==
+      *>                   ==:NOLLOR-VANTAR:==
+      *>                BY ==SET COMMON-ZERO TO TRUE==.
+           IF ANTAL-ETTOR >= ANTAL-NOLLER
+              :ETTOR-VANTAR:
+           ELSE
+              :NOLLOR-VANTAR:
+           END-IF
