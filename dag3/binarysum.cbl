@@ -0,0 +1,474 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. BINARYSUM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          SELECT BINARYFIL ASSIGN DYNAMIC WS-INPUT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND1-FILESTATUS.
+
+          SELECT BINARYSUM-RAPPORT-FIL ASSIGN DYNAMIC
+             WS-RAPPORT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND2-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BINARYFIL.
+       01 WS-INPUT PIC 9(18).
+
+       FD BINARYSUM-RAPPORT-FIL.
+       01 BINARYSUM-RAPPORT-REC.
+          05 BS-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 BS-ETIKETT PIC X(20).
+          05 FILLER PIC X VALUE SPACE.
+          05 BS-VARDE-1 PIC 9(16).
+          05 FILLER PIC X VALUE SPACE.
+          05 BS-VARDE-2 PIC 9(16).
+          05 FILLER PIC X VALUE SPACE.
+          05 BS-RESULTAT PIC 9(20).
+          05 FILLER PIC X VALUE SPACE.
+          05 BS-ANTAL-INLASTA PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+
+       01 NUMBERS-SUM.
+          05 SUM-NUMBER-X PIC 9(5) OCCURS 12 TIMES.
+
+       01 NUMBERS-TABLE.
+          05 NUMBERS-ROW OCCURS 0 TO 20000 TIMES
+                                        DEPENDING ON ANTAL-RADER
+                                        INDEXED BY INDEX-1.
+             10 NUMBERS-ROW-1 PIC 9.
+             10 NUMBERS-ROW-2 PIC 9.
+             10 NUMBERS-ROW-3 PIC 9.
+             10 NUMBERS-ROW-4 PIC 9.
+             10 NUMBERS-ROW-5 PIC 9.
+             10 NUMBERS-ROW-6 PIC 9.
+             10 NUMBERS-ROW-7 PIC 9.
+             10 NUMBERS-ROW-8 PIC 9.
+             10 NUMBERS-ROW-9 PIC 9.
+             10 NUMBERS-ROW-10 PIC 9.
+             10 NUMBERS-ROW-11 PIC 9.
+             10 NUMBERS-ROW-12 PIC 9.
+
+       01 INDEX-2 PIC 99.
+
+       01 WS-ARG-NUM PIC 9 VALUE 1.
+       01 WS-INPUT-FILENAME PIC X(100).
+
+       01 WS-RAPPORT-FILENAME PIC X(30).
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 END-OF-FILE-SW PIC 9 VALUE ZERO.
+          88 END-OF-FILE VALUE 1.
+
+       01 FOUND-SW PIC 9 VALUE ZERO.
+          88 FOUND VALUE 1.
+
+       01 GILTIG-RAD-SW PIC 9 VALUE ZERO.
+          88 GILTIG-RAD VALUE 1.
+
+       01 TABELL-FULL-SW PIC 9 VALUE ZERO.
+          88 TABELL-FULL VALUE 1.
+
+      *> En valfri header-rad ("HDR" + 7-siffrigt antal + valfritt
+      *> 8-siffrigt korningsdatum) far inleda filen och en valfri
+      *> trailer-rad ("TRL" + 7-siffrigt antal) far avsluta den -
+      *> bada ar optionella. Ar datumet med kontrolleras det mot
+      *> dagens korning.
+       01 SCHEMA-FORVANTAT-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-TRAILER-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-HEADER-DATUM PIC 9(8) VALUE ZERO.
+
+       01 SCHEMA-HEADER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-HEADER-SEEN VALUE 1.
+
+       01 SCHEMA-TRAILER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-TRAILER-SEEN VALUE 1.
+
+       01 W-FILESTATUSES.
+          05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+
+       01 WS-FILSTATUS PIC XX.
+       01 WS-FILSTATUS-FIL PIC X(30).
+
+       01 ANTAL-ETTOR-NOLLOR.
+          05 ANTAL-ETTOR PIC 9(5).
+          05 ANTAL-NOLLER PIC 9(5).
+
+       01 REKNARE.
+          05 ANTAL-RADER PIC 9(5).
+          05 REKNARE-2 PIC 9(5).
+          05 REKNARE-4 PIC 9(5).
+          05 MIN-ROW PIC 9(5).
+          05 MAX-ROW PIC 9(5).
+
+       01 RESULTAT.
+          05 GAMMA PIC 9(4).
+          05 EPSILON PIC 9(4).
+          05 EFFEKT-RESULTAT PIC 9(20).
+          05 OXYGEN PIC 9(6).
+          05 CARBODIOXIDE PIC 9(6).
+          05 LIVSSTOD-RESULTAT PIC 9(16).
+
+       01 COMMON-ONE-OR-ZERO PIC X.
+          88 COMMON-ONE VALUE "1".
+          88 COMMON-ZERO VALUE "0".
+
+       01 ODD-ONE-OR-ZERO PIC X.
+          88 ODD-ONE VALUE "1".
+          88 ODD-ZERO VALUE "0".
+
+       PROCEDURE DIVISION.
+
+       A-MAIN SECTION.
+
+          PERFORM B-INIT
+          PERFORM C-LASIN
+          PERFORM D-BERAKNA-EFFEKT
+          PERFORM E-HITTA-LIVSSTOD
+          PERFORM N-AVSLUTA
+          .
+
+       B-INIT SECTION.
+
+          INITIALIZE REKNARE
+          INITIALIZE NUMBERS-SUM
+          INITIALIZE RESULTAT
+
+          DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+          ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+             ON EXCEPTION MOVE "input.txt" TO WS-INPUT-FILENAME
+          END-ACCEPT
+
+          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+          STRING "binarysum_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+              INTO WS-RAPPORT-FILENAME
+
+          OPEN INPUT BINARYFIL
+
+          MOVE IND1-FILESTATUS TO WS-FILSTATUS
+          MOVE "BINARYFIL" TO WS-FILSTATUS-FIL
+          PERFORM Z-KONTROLLERA-FILSTATUS
+
+          PERFORM B1-LASA-GILTIG-RAD
+
+          IF END-OF-FILE
+             DISPLAY "Ingen giltig indata pa " WS-INPUT-FILENAME
+             DISPLAY "Filen ar tom eller avskuren"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+
+          IF SCHEMA-HEADER-SEEN
+                AND SCHEMA-HEADER-DATUM IS NUMERIC
+                AND SCHEMA-HEADER-DATUM NOT = ZERO
+                AND SCHEMA-HEADER-DATUM NOT = WS-RUN-DATE
+             DISPLAY "Headerposten anger datum " SCHEMA-HEADER-DATUM
+                " men korningen sker " WS-RUN-DATE
+                " - fel dags fil"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          .
+
+      *> Laser nasta rad och klassificerar den direkt som header,
+      *> trailer eller data - innan nagon databehandling sker - sa att
+      *> en trailerrad aldrig hinner lagras som data utan kontroll.
+      *> Samma monster som HYDROs B1-LASA-GILTIG-RAD.
+       B1-LASA-GILTIG-RAD SECTION.
+
+          INITIALIZE GILTIG-RAD-SW
+
+          PERFORM UNTIL GILTIG-RAD OR END-OF-FILE
+
+             READ BINARYFIL
+                AT END
+                   SET END-OF-FILE TO TRUE
+             END-READ
+
+             IF NOT END-OF-FILE AND ANTAL-RADER = ZERO
+                   AND WS-INPUT(1:3) = "HDR"
+                MOVE WS-INPUT(4:7) TO SCHEMA-FORVANTAT-ANTAL
+                MOVE WS-INPUT(11:8) TO SCHEMA-HEADER-DATUM
+                SET SCHEMA-HEADER-SEEN TO TRUE
+                DISPLAY "Header funnen - forvantat antal rader: "
+                   SCHEMA-FORVANTAT-ANTAL
+             ELSE
+                IF NOT END-OF-FILE AND WS-INPUT(1:3) = "TRL"
+                   MOVE WS-INPUT(4:7) TO SCHEMA-TRAILER-ANTAL
+                   SET SCHEMA-TRAILER-SEEN TO TRUE
+                   SET END-OF-FILE TO TRUE
+                ELSE
+                   IF NOT END-OF-FILE
+                      IF ANTAL-RADER = 20000
+                         DISPLAY "Avbryter - fler an 20000 rader, rad "
+                            WS-INPUT
+                         DISPLAY
+                            "far inte plats i NUMBERS-TABLE"
+                         SET TABELL-FULL TO TRUE
+                         SET END-OF-FILE TO TRUE
+                      ELSE
+                         ADD 1 TO ANTAL-RADER
+                         SET GILTIG-RAD TO TRUE
+                      END-IF
+                   END-IF
+                END-IF
+             END-IF
+          END-PERFORM
+          .
+
+       C-LASIN SECTION.
+
+          PERFORM UNTIL END-OF-FILE OR TABELL-FULL
+
+             SET INDEX-1 TO ANTAL-RADER
+             MOVE WS-INPUT TO NUMBERS-ROW(INDEX-1)
+
+             PERFORM B1-LASA-GILTIG-RAD
+
+          END-PERFORM
+
+          IF SCHEMA-TRAILER-SEEN
+             AND SCHEMA-TRAILER-ANTAL NOT = ANTAL-RADER
+             DISPLAY "Trailerposten anger " SCHEMA-TRAILER-ANTAL
+                " rader men " ANTAL-RADER " lastes - filen ar avskuren"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+
+          CLOSE BINARYFIL
+
+          SORT NUMBERS-ROW ON DESCENDING KEY
+            NUMBERS-ROW-1
+            NUMBERS-ROW-2
+            NUMBERS-ROW-3
+            NUMBERS-ROW-4
+            NUMBERS-ROW-5
+            NUMBERS-ROW-6
+            NUMBERS-ROW-7
+            NUMBERS-ROW-8
+            NUMBERS-ROW-9
+            NUMBERS-ROW-10
+            NUMBERS-ROW-11
+            NUMBERS-ROW-12
+          .
+
+       D-BERAKNA-EFFEKT SECTION.
+
+          COMPUTE REKNARE-2 = ANTAL-RADER / 2
+
+          PERFORM VARYING INDEX-1 FROM 1 BY 1
+                UNTIL INDEX-1 > ANTAL-RADER
+             PERFORM VARYING INDEX-2 FROM 1 BY 1
+                   UNTIL INDEX-2 > 12
+                IF NUMBERS-ROW(INDEX-1) (INDEX-2:1) = 1
+                   ADD 1 TO SUM-NUMBER-X(INDEX-2)
+                END-IF
+             END-PERFORM
+          END-PERFORM
+
+          PERFORM VARYING INDEX-2 FROM 1 BY 1
+                UNTIL INDEX-2 > 12
+             IF SUM-NUMBER-X(INDEX-2) >= REKNARE-2
+                COMPUTE GAMMA = GAMMA + (2 ** (12 - INDEX-2))
+             ELSE
+                COMPUTE EPSILON = EPSILON + (2 ** (12 - INDEX-2))
+             END-IF
+          END-PERFORM
+
+          COMPUTE EFFEKT-RESULTAT = GAMMA * EPSILON
+          .
+
+       E-HITTA-LIVSSTOD SECTION.
+
+          PERFORM EA-HITTA-OXYGEN
+
+          PERFORM EB-HITTA-CARBODIOXIDE
+
+          COMPUTE LIVSSTOD-RESULTAT = OXYGEN * CARBODIOXIDE
+          .
+
+       EA-HITTA-OXYGEN SECTION.
+
+          MOVE ANTAL-RADER TO MAX-ROW
+          MOVE 1 TO MIN-ROW
+          INITIALIZE FOUND-SW
+
+          PERFORM VARYING INDEX-2 FROM 1 BY 1
+               UNTIL INDEX-2 > 12 OR FOUND
+
+             INITIALIZE REKNARE-4
+             INITIALIZE ANTAL-ETTOR-NOLLOR
+             INITIALIZE COMMON-ONE-OR-ZERO
+
+             PERFORM VARYING INDEX-1 FROM MIN-ROW BY 1
+                   UNTIL INDEX-1 > MAX-ROW
+                IF NUMBERS-ROW(INDEX-1) (INDEX-2:1) = 1
+                   ADD 1 TO ANTAL-ETTOR
+                ELSE
+                   ADD 1 TO ANTAL-NOLLER
+                END-IF
+             END-PERFORM
+
+             COPY "TIE-BREAK.cpy"
+                 REPLACING ==:ETTOR-VANTAR:==
+                        BY ==SET COMMON-ONE TO TRUE==
+                           ==:NOLLOR-VANTAR:==
+                        BY ==SET COMMON-ZERO TO TRUE==.
+
+             IF COMMON-ONE-OR-ZERO = "1"
+                PERFORM VARYING INDEX-1 FROM MIN-ROW BY 1
+                      UNTIL NUMBERS-ROW(INDEX-1) (INDEX-2:1) NOT = 1
+                   ADD 1 TO REKNARE-4
+                END-PERFORM
+
+                COMPUTE MAX-ROW = MIN-ROW + REKNARE-4 - 1
+             ELSE
+                PERFORM VARYING INDEX-1 FROM MAX-ROW BY -1
+                      UNTIL NUMBERS-ROW(INDEX-1) (INDEX-2:1) NOT = 0
+                   ADD 1 TO REKNARE-4
+                END-PERFORM
+
+                COMPUTE MIN-ROW = MAX-ROW - REKNARE-4 + 1
+             END-IF
+
+             IF (MAX-ROW - MIN-ROW) <= 2
+                COMPUTE MIN-ROW = MIN-ROW + 1
+                SET FOUND TO TRUE
+             END-IF
+
+          END-PERFORM
+
+          PERFORM VARYING INDEX-2 FROM 1 BY 1
+               UNTIL INDEX-2 > 12
+             IF NUMBERS-ROW(MIN-ROW) (INDEX-2:1) = 1
+                COMPUTE OXYGEN = OXYGEN + (2 ** (12 - INDEX-2))
+             END-IF
+          END-PERFORM
+          .
+
+       EB-HITTA-CARBODIOXIDE SECTION.
+
+          MOVE ANTAL-RADER TO MAX-ROW
+          MOVE 1 TO MIN-ROW
+          INITIALIZE FOUND-SW
+
+          PERFORM VARYING INDEX-2 FROM 1 BY 1
+               UNTIL INDEX-2 > 12 OR FOUND
+
+             INITIALIZE REKNARE-4
+             INITIALIZE ANTAL-ETTOR-NOLLOR
+             INITIALIZE ODD-ONE-OR-ZERO
+
+             PERFORM VARYING INDEX-1 FROM MIN-ROW BY 1
+                   UNTIL INDEX-1 > MAX-ROW
+                IF NUMBERS-ROW(INDEX-1) (INDEX-2:1) = 1
+                   ADD 1 TO ANTAL-ETTOR
+                ELSE
+                   ADD 1 TO ANTAL-NOLLER
+                END-IF
+             END-PERFORM
+
+             COPY "TIE-BREAK.cpy"
+                 REPLACING ==:ETTOR-VANTAR:==
+                        BY ==SET ODD-ZERO TO TRUE==
+                           ==:NOLLOR-VANTAR:==
+                        BY ==SET ODD-ONE TO TRUE==.
+
+             IF ODD-ONE-OR-ZERO = "1"
+                PERFORM VARYING INDEX-1 FROM MIN-ROW BY 1
+                      UNTIL NUMBERS-ROW(INDEX-1) (INDEX-2:1) NOT = 1
+                   ADD 1 TO REKNARE-4
+                END-PERFORM
+
+                COMPUTE MAX-ROW = MIN-ROW + REKNARE-4 - 1
+             ELSE
+                PERFORM VARYING INDEX-1 FROM MAX-ROW BY -1
+                      UNTIL NUMBERS-ROW(INDEX-1) (INDEX-2:1) NOT = 0
+                   ADD 1 TO REKNARE-4
+                END-PERFORM
+
+                COMPUTE MIN-ROW = MAX-ROW - REKNARE-4 + 1
+             END-IF
+
+             IF (MAX-ROW - MIN-ROW) <= 2
+                COMPUTE MIN-ROW = MIN-ROW + 1
+                SET FOUND TO TRUE
+             END-IF
+
+          END-PERFORM
+
+          PERFORM VARYING INDEX-2 FROM 1 BY 1
+               UNTIL INDEX-2 > 12
+             IF NUMBERS-ROW(MIN-ROW) (INDEX-2:1) = 1
+                COMPUTE CARBODIOXIDE = CARBODIOXIDE +
+                   (2 ** (12 - INDEX-2))
+             END-IF
+          END-PERFORM
+          .
+
+       F-SKRIV-RAPPORT SECTION.
+
+          OPEN OUTPUT BINARYSUM-RAPPORT-FIL
+
+          MOVE SPACES TO BINARYSUM-RAPPORT-REC
+          MOVE WS-RUN-DATE TO BS-RUN-DATE
+          MOVE "EFFEKTFORBRUKNING" TO BS-ETIKETT
+          MOVE GAMMA TO BS-VARDE-1
+          MOVE EPSILON TO BS-VARDE-2
+          MOVE EFFEKT-RESULTAT TO BS-RESULTAT
+          MOVE ANTAL-RADER TO BS-ANTAL-INLASTA
+          WRITE BINARYSUM-RAPPORT-REC
+
+          MOVE SPACES TO BINARYSUM-RAPPORT-REC
+          MOVE WS-RUN-DATE TO BS-RUN-DATE
+          MOVE "LIVSSTODSGRAD" TO BS-ETIKETT
+          MOVE OXYGEN TO BS-VARDE-1
+          MOVE CARBODIOXIDE TO BS-VARDE-2
+          MOVE LIVSSTOD-RESULTAT TO BS-RESULTAT
+          MOVE ANTAL-RADER TO BS-ANTAL-INLASTA
+          WRITE BINARYSUM-RAPPORT-REC
+
+          CLOSE BINARYSUM-RAPPORT-FIL
+
+          DISPLAY "Effektforbrukning - Gamma: " GAMMA
+             " Epsilon: " EPSILON " Resultat: " EFFEKT-RESULTAT
+          DISPLAY "Livsstodsgrad - Oxygen: " OXYGEN
+             " Carbodioxide: " CARBODIOXIDE
+             " Resultat: " LIVSSTOD-RESULTAT
+          DISPLAY "Sammanstallningsrapport skriven: "
+             WS-RAPPORT-FILENAME
+          .
+
+       N-AVSLUTA SECTION.
+
+          PERFORM F-SKRIV-RAPPORT
+
+          STOP RUN
+          .
+
+       Z-KONTROLLERA-FILSTATUS SECTION.
+
+          IF WS-FILSTATUS NOT = "00"
+             DISPLAY "Fel vid oppning av " WS-FILSTATUS-FIL
+                ": status " WS-FILSTATUS
+             DISPLAY "Programmet avslutas"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          .
