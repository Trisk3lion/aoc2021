@@ -10,29 +10,98 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-          SELECT BINARYFIL ASSIGN "input.txt"
+          SELECT BINARYFIL ASSIGN DYNAMIC WS-INPUT-FILENAME
           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS IND1-FILESTATUS.
 
+          SELECT BINARY-TALLY-FIL ASSIGN DYNAMIC
+             WS-TALLY-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND2-FILESTATUS.
+
+          SELECT BINARY-REJECT-FIL ASSIGN DYNAMIC
+             WS-REJECT-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IND3-FILESTATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD BINARYFIL.
-       01 WS-INPUT PIC 9(12).
+       01 WS-INPUT PIC 9(18).
+
+       FD BINARY-TALLY-FIL.
+       01 BINARY-TALLY-REC.
+          05 BT-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 BT-KOLUMN PIC 9(2).
+          05 FILLER PIC X VALUE SPACE.
+          05 BT-ANTAL-ETTOR PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 BT-ANTAL-NOLLOR PIC 9(4).
+          05 FILLER PIC X VALUE SPACE.
+          05 BT-ANTAL-INLASTA PIC 9(6).
+
+       FD BINARY-REJECT-FIL.
+       COPY "REJECT-REC.cpy"
+           REPLACING ==:PROGRAM:==  BY ==BINARY==
+                     ==:PREFIX:==   BY ==BR==
+                     ==:RADLANGD:== BY ==12==.
 
        WORKING-STORAGE SECTION.
 
+       01 WS-TALLY-FILENAME PIC X(30).
+       01 WS-REJECT-FILENAME PIC X(30).
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 LINJE-NR PIC 9(6) VALUE ZERO.
+       01 ANTAL-FEL PIC 9(6) VALUE ZERO.
+
+       01 GILTIG-RAD-SW PIC 9 VALUE ZERO.
+          88 GILTIG-RAD VALUE 1.
+
+       01 BITBREDD PIC 9(2) VALUE 12.
+       01 BITBREDD-PARM PIC 9(2) VALUE ZERO.
+
+       01 WS-ARG-NUM PIC 9 VALUE 1.
+       01 WS-INPUT-FILENAME PIC X(100).
+
        01 NUMBERS-S.
-          05 NUMBER-X PIC 9 OCCURS 12 TIMES.
+          05 NUMBER-X PIC 9
+             OCCURS 1 TO 12 TIMES DEPENDING ON BITBREDD.
 
        01 NUMBERS-SUM.
-          05 SUM-NUMBER-X PIC 9(3) OCCURS 12 TIMES.
+          05 SUM-NUMBER-X PIC 9(3)
+             OCCURS 1 TO 12 TIMES DEPENDING ON BITBREDD.
 
        01 END-OF-FILE-SW PIC 9.
           88 END-OF-FILE VALUE 1.
 
+       01 DATA-RAD-SW PIC 9 VALUE ZERO.
+          88 DATA-RAD-FUNNEN VALUE 1.
+
+      *> En valfri header-rad ("HDR" + 7-siffrigt antal + valfritt
+      *> 8-siffrigt korningsdatum) far inleda filen och en valfri
+      *> trailer-rad ("TRL" + 7-siffrigt antal) far avsluta den -
+      *> bada ar optionella. Ar datumet med kontrolleras det mot
+      *> dagens korning.
+       01 SCHEMA-FORVANTAT-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-TRAILER-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-HEADER-DATUM PIC 9(8) VALUE ZERO.
+
+       01 SCHEMA-HEADER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-HEADER-SEEN VALUE 1.
+
+       01 SCHEMA-TRAILER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-TRAILER-SEEN VALUE 1.
+
        01 W-FILESTATUSES.
           05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+          05 IND3-FILESTATUS PIC XX.
+
+       01 WS-FILSTATUS PIC XX.
+       01 WS-FILSTATUS-FIL PIC X(30).
 
        01 REKNARE.
           05 REKNARE-1 PIC 9(4).
@@ -54,63 +123,158 @@
           .
        B-INIT SECTION.
 
+          MOVE 1 TO WS-ARG-NUM
+          DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+          ACCEPT BITBREDD-PARM FROM ARGUMENT-VALUE
+             ON EXCEPTION MOVE ZERO TO BITBREDD-PARM
+          END-ACCEPT
+
+          IF BITBREDD-PARM > 12
+             DISPLAY "Bitbredd " BITBREDD-PARM " overskrider max 12"
+             DISPLAY "Anvander standardvardet istallet"
+             MOVE ZERO TO BITBREDD-PARM
+          END-IF
+
+          IF BITBREDD-PARM NOT = ZERO
+             MOVE BITBREDD-PARM TO BITBREDD
+          END-IF
+
+          MOVE 2 TO WS-ARG-NUM
+          DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+          ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+             ON EXCEPTION MOVE "input.txt" TO WS-INPUT-FILENAME
+          END-ACCEPT
+
           INITIALIZE NUMBERS-S
           INITIALIZE NUMBERS-SUM
           INITIALIZE REKNARE-1
 
+          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+          STRING "binary_tally_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+              INTO WS-TALLY-FILENAME
+
+          STRING "binary_reject_" DELIMITED BY SIZE
+                 WS-RUN-DATE DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+              INTO WS-REJECT-FILENAME
+
           OPEN INPUT BINARYFIL
 
-          READ BINARYFIL
-             AT END
-                SET END-OF-FILE TO TRUE
-          END-READ
+          MOVE IND1-FILESTATUS TO WS-FILSTATUS
+          MOVE "BINARYFIL" TO WS-FILSTATUS-FIL
+          PERFORM Z-KONTROLLERA-FILSTATUS
+
+          PERFORM B2-LASA-NASTA-RAD
+
+          IF END-OF-FILE
+             DISPLAY "Ingen giltig indata pa " WS-INPUT-FILENAME
+             DISPLAY "Filen ar tom eller avskuren"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+
+          IF SCHEMA-HEADER-SEEN
+                AND SCHEMA-HEADER-DATUM IS NUMERIC
+                AND SCHEMA-HEADER-DATUM NOT = ZERO
+                AND SCHEMA-HEADER-DATUM NOT = WS-RUN-DATE
+             DISPLAY "Headerposten anger datum " SCHEMA-HEADER-DATUM
+                " men korningen sker " WS-RUN-DATE
+                " - fel dags fil"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          .
+
+      *> Laser nasta rad och klassificerar den direkt som header,
+      *> trailer eller data - innan nagon databehandling sker - sa att
+      *> en trailerrad aldrig hinner behandlas som data att validera.
+      *> Samma monster som HYDROs B1-LASA-GILTIG-RAD.
+       B2-LASA-NASTA-RAD SECTION.
+
+          INITIALIZE DATA-RAD-SW
+
+          PERFORM UNTIL DATA-RAD-FUNNEN OR END-OF-FILE
+
+             READ BINARYFIL
+                AT END
+                   SET END-OF-FILE TO TRUE
+             END-READ
+
+             IF NOT END-OF-FILE AND LINJE-NR = ZERO
+                   AND WS-INPUT(1:3) = "HDR"
+                MOVE WS-INPUT(4:7) TO SCHEMA-FORVANTAT-ANTAL
+                MOVE WS-INPUT(11:8) TO SCHEMA-HEADER-DATUM
+                SET SCHEMA-HEADER-SEEN TO TRUE
+                DISPLAY "Header funnen - forvantat antal rader: "
+                   SCHEMA-FORVANTAT-ANTAL
+             ELSE
+                IF NOT END-OF-FILE AND WS-INPUT(1:3) = "TRL"
+                   MOVE WS-INPUT(4:7) TO SCHEMA-TRAILER-ANTAL
+                   SET SCHEMA-TRAILER-SEEN TO TRUE
+                   SET END-OF-FILE TO TRUE
+                ELSE
+                   IF NOT END-OF-FILE
+                      ADD 1 TO LINJE-NR
+                      SET DATA-RAD-FUNNEN TO TRUE
+                   END-IF
+                END-IF
+             END-IF
+          END-PERFORM
           .
 
        C-CALCULATE SECTION.
 
           PERFORM UNTIL END-OF-FILE
 
-             MOVE WS-INPUT TO NUMBERS-S
+             PERFORM B1-VALIDERA-RAD
 
-             ADD NUMBER-X(1) TO SUM-NUMBER-X(1)
-             ADD NUMBER-X(2) TO SUM-NUMBER-X(2)
-             ADD NUMBER-X(3) TO SUM-NUMBER-X(3)
-             ADD NUMBER-X(4) TO SUM-NUMBER-X(4)
-             ADD NUMBER-X(5) TO SUM-NUMBER-X(5)
-             ADD NUMBER-X(6) TO SUM-NUMBER-X(6)
-             ADD NUMBER-X(7) TO SUM-NUMBER-X(7)
-             ADD NUMBER-X(8) TO SUM-NUMBER-X(8)
-             ADD NUMBER-X(9) TO SUM-NUMBER-X(9)
-             ADD NUMBER-X(10) TO SUM-NUMBER-X(10)
-             ADD NUMBER-X(11) TO SUM-NUMBER-X(11)
-             ADD NUMBER-X(12) TO SUM-NUMBER-X(12)
+             IF GILTIG-RAD
+                MOVE WS-INPUT(1:BITBREDD) TO NUMBERS-S
 
-             ADD 1 TO REKNARE-1
+                PERFORM VARYING INDEX-1 FROM 1 BY 1
+                      UNTIL INDEX-1 > BITBREDD
+                   ADD NUMBER-X(INDEX-1) TO SUM-NUMBER-X(INDEX-1)
+                END-PERFORM
 
-             READ BINARYFIL
-             AT END
-                SET END-OF-FILE TO TRUE
-             END-READ
+                ADD 1 TO REKNARE-1
+             ELSE
+                PERFORM C2-SKRIV-REJECT
+             END-IF
+
+             PERFORM B2-LASA-NASTA-RAD
 
           END-PERFORM
 
+          IF SCHEMA-TRAILER-SEEN
+             AND SCHEMA-TRAILER-ANTAL NOT = LINJE-NR
+             DISPLAY "Trailerposten anger " SCHEMA-TRAILER-ANTAL
+                " rader men " LINJE-NR " lastes - filen ar avskuren"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+
           COMPUTE REKNARE-2 = REKNARE-1 / 2
 
+          PERFORM C1-SKRIV-KOLUMNTALLY
+
           PERFORM VARYING INDEX-1 FROM 1 BY 1
-                UNTIL INDEX-1 > 12
+                UNTIL INDEX-1 > BITBREDD
              IF SUM-NUMBER-X(INDEX-1) >= REKNARE-2
-                IF INDEX-1 = 12
+                IF INDEX-1 = BITBREDD
                    COMPUTE GAMMA = GAMMA + NUMBER-X(INDEX-1)
                 ELSE
                    COMPUTE GAMMA = GAMMA +
-                         (2 ** (12 - INDEX-1))
+                         (2 ** (BITBREDD - INDEX-1))
                 END-IF
              ELSE
-                 IF INDEX-1 = 12
+                 IF INDEX-1 = BITBREDD
                     COMPUTE EPSILON = EPSILON + NUMBER-X(INDEX-1)
                  ELSE
                     COMPUTE EPSILON = EPSILON +
-                       (2 ** (12 - INDEX-1))
+                       (2 ** (BITBREDD - INDEX-1))
                  END-IF
              END-IF
           END-PERFORM
@@ -121,9 +285,82 @@
           DISPLAY "Epsilon: " EPSILON
           DISPLAY "Totalt: " TOT-RESULTAT
           .
+
+       B1-VALIDERA-RAD SECTION.
+
+          SET GILTIG-RAD TO TRUE
+
+          PERFORM VARYING INDEX-1 FROM 1 BY 1
+                UNTIL INDEX-1 > BITBREDD
+             IF WS-INPUT(INDEX-1:1) NOT = "0"
+                   AND WS-INPUT(INDEX-1:1) NOT = "1"
+                MOVE ZERO TO GILTIG-RAD-SW
+             END-IF
+          END-PERFORM
+          .
+
+       C2-SKRIV-REJECT SECTION.
+
+          IF ANTAL-FEL = ZERO
+             OPEN OUTPUT BINARY-REJECT-FIL
+          END-IF
+
+          ADD 1 TO ANTAL-FEL
+
+          MOVE SPACES TO BINARY-REJECT-REC
+          MOVE WS-RUN-DATE TO BR-RUN-DATE
+          MOVE LINJE-NR TO BR-LINJE-NR
+          MOVE "OGILTIGT BINARTAL" TO BR-ORSAK
+          MOVE WS-INPUT TO BR-RAD
+
+          WRITE BINARY-REJECT-REC
+
+          DISPLAY "Avvikande rad " LINJE-NR ": " WS-INPUT
+          .
+
+       C1-SKRIV-KOLUMNTALLY SECTION.
+
+          OPEN OUTPUT BINARY-TALLY-FIL
+
+          PERFORM VARYING INDEX-1 FROM 1 BY 1
+                UNTIL INDEX-1 > BITBREDD
+
+             MOVE SPACES TO BINARY-TALLY-REC
+
+             MOVE WS-RUN-DATE TO BT-RUN-DATE
+             MOVE INDEX-1 TO BT-KOLUMN
+             MOVE SUM-NUMBER-X(INDEX-1) TO BT-ANTAL-ETTOR
+             COMPUTE BT-ANTAL-NOLLOR =
+                REKNARE-1 - SUM-NUMBER-X(INDEX-1)
+             MOVE LINJE-NR TO BT-ANTAL-INLASTA
+
+             WRITE BINARY-TALLY-REC
+
+          END-PERFORM
+
+          CLOSE BINARY-TALLY-FIL
+
+          DISPLAY "Kolumntallyfil skriven: " WS-TALLY-FILENAME
+          .
        N-AVSLUTA SECTION.
 
+          IF ANTAL-FEL NOT = ZERO
+             CLOSE BINARY-REJECT-FIL
+             DISPLAY "Reject-fil skriven: " WS-REJECT-FILENAME
+          END-IF
+
           CLOSE BINARYFIL
 
           STOP RUN
           .
+
+       Z-KONTROLLERA-FILSTATUS SECTION.
+
+          IF WS-FILSTATUS NOT = "00"
+             DISPLAY "Fel vid oppning av " WS-FILSTATUS-FIL
+                ": status " WS-FILSTATUS
+             DISPLAY "Programmet avslutas"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          .
