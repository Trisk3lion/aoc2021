@@ -10,19 +10,56 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT BINARYFIL ASSIGN "input.txt"
+           SELECT BINARYFIL ASSIGN DYNAMIC WS-INPUT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL
              FILE STATUS IS IND1-FILESTATUS.
 
+           SELECT BINARY-REJECT-FIL ASSIGN DYNAMIC
+              WS-REJECT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS IND2-FILESTATUS.
 
-       DATA DIVISION.
-       FILE SECTION.
+           SELECT BINARY2-EXTRAKT-FIL ASSIGN DYNAMIC
+              WS-EXTRAKT-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EX-RAD-NR
+             FILE STATUS IS IND3-FILESTATUS.
 
-       FD BINARYFIL.
-       01 WS-INPUT PIC 9(12).
+           SELECT BINARY2-RESULT-FIL ASSIGN DYNAMIC
+              WS-RESULT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS IND4-FILESTATUS.
 
 
+       DATA DIVISION.
+       FILE SECTION.
 
+       FD BINARYFIL.
+       01 WS-INPUT PIC 9(18).
+
+       FD BINARY-REJECT-FIL.
+       COPY "REJECT-REC.cpy"
+           REPLACING ==:PROGRAM:==  BY ==BINARY==
+                     ==:PREFIX:==   BY ==BR==
+                     ==:RADLANGD:== BY ==12==.
+
+       FD BINARY2-EXTRAKT-FIL.
+       01 BINARY2-EXTRAKT-REC.
+          05 EX-RAD-NR PIC 9(5).
+          05 EX-BITS PIC X(12).
+
+       FD BINARY2-RESULT-FIL.
+       01 BINARY2-RESULT-REC.
+          05 B2R-RUN-DATE PIC 9(8).
+          05 FILLER PIC X VALUE SPACE.
+          05 B2R-OXYGEN PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 B2R-CARBODIOXIDE PIC 9(6).
+          05 FILLER PIC X VALUE SPACE.
+          05 B2R-TOT-RESULTAT PIC 9(16).
+          05 FILLER PIC X VALUE SPACE.
+          05 B2R-ANTAL-INLASTA PIC 9(6).
 
        WORKING-STORAGE SECTION.
 
@@ -41,7 +78,7 @@
           05 NUMBER-LEAST-X PIC 9 OCCURS 12 TIMES.
 
        01 NUMBERS-TABLE.
-          05 NUMBERS-ROW OCCURS 0 TO 1000 TIMES
+          05 NUMBERS-ROW OCCURS 0 TO 20000 TIMES
                                         DEPENDING ON ANTAL-RADER
                                         INDEXED BY INDEX-1.
              10 NUMBERS-ROW-1 PIC 9.
@@ -57,6 +94,13 @@
              10 NUMBERS-ROW-11 PIC 9.
              10 NUMBERS-ROW-12 PIC 9.
 
+       01 PREFIX-ETTOR-TABELL.
+          05 PREFIX-ETTOR-RAD OCCURS 0 TO 20000 TIMES
+                                        DEPENDING ON ANTAL-RADER
+                                        INDEXED BY INDEX-5.
+             10 PREFIX-ETTOR-KOL PIC 9(5) OCCURS 12 TIMES
+                                        INDEXED BY INDEX-6.
+
        01 INDEX-2 PIC 999.
 
        01 NUMBER-SUMMA PIC 999.
@@ -68,24 +112,65 @@
        01 FOUND-SW PIC 9 VALUE ZERO.
           88 FOUND VALUE 1.
 
+       01 DATA-RAD-SW PIC 9 VALUE ZERO.
+          88 DATA-RAD-FUNNEN VALUE 1.
+
+      *> En valfri header-rad ("HDR" + 7-siffrigt antal + valfritt
+      *> 8-siffrigt korningsdatum) far inleda filen och en valfri
+      *> trailer-rad ("TRL" + 7-siffrigt antal) far avsluta den -
+      *> bada ar optionella. Ar datumet med kontrolleras det mot
+      *> dagens korning.
+       01 SCHEMA-FORVANTAT-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-TRAILER-ANTAL PIC 9(7) VALUE ZERO.
+       01 SCHEMA-HEADER-DATUM PIC 9(8) VALUE ZERO.
+
+       01 SCHEMA-HEADER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-HEADER-SEEN VALUE 1.
+
+       01 SCHEMA-TRAILER-SW PIC 9 VALUE ZERO.
+          88 SCHEMA-TRAILER-SEEN VALUE 1.
+
        01 W-FILESTATUSES.
           05 IND1-FILESTATUS PIC XX.
+          05 IND2-FILESTATUS PIC XX.
+          05 IND3-FILESTATUS PIC XX.
+          05 IND4-FILESTATUS PIC XX.
+
+       01 WS-FILSTATUS PIC XX.
+       01 WS-FILSTATUS-FIL PIC X(30).
+
+       01 WS-ARG-NUM PIC 9 VALUE 1.
+       01 WS-INPUT-FILENAME PIC X(100).
+
+       01 WS-REJECT-FILENAME PIC X(30).
+       01 WS-EXTRAKT-FILENAME PIC X(30).
+       01 WS-RESULT-FILENAME PIC X(30).
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 LINJE-NR PIC 9(6) VALUE ZERO.
+       01 ANTAL-FEL PIC 9(6) VALUE ZERO.
+
+       01 GILTIG-RAD-SW PIC 9 VALUE ZERO.
+          88 GILTIG-RAD VALUE 1.
 
        01 ANTAL-ETTOR-NOLLOR.
-          05 ANTAL-ETTOR PIC 999.
-          05 ANTAL-NOLLER PIC 999.
+          05 ANTAL-ETTOR PIC 9(5).
+          05 ANTAL-NOLLER PIC 9(5).
 
        01 REKNARE.
-          05 ANTAL-RADER PIC 9(4).
-          05 ANTAL-NYA-RADER PIC 9(4).
-          05 REKNARE-2 PIC 9(4).
+          05 ANTAL-RADER PIC 9(5).
+          05 ANTAL-NYA-RADER PIC 9(5).
+          05 REKNARE-2 PIC 9(5).
           05 REKNARE-3 PIC 999.
           05 REKNARE-4 PIC 999.
-          05 MIN-ROW PIC 9(4).
-          05 MAX-ROW PIC 9(4).
-          05 ROW-DIFF PIC 9(4).
+          05 MIN-ROW PIC 9(5).
+          05 MAX-ROW PIC 9(5).
+          05 ROW-DIFF PIC 9(5).
       *    05 INDEX-1 PIC 99.
 
+       01 TABELL-FULL-SW PIC 9 VALUE ZERO.
+          88 TABELL-FULL VALUE 1.
+
        01 RESULTAT.
           05 SUM-COL-X PIC 9(5).
           05 OXYGEN PIC 9(6).
@@ -116,30 +201,125 @@
            INITIALIZE NUMBERS-SUM
            INITIALIZE ANTAL-RADER
 
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+              ON EXCEPTION MOVE "input.txt" TO WS-INPUT-FILENAME
+           END-ACCEPT
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           STRING "binary2_reject_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-REJECT-FILENAME
+
+           STRING "binary2_extrakt_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+               INTO WS-EXTRAKT-FILENAME
+
+           STRING "binary2_result_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-RESULT-FILENAME
+
            OPEN INPUT BINARYFIL
 
-           READ BINARYFIL
-              AT END
-                SET END-OF-FILE TO TRUE
-           END-READ
+           MOVE IND1-FILESTATUS TO WS-FILSTATUS
+           MOVE "BINARYFIL" TO WS-FILSTATUS-FIL
+           PERFORM Z-KONTROLLERA-FILSTATUS
+
+           PERFORM B2-LASA-NASTA-RAD
+
+           IF END-OF-FILE
+              DISPLAY "Ingen giltig indata pa " WS-INPUT-FILENAME
+              DISPLAY "Filen ar tom eller avskuren"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF SCHEMA-HEADER-SEEN
+                 AND SCHEMA-HEADER-DATUM IS NUMERIC
+                 AND SCHEMA-HEADER-DATUM NOT = ZERO
+                 AND SCHEMA-HEADER-DATUM NOT = WS-RUN-DATE
+              DISPLAY "Headerposten anger datum " SCHEMA-HEADER-DATUM
+                 " men korningen sker " WS-RUN-DATE
+                 " - fel dags fil"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+
+      *> Laser nasta rad och klassificerar den direkt som header,
+      *> trailer eller data - innan nagon databehandling sker - sa att
+      *> en trailerrad aldrig hinner behandlas som data att validera.
+      *> Samma monster som HYDROs B1-LASA-GILTIG-RAD.
+       B2-LASA-NASTA-RAD SECTION.
+
+           INITIALIZE DATA-RAD-SW
+
+           PERFORM UNTIL DATA-RAD-FUNNEN OR END-OF-FILE
+
+              READ BINARYFIL
+                 AT END
+                    SET END-OF-FILE TO TRUE
+              END-READ
+
+              IF NOT END-OF-FILE AND LINJE-NR = ZERO
+                    AND WS-INPUT(1:3) = "HDR"
+                 MOVE WS-INPUT(4:7) TO SCHEMA-FORVANTAT-ANTAL
+                 MOVE WS-INPUT(11:8) TO SCHEMA-HEADER-DATUM
+                 SET SCHEMA-HEADER-SEEN TO TRUE
+                 DISPLAY "Header funnen - forvantat antal rader: "
+                    SCHEMA-FORVANTAT-ANTAL
+              ELSE
+                 IF NOT END-OF-FILE AND WS-INPUT(1:3) = "TRL"
+                    MOVE WS-INPUT(4:7) TO SCHEMA-TRAILER-ANTAL
+                    SET SCHEMA-TRAILER-SEEN TO TRUE
+                    SET END-OF-FILE TO TRUE
+                 ELSE
+                    IF NOT END-OF-FILE
+                       ADD 1 TO LINJE-NR
+                       SET DATA-RAD-FUNNEN TO TRUE
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
            .
 
        C-SUMMERA SECTION.
 
-           PERFORM UNTIL END-OF-FILE
+           PERFORM UNTIL END-OF-FILE OR TABELL-FULL
 
-             ADD 1 TO ANTAL-RADER
-             SET INDEX-1 TO ANTAL-RADER
+             PERFORM C1-VALIDERA-RAD
 
-             MOVE WS-INPUT TO NUMBERS-ROW(INDEX-1)
+             IF GILTIG-RAD
+                IF ANTAL-RADER = 20000
+                   PERFORM C3-SKRIV-TABELLFEL
+                ELSE
+                   ADD 1 TO ANTAL-RADER
+                   SET INDEX-1 TO ANTAL-RADER
 
-             READ BINARYFIL
-             AT END
-                SET END-OF-FILE TO TRUE
-             END-READ
+                   MOVE WS-INPUT TO NUMBERS-ROW(INDEX-1)
+                END-IF
+             ELSE
+                PERFORM C2-SKRIV-REJECT
+             END-IF
+
+             IF NOT TABELL-FULL
+                PERFORM B2-LASA-NASTA-RAD
+             END-IF
 
           END-PERFORM
 
+           IF SCHEMA-TRAILER-SEEN
+              AND SCHEMA-TRAILER-ANTAL NOT = LINJE-NR
+              DISPLAY "Trailerposten anger " SCHEMA-TRAILER-ANTAL
+                 " rader men " LINJE-NR " lastes - filen ar avskuren"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
            DISPLAY "Antal rader: " ANTAL-RADER
 
            CLOSE BINARYFIL
@@ -162,8 +342,113 @@
       *          until index-1 > ANTAL-RADER
       *       display numbers-row(index-1)
       *       end-perform
+
+           PERFORM C4-SKRIV-EXTRAKT
+
+           PERFORM C5-BYGG-PREFIXSUMMA
          .
 
+       C5-BYGG-PREFIXSUMMA SECTION.
+
+           PERFORM VARYING INDEX-1 FROM 1 BY 1
+                 UNTIL INDEX-1 > ANTAL-RADER
+
+              PERFORM VARYING INDEX-6 FROM 1 BY 1
+                    UNTIL INDEX-6 > 12
+
+                 IF NUMBERS-ROW(INDEX-1) (INDEX-6:1) = 1
+                    MOVE 1 TO NUMBER-SINGLE
+                 ELSE
+                    MOVE 0 TO NUMBER-SINGLE
+                 END-IF
+
+                 IF INDEX-1 = 1
+                    MOVE NUMBER-SINGLE
+                       TO PREFIX-ETTOR-KOL(INDEX-1, INDEX-6)
+                 ELSE
+                    COMPUTE PREFIX-ETTOR-KOL(INDEX-1, INDEX-6) =
+                       PREFIX-ETTOR-KOL(INDEX-1 - 1, INDEX-6)
+                       + NUMBER-SINGLE
+                 END-IF
+
+              END-PERFORM
+
+           END-PERFORM
+           .
+
+       C4-SKRIV-EXTRAKT SECTION.
+
+           OPEN OUTPUT BINARY2-EXTRAKT-FIL
+
+           PERFORM VARYING INDEX-1 FROM 1 BY 1
+                 UNTIL INDEX-1 > ANTAL-RADER
+
+              MOVE INDEX-1 TO EX-RAD-NR
+              MOVE NUMBERS-ROW(INDEX-1) TO EX-BITS
+
+              WRITE BINARY2-EXTRAKT-REC
+
+           END-PERFORM
+
+           CLOSE BINARY2-EXTRAKT-FIL
+
+           DISPLAY "Extraktfil skriven: " WS-EXTRAKT-FILENAME
+           .
+
+       C1-VALIDERA-RAD SECTION.
+
+           SET GILTIG-RAD TO TRUE
+
+           PERFORM VARYING INDEX-2 FROM 1 BY 1
+                 UNTIL INDEX-2 > 12
+              IF WS-INPUT(INDEX-2:1) NOT = "0"
+                    AND WS-INPUT(INDEX-2:1) NOT = "1"
+                 MOVE ZERO TO GILTIG-RAD-SW
+              END-IF
+           END-PERFORM
+           .
+
+       C2-SKRIV-REJECT SECTION.
+
+           IF ANTAL-FEL = ZERO
+              OPEN OUTPUT BINARY-REJECT-FIL
+           END-IF
+
+           ADD 1 TO ANTAL-FEL
+
+           MOVE SPACES TO BINARY-REJECT-REC
+           MOVE WS-RUN-DATE TO BR-RUN-DATE
+           MOVE LINJE-NR TO BR-LINJE-NR
+           MOVE "OGILTIGT BINARTAL" TO BR-ORSAK
+           MOVE WS-INPUT TO BR-RAD
+
+           WRITE BINARY-REJECT-REC
+
+           DISPLAY "Avvikande rad " LINJE-NR ": " WS-INPUT
+           .
+
+       C3-SKRIV-TABELLFEL SECTION.
+
+           IF ANTAL-FEL = ZERO
+              OPEN OUTPUT BINARY-REJECT-FIL
+           END-IF
+
+           ADD 1 TO ANTAL-FEL
+
+           MOVE SPACES TO BINARY-REJECT-REC
+           MOVE WS-RUN-DATE TO BR-RUN-DATE
+           MOVE LINJE-NR TO BR-LINJE-NR
+           MOVE "NUMBERS-TABLE FULL" TO BR-ORSAK
+           MOVE WS-INPUT TO BR-RAD
+
+           WRITE BINARY-REJECT-REC
+
+           SET TABELL-FULL TO TRUE
+
+           DISPLAY "Avbryter - fler an 20000 rader, rad "
+              LINJE-NR " far inte plats i NUMBERS-TABLE"
+           .
+
        D-HITTA SECTION.
 
            PERFORM DA-HITTA-OXYGEN
@@ -192,24 +477,26 @@
              INITIALIZE ANTAL-ETTOR-NOLLOR
              INITIALIZE COMMON-ONE-OR-ZERO
 
-             PERFORM VARYING INDEX-1 FROM MIN-ROW BY 1
-                   UNTIL INDEX-1 > MAX-ROW
-                IF NUMBERS-ROW(INDEX-1) (INDEX-2:1) = 1
-                   ADD 1 TO ANTAL-ETTOR
-                ELSE
-                   ADD 1 TO ANTAL-NOLLER
-                END-IF
-             END-PERFORM
-
-
-             IF ANTAL-ETTOR >= ANTAL-NOLLER
-                SET COMMON-ONE TO TRUE
-                DISPLAY "Etta"
+             IF MIN-ROW = 1
+                COMPUTE ANTAL-ETTOR =
+                   PREFIX-ETTOR-KOL(MAX-ROW, INDEX-2)
              ELSE
-                SET COMMON-ZERO TO TRUE
-                DISPLAY "nolla"
+                COMPUTE ANTAL-ETTOR =
+                   PREFIX-ETTOR-KOL(MAX-ROW, INDEX-2)
+                   - PREFIX-ETTOR-KOL(MIN-ROW - 1, INDEX-2)
              END-IF
 
+             COMPUTE ANTAL-NOLLER =
+                (MAX-ROW - MIN-ROW + 1) - ANTAL-ETTOR
+
+             COPY "TIE-BREAK.cpy"
+                 REPLACING ==:ETTOR-VANTAR:==
+                        BY ==SET COMMON-ONE TO TRUE
+                              DISPLAY "Etta"==
+                           ==:NOLLOR-VANTAR:==
+                        BY ==SET COMMON-ZERO TO TRUE
+                              DISPLAY "nolla"==.
+
              IF COMMON-ONE-OR-ZERO = "1"
                 PERFORM VARYING INDEX-1 FROM MIN-ROW BY 1
                       UNTIL NUMBERS-ROW(INDEX-1) (INDEX-2:1) NOT = 1
@@ -276,21 +563,24 @@
              INITIALIZE ANTAL-ETTOR-NOLLOR
              INITIALIZE ODD-ONE-OR-ZERO
 
-              PERFORM VARYING INDEX-1 FROM MIN-ROW BY 1
-                   UNTIL INDEX-1 > MAX-ROW
-                IF NUMBERS-ROW(INDEX-1) (INDEX-2:1) = 1
-                   ADD 1 TO ANTAL-ETTOR
-                ELSE
-                   ADD 1 TO ANTAL-NOLLER
-                END-IF
-             END-PERFORM
-
-             IF ANTAL-ETTOR >= ANTAL-NOLLER
-                SET ODD-ZERO TO TRUE
+             IF MIN-ROW = 1
+                COMPUTE ANTAL-ETTOR =
+                   PREFIX-ETTOR-KOL(MAX-ROW, INDEX-2)
              ELSE
-                SET ODD-ONE TO TRUE
+                COMPUTE ANTAL-ETTOR =
+                   PREFIX-ETTOR-KOL(MAX-ROW, INDEX-2)
+                   - PREFIX-ETTOR-KOL(MIN-ROW - 1, INDEX-2)
              END-IF
 
+             COMPUTE ANTAL-NOLLER =
+                (MAX-ROW - MIN-ROW + 1) - ANTAL-ETTOR
+
+             COPY "TIE-BREAK.cpy"
+                 REPLACING ==:ETTOR-VANTAR:==
+                        BY ==SET ODD-ZERO TO TRUE==
+                           ==:NOLLOR-VANTAR:==
+                        BY ==SET ODD-ONE TO TRUE==.
+
              IF ODD-ONE-OR-ZERO = "1"
                 PERFORM VARYING INDEX-1 FROM MIN-ROW BY 1
                       UNTIL NUMBERS-ROW(INDEX-1) (INDEX-2:1) NOT = 1
@@ -344,7 +634,44 @@
            END-PERFORM
            .
 
+       D-SKRIV-RESULTAT SECTION.
+
+           OPEN OUTPUT BINARY2-RESULT-FIL
+
+           MOVE SPACES TO BINARY2-RESULT-REC
+
+           MOVE WS-RUN-DATE TO B2R-RUN-DATE
+           MOVE OXYGEN TO B2R-OXYGEN
+           MOVE CARBODIOXIDE TO B2R-CARBODIOXIDE
+           MOVE TOT-RESULTAT TO B2R-TOT-RESULTAT
+           MOVE LINJE-NR TO B2R-ANTAL-INLASTA
+
+           WRITE BINARY2-RESULT-REC
+
+           CLOSE BINARY2-RESULT-FIL
+
+           DISPLAY "Resultatfil skriven: " WS-RESULT-FILENAME
+           .
+
        N-AVSLUTA SECTION.
 
+           PERFORM D-SKRIV-RESULTAT
+
+           IF ANTAL-FEL NOT = ZERO
+              CLOSE BINARY-REJECT-FIL
+              DISPLAY "Reject-fil skriven: " WS-REJECT-FILENAME
+           END-IF
+
            STOP RUN
            .
+
+       Z-KONTROLLERA-FILSTATUS SECTION.
+
+           IF WS-FILSTATUS NOT = "00"
+              DISPLAY "Fel vid oppning av " WS-FILSTATUS-FIL
+                 ": status " WS-FILSTATUS
+              DISPLAY "Programmet avslutas"
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
